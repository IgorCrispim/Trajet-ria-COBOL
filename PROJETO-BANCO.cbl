@@ -14,6 +14,7 @@
                 ORGANIZATION IS INDEXED
                 ACCESS MODE  IS DYNAMIC
                 RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
                 FILE STATUS  IS FS-CONTA.
 
            SELECT ARQ-ID ASSIGN TO "id.dat"
@@ -21,26 +22,178 @@
                 ACCESS MODE  IS SEQUENTIAL
                 FILE STATUS  IS FS-ID-STATUS.
 
+           SELECT ARQ-EXTRATO ASSIGN TO "extrato.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS EXT-CHAVE
+                FILE STATUS  IS FS-EXTRATO.
+
+           SELECT ARQ-COMPROVANTE ASSIGN TO "comprovante.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-COMPROVANTE.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "relatorio.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-RELATORIO.
+
+           SELECT ARQ-CKPT700 ASSIGN TO "ckpt700.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-CKPT700.
+
+           SELECT ARQ-AGENDAMENTO ASSIGN TO "agendamento.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS AGEND-SEQ
+                FILE STATUS  IS FS-AGENDAMENTO.
+
+           SELECT ARQ-AGENDCTL ASSIGN TO "agendctl.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-AGENDCTL.
+
+           SELECT ARQ-TITULAR ASSIGN TO "titular.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS TIT-CHAVE
+                ALTERNATE RECORD KEY IS TIT-CPF WITH DUPLICATES
+                FILE STATUS  IS FS-TITULAR.
+
+           SELECT ARQ-EMPRESTIMO ASSIGN TO "emprestimo.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS EMP-SEQ
+                ALTERNATE RECORD KEY IS EMP-CONTA-NUM WITH DUPLICATES
+                FILE STATUS  IS FS-EMPRESTIMO.
+
+           SELECT ARQ-EMPRESTCTL ASSIGN TO "emprestctl.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-EMPRESTCTL.
+
+           SELECT ARQ-APLICACAO ASSIGN TO "aplicacao.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS APL-SEQ
+                ALTERNATE RECORD KEY IS APL-CONTA-NUM WITH DUPLICATES
+                FILE STATUS  IS FS-APLICACAO.
+
+           SELECT ARQ-APLICCTL ASSIGN TO "aplicctl.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-APLICCTL.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "auditoria.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS AUD-SEQ
+                ALTERNATE RECORD KEY IS AUD-CONTA-NUM WITH DUPLICATES
+                FILE STATUS  IS FS-AUDITORIA.
+
+           SELECT ARQ-AUDCTL ASSIGN TO "audctl.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-AUDCTL.
+
+           SELECT ARQ-NOTIFICACAO ASSIGN TO "notificacao.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS NOTIF-SEQ
+                ALTERNATE RECORD KEY IS NOTIF-CONTA-NUM WITH DUPLICATES
+                FILE STATUS  IS FS-NOTIFICACAO.
+
+           SELECT ARQ-NOTIFCTL ASSIGN TO "notifctl.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-NOTIFCTL.
+
+           SELECT ARQ-OPERADOR ASSIGN TO "operador.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS OPER-ID
+                FILE STATUS  IS FS-OPERADOR.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD ARQ-CONTA.
-       01 REG-CONTA.
-          05 CONTA-NUM                 PIC 9(06).   *> chave primária
-          05 NOME                      PIC X(30).
-          05 CPF                       PIC 9(11).
-          05 SENHA                     PIC X(10).
-          05 SALDO                     PIC S9(07)V99.
+           COPY CONTACAD.
 
        FD ARQ-ID.
-       01 REG-CONTROLE.
-          05 ULT-CONTA                 PIC 9(06).
+           COPY CONTCTRL.
+
+       FD ARQ-EXTRATO.
+           COPY EXTRATO.
+
+       FD ARQ-COMPROVANTE.
+           COPY COMPROV.
+
+       FD ARQ-RELATORIO.
+           COPY RELAT.
+
+       FD ARQ-CKPT700.
+           COPY CKPT700.
+
+       FD ARQ-AGENDAMENTO.
+           COPY AGENDCAD.
+
+       FD ARQ-AGENDCTL.
+           COPY AGENDCTL.
+
+       FD ARQ-TITULAR.
+           COPY TITULAR.
+
+       FD ARQ-EMPRESTIMO.
+           COPY EMPRESTCAD.
+
+       FD ARQ-EMPRESTCTL.
+           COPY EMPRESTCTL.
+
+       FD ARQ-APLICACAO.
+           COPY APLICCAD.
+
+       FD ARQ-APLICCTL.
+           COPY APLICCTL.
+
+       FD ARQ-AUDITORIA.
+           COPY AUDITORIA.
+
+       FD ARQ-AUDCTL.
+           COPY AUDCTL.
+
+       FD ARQ-OPERADOR.
+           COPY OPERADOR.
+
+       FD ARQ-NOTIFICACAO.
+           COPY NOTIFCAD.
+
+       FD ARQ-NOTIFCTL.
+           COPY NOTIFCTL.
 
        WORKING-STORAGE SECTION.
        77 FS-CONTA                     PIC XX.
        77 FS-ID-STATUS                 PIC XX.
+       77 FS-EXTRATO                   PIC XX.
+       77 FS-COMPROVANTE               PIC XX.
+       77 WS-LINHA-COMPROVANTE         PIC X(132).
+       77 WS-ID-TRANSACAO              PIC X(13).
+       77 FS-RELATORIO                 PIC XX.
+       77 WS-LINHA-RELATORIO           PIC X(132).
+       77 WS-EXPORTAR-RELATORIO        PIC X(01) VALUE 'N'.
+           88 EXPORTAR-RELATORIO       VALUE 'S'.
+       77 WS-REL-NUM-PAGINA            PIC 9(04) VALUE ZEROS.
+       77 WS-REL-QTDE-LINHAS-PAG       PIC 9(02) VALUE ZEROS.
+       77 WS-REL-MAX-LINHAS-PAG        PIC 9(02) VALUE 20.
+       77 WS-REL-PAGINA-EDT            PIC ZZZ9.
+       77 FS-CKPT700                   PIC XX.
+       77 WS-RETOMAR-CKPT700           PIC X(01) VALUE 'N'.
+           88 RETOMAR-CKPT700          VALUE 'S'.
        77 FS-ID                        PIC 9(06).
-       77 WS-OPCAO                     PIC 9.
+       77 WS-OPCAO                     PIC 9(02).
+       77 WS-OPCAO-ALFA                PIC X(02).
+       77 WS-OPCAO-ALFA1               PIC X(01).
        77 WS-VALOR                     PIC S9(07)V99.
        77 WS-AUX                       PIC S9(07)V99.
        77 WS-ERRO                      PIC 9 VALUE ZERO.
@@ -48,6 +201,166 @@
        77 WS-SENHA-2                   PIC X(10).
        77 WS-RANGE                     PIC 9(06).
        77 WS-RANGE-2                   PIC 9(06).
+       77 WS-RANGE-INICIAL             PIC 9(06).
+       77 WS-OPCAO-CONSULTA            PIC 9.
+       77 WS-OPCAO-TIPO-CONTA          PIC 9.
+       77 WS-OPCAO-MOEDA               PIC 9.
+       77 WS-ORIGEM-MOEDA              PIC X(03).
+       77 WS-TAXA-ORIGEM               PIC 9(03)V9999.
+       77 WS-TAXA-DESTINO              PIC 9(03)V9999.
+       77 WS-VALOR-CONVERTIDO          PIC S9(09)V99.
+       77 WS-MOEDA-CONSULTA            PIC X(03).
+       77 WS-TAXA-RESULTADO            PIC 9(03)V9999.
+       77 WS-CONTA-CASA                PIC 9(06) VALUE ZEROS.
+       77 WS-TARIFA-FIXA               PIC S9(05)V99 VALUE 1.00.
+       77 WS-TARIFA-PERCENTUAL         PIC 9V9(04) VALUE 0.0050.
+       77 WS-TARIFA-TRANSF             PIC S9(07)V99.
+       77 WS-ORIGEM-CONTA              PIC 9(06).
+       77 WS-ORIGEM-SALDO              PIC S9(07)V99.
+       77 WS-ORIGEM-SEQ                PIC 9(06).
+       77 WS-ACHOU-EXTRATO             PIC X(01) VALUE 'N'.
+           88 WS-TEM-EXTRATO           VALUE 'S'.
+       01 WS-DATA-HORA-COMPLETA.
+           05 WS-DHC-ANO               PIC 9(04).
+           05 WS-DHC-MES               PIC 9(02).
+           05 WS-DHC-DIA               PIC 9(02).
+           05 WS-DHC-HORA              PIC 9(02).
+           05 WS-DHC-MINUTO            PIC 9(02).
+           05 WS-DHC-SEGUNDO           PIC 9(02).
+           05 FILLER                   PIC X(07).
+       01 WS-DATA-HORA-R REDEFINES WS-DATA-HORA-COMPLETA.
+           05 WS-DATA-ATUAL            PIC 9(08).
+           05 WS-HORA-ATUAL            PIC 9(06).
+           05 FILLER                   PIC X(07).
+       01 WS-CPF-GRUPO.
+           05 WS-CPF-NUM                PIC 9(11).
+       01 WS-CPF-TAB REDEFINES WS-CPF-GRUPO.
+           05 WS-CPF-DIG                PIC 9 OCCURS 11 TIMES.
+       77 WS-CPF-SOMA                  PIC 9(05).
+       77 WS-CPF-QUOC                  PIC 9(05).
+       77 WS-CPF-RESTO                 PIC 9(05).
+       77 WS-CPF-DV1                   PIC 9.
+       77 WS-CPF-DV2                   PIC 9.
+       77 WS-I                         PIC 9(02).
+       77 WS-CPF-VALIDO                PIC X(01) VALUE 'N'.
+           88 CPF-VALIDO               VALUE 'S'.
+       77 WS-CPF-VALIDO-EXTERNO        PIC X(01) VALUE 'N'.
+           88 CPF-VALIDO-EXTERNO       VALUE 'S'.
+       77 WS-CPF-TESTE-1               PIC 9(11) VALUE 12345678909.
+       77 WS-CPF-TESTE-2               PIC 9(11) VALUE 11144477735.
+       77 WS-CPF-REPETIDO              PIC X(01) VALUE 'N'.
+           88 CPF-REPETIDO             VALUE 'S'.
+       77 WS-NOME-TEMP                 PIC X(30).
+       77 WS-CPF-BUSCA                 PIC 9(11).
+       77 WS-QTDE-CONTAS-CLIENTE       PIC 9(02) VALUE ZEROS.
+       77 WS-BUSCA-PARCIAL-CONF        PIC X(01) VALUE 'N'.
+           88 BUSCA-PARCIAL-CONFIRMADA VALUE 'S'.
+       77 WS-BUSCA-PARCIAL             PIC X(06).
+       77 WS-CONTA-NUM-ALFA            PIC X(06).
+       77 WS-QTDE-OCORRENCIAS          PIC 9(02).
+       77 WS-QTDE-ACHADAS-PARCIAL      PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-ERRO-SENHA            PIC 9 VALUE 3.
+       77 WS-SENHA-OK                  PIC X(01) VALUE 'N'.
+           88 SENHA-OK                 VALUE 'S'.
+       77 WS-SENHA-COMPLEXA            PIC X(01) VALUE 'N'.
+           88 SENHA-COMPLEXA           VALUE 'S'.
+       77 WS-SENHA-TAM-MIN             PIC 9(02) VALUE 6.
+       77 WS-SENHA-QTDE-DIGITO         PIC 9(02) VALUE ZEROS.
+       77 WS-SENHA-QTDE-LETRA          PIC 9(02) VALUE ZEROS.
+       77 WS-LIMITE-OK                 PIC X(01) VALUE 'N'.
+           88 LIMITE-OK                VALUE 'S'.
+       77 WS-CONTA-REUSAR              PIC 9(06).
+       77 WS-ACHOU-CONTA-REUSAR        PIC X(01) VALUE 'N'.
+           88 ACHOU-CONTA-REUSAR       VALUE 'S'.
+       77 WS-REAPROVEITAR              PIC X(01) VALUE 'N'.
+           88 REAPROVEITAR-CONTA       VALUE 'S'.
+       77 WS-CRIACAO-OK                PIC X(01) VALUE 'S'.
+           88 CRIACAO-OK               VALUE 'S'.
+       77 WS-DEST-OK                   PIC X(01) VALUE 'S'.
+           88 DEST-OK                  VALUE 'S'.
+       77 WS-CPF-TEMP                  PIC 9(11).
+       77 WS-MAX-CONTA                 PIC 9(06) VALUE 999999.
+       77 WS-AVISO-CONTA               PIC 9(06) VALUE 990000.
+       77 FS-AGENDAMENTO               PIC XX.
+       77 FS-AGENDCTL                  PIC XX.
+       77 WS-AGEND-FS-SEQ              PIC 9(06).
+       77 FS-TITULAR                   PIC XX.
+       77 WS-ADD-COTITULAR             PIC X(01) VALUE 'N'.
+           88 ADD-COTITULAR            VALUE 'S'.
+       77 WS-CONTA-PRINCIPAL           PIC 9(06).
+       77 FS-EMPRESTIMO                PIC XX.
+       77 FS-EMPRESTCTL                PIC XX.
+       77 WS-EMP-FS-SEQ                PIC 9(06).
+       77 WS-EMP-TAXA                  PIC 9(03)V99.
+       77 WS-EMP-QTDE-PARCELAS         PIC 9(03).
+       77 FS-APLICACAO                 PIC XX.
+       77 FS-APLICCTL                  PIC XX.
+       77 WS-APL-FS-SEQ                PIC 9(06).
+       77 WS-APL-PRAZO-DIAS            PIC 9(05).
+       77 WS-APL-INTEIRO-DATA          PIC 9(07).
+       77 WS-TOPN-QTDE                 PIC 9(02).
+       77 WS-TOPN-COUNT                PIC 9(02) VALUE ZEROS.
+       77 WS-TOPN-MAX                  PIC 9(02) VALUE 50.
+       77 WS-TOPN-POS                  PIC 9(02).
+       77 WS-TOPN-I                    PIC 9(02).
+       77 WS-TOPN-J                    PIC 9(02).
+       01 WS-TOPN-TAB.
+           05 WS-TOPN-ITEM OCCURS 50 TIMES.
+               10 WS-TOPN-CONTA        PIC 9(06).
+               10 WS-TOPN-SALDO        PIC S9(07)V99.
+       77 WS-NOME-PESQUISA             PIC X(30).
+       77 WS-NOME-PESQUISA-LEN         PIC 9(02).
+       77 WS-NOME-POS                  PIC 9(02).
+       77 WS-NOME-ACHOU                PIC X(01) VALUE 'N'.
+           88 NOME-ACHOU               VALUE 'S'.
+       77 WS-NOME-QTDE-ENCONTRADAS     PIC 9(04) VALUE ZEROS.
+       77 WS-TOTAL-CONTAS              PIC 9(06) VALUE ZEROS.
+       77 WS-TOTAL-ATIVAS              PIC 9(06) VALUE ZEROS.
+       77 WS-TOTAL-ENCERRADAS          PIC 9(06) VALUE ZEROS.
+       77 WS-TOTAL-BLOQUEADAS          PIC 9(06) VALUE ZEROS.
+       77 WS-TOTAL-SALDO               PIC S9(11)V99 VALUE ZEROS.
+       77 WS-TOTAL-SALDO-ATIVAS        PIC S9(11)V99 VALUE ZEROS.
+       77 WS-DASH-ABERTAS-HOJE         PIC 9(06) VALUE ZEROS.
+       77 WS-DASH-SALDO-MEDIO          PIC S9(09)V9999 VALUE ZEROS.
+       77 WS-EXT-DATA-INICIO           PIC 9(08).
+       77 WS-EXT-DATA-FIM              PIC 9(08).
+       77 WS-OPCAO-DESTINO             PIC 9.
+       77 WS-DEST-CPF                  PIC 9(11).
+       77 WS-DEST-CONTA                PIC 9(06).
+       77 FS-AUDITORIA                 PIC XX.
+       77 FS-AUDCTL                    PIC XX.
+       77 WS-AUD-FS-SEQ                PIC 9(08).
+       77 WS-AUD-CONTA-NUM             PIC 9(06).
+       77 WS-AUD-ACAO                  PIC X(20).
+       77 WS-AUD-DETALHE               PIC X(40).
+       77 FS-NOTIFICACAO               PIC XX.
+       77 FS-NOTIFCTL                  PIC XX.
+       77 WS-NOTIF-FS-SEQ              PIC 9(08).
+       77 WS-NOTIF-CONTA-NUM           PIC 9(06).
+       77 WS-NOTIF-TIPO-MOV            PIC X(02).
+       77 WS-NOTIF-VALOR               PIC S9(07)V99.
+       77 WS-NOTIF-DETALHE             PIC X(40).
+       77 WS-LIMITE-MONITORAMENTO      PIC S9(07)V99 VALUE 10000.00.
+       77 WS-EST-CONTA-NUM             PIC 9(06).
+       77 WS-EST-SEQUENCIA             PIC 9(06).
+       77 WS-EST-CONTA-CONTRA          PIC 9(06).
+       77 WS-EST-VALOR                 PIC S9(07)V99.
+       77 WS-EST-TIPO-MOV              PIC X(02).
+       77 WS-EST-DATA-MOV              PIC 9(08).
+       77 WS-EST-HORA-MOV              PIC 9(06).
+       77 WS-EST-ACHOU-CONTRA          PIC X(01) VALUE 'N'.
+           88 EST-ACHOU-CONTRA         VALUE 'S'.
+       77 WS-CPF-ENTRADA               PIC X(11).
+       77 WS-REP-MAIOR-CONTA-NUM       PIC 9(06) VALUE ZEROS.
+       77 WS-REP-ULT-CONTA-ANTIGO      PIC 9(06) VALUE ZEROS.
+       77 WS-SALDO-DISPONIVEL          PIC S9(07)V99.
+       77 WS-VALOR-RETIDO-ENTRADA      PIC S9(07)V99.
+       77 FS-OPERADOR                  PIC XX.
+       77 WS-OPER-ID-DIGITADO          PIC X(08).
+       77 WS-OPER-SENHA-DIGITADA       PIC X(10).
+       77 WS-NIVEL-OPERADOR            PIC X(01) VALUE 'T'.
+           88  WS-OPERADOR-ADMIN       VALUE 'A'.
+           88  WS-OPERADOR-CAIXA       VALUE 'T'.
 
 
 
@@ -68,13 +381,225 @@
                    OPEN OUTPUT ARQ-ID
                    MOVE 0 TO ULT-CONTA
                    WRITE REG-CONTROLE
+                   IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CRIAR O ARQUIVO DE CONTROLE'
+                              ' DE CONTAS, STATUS: ' FS-ID-STATUS
+                      STOP RUN
+                   END-IF
                    CLOSE ARQ-ID
                    OPEN I-O ARQ-ID
                  END-IF.
 
+             OPEN I-O ARQ-EXTRATO
+                 IF FS-EXTRATO EQUAL TO "35" THEN
+                   OPEN OUTPUT ARQ-EXTRATO
+                   CLOSE ARQ-EXTRATO
+                   OPEN I-O ARQ-EXTRATO
+                 END-IF.
+
+             OPEN EXTEND ARQ-COMPROVANTE.
+
+             OPEN I-O ARQ-AGENDAMENTO
+                 IF FS-AGENDAMENTO EQUAL TO "35" THEN
+                   OPEN OUTPUT ARQ-AGENDAMENTO
+                   CLOSE ARQ-AGENDAMENTO
+                   OPEN I-O ARQ-AGENDAMENTO
+                 END-IF.
+
+             OPEN I-O ARQ-AGENDCTL
+                 IF FS-AGENDCTL EQUAL TO "35"
+                   OPEN OUTPUT ARQ-AGENDCTL
+                   MOVE 0 TO ULT-AGENDAMENTO
+                   WRITE REG-AGENDCTL
+                   IF FS-AGENDCTL NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CRIAR O ARQUIVO DE CONTROLE'
+                              ' DE AGENDAMENTOS, STATUS: ' FS-AGENDCTL
+                      STOP RUN
+                   END-IF
+                   CLOSE ARQ-AGENDCTL
+                   OPEN I-O ARQ-AGENDCTL
+                 END-IF.
+
+             OPEN I-O ARQ-TITULAR
+                 IF FS-TITULAR EQUAL TO "35" THEN
+                   OPEN OUTPUT ARQ-TITULAR
+                   CLOSE ARQ-TITULAR
+                   OPEN I-O ARQ-TITULAR
+                 END-IF.
+
+             OPEN I-O ARQ-EMPRESTIMO
+                 IF FS-EMPRESTIMO EQUAL TO "35" THEN
+                   OPEN OUTPUT ARQ-EMPRESTIMO
+                   CLOSE ARQ-EMPRESTIMO
+                   OPEN I-O ARQ-EMPRESTIMO
+                 END-IF.
+
+             OPEN I-O ARQ-EMPRESTCTL
+                 IF FS-EMPRESTCTL EQUAL TO "35"
+                   OPEN OUTPUT ARQ-EMPRESTCTL
+                   MOVE 0 TO ULT-EMPRESTIMO
+                   WRITE REG-EMPRESTCTL
+                   IF FS-EMPRESTCTL NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CRIAR O ARQUIVO DE CONTROLE'
+                              ' DE EMPRESTIMOS, STATUS: ' FS-EMPRESTCTL
+                      STOP RUN
+                   END-IF
+                   CLOSE ARQ-EMPRESTCTL
+                   OPEN I-O ARQ-EMPRESTCTL
+                 END-IF.
+
+             OPEN I-O ARQ-APLICACAO
+                 IF FS-APLICACAO EQUAL TO "35" THEN
+                   OPEN OUTPUT ARQ-APLICACAO
+                   CLOSE ARQ-APLICACAO
+                   OPEN I-O ARQ-APLICACAO
+                 END-IF.
+
+             OPEN I-O ARQ-APLICCTL
+                 IF FS-APLICCTL EQUAL TO "35"
+                   OPEN OUTPUT ARQ-APLICCTL
+                   MOVE 0 TO ULT-APLICACAO
+                   WRITE REG-APLICCTL
+                   IF FS-APLICCTL NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CRIAR O ARQUIVO DE CONTROLE'
+                              ' DE APLICACOES, STATUS: ' FS-APLICCTL
+                      STOP RUN
+                   END-IF
+                   CLOSE ARQ-APLICCTL
+                   OPEN I-O ARQ-APLICCTL
+                 END-IF.
+
+             OPEN I-O ARQ-AUDITORIA
+                 IF FS-AUDITORIA EQUAL TO "35" THEN
+                   OPEN OUTPUT ARQ-AUDITORIA
+                   CLOSE ARQ-AUDITORIA
+                   OPEN I-O ARQ-AUDITORIA
+                 END-IF.
+
+             OPEN I-O ARQ-AUDCTL
+                 IF FS-AUDCTL EQUAL TO "35"
+                   OPEN OUTPUT ARQ-AUDCTL
+                   MOVE 0 TO ULT-AUDITORIA
+                   WRITE REG-AUDCTL
+                   IF FS-AUDCTL NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CRIAR O ARQUIVO DE CONTROLE'
+                              ' DE AUDITORIA, STATUS: ' FS-AUDCTL
+                      STOP RUN
+                   END-IF
+                   CLOSE ARQ-AUDCTL
+                   OPEN I-O ARQ-AUDCTL
+                 END-IF.
+
+             OPEN I-O ARQ-OPERADOR
+                 IF FS-OPERADOR EQUAL TO "35" THEN
+                   OPEN OUTPUT ARQ-OPERADOR
+                   MOVE 'ADMIN'   TO OPER-ID
+                   MOVE 'ADMIN'   TO OPER-SENHA
+                   SET OPER-ADMIN TO TRUE
+                   WRITE REG-OPERADOR
+                   IF FS-OPERADOR NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CRIAR O CADASTRO DE'
+                              ' OPERADORES, STATUS: ' FS-OPERADOR
+                      STOP RUN
+                   END-IF
+                   MOVE 'CAIXA01' TO OPER-ID
+                   MOVE 'CAIXA01' TO OPER-SENHA
+                   SET OPER-CAIXA TO TRUE
+                   WRITE REG-OPERADOR
+                   CLOSE ARQ-OPERADOR
+                   OPEN I-O ARQ-OPERADOR
+                 END-IF.
+
+             OPEN I-O ARQ-NOTIFICACAO
+                 IF FS-NOTIFICACAO EQUAL TO "35" THEN
+                   OPEN OUTPUT ARQ-NOTIFICACAO
+                   CLOSE ARQ-NOTIFICACAO
+                   OPEN I-O ARQ-NOTIFICACAO
+                 END-IF.
+
+             OPEN I-O ARQ-NOTIFCTL
+                 IF FS-NOTIFCTL EQUAL TO "35"
+                   OPEN OUTPUT ARQ-NOTIFCTL
+                   MOVE 0 TO ULT-NOTIFICACAO
+                   WRITE REG-NOTIFCTL
+                   IF FS-NOTIFCTL NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CRIAR O ARQUIVO DE CONTROLE'
+                              ' DE NOTIFICACOES, STATUS: ' FS-NOTIFCTL
+                      STOP RUN
+                   END-IF
+                   CLOSE ARQ-NOTIFCTL
+                   OPEN I-O ARQ-NOTIFCTL
+                 END-IF.
+
+                PERFORM P250-GARANTIR-CONTA-CASA
+                PERFORM P260-LOGIN-OPERADOR
+
                 PERFORM P200-MENU
        .
       ******************************************************************
+      *      FUNÇÃO QUE GARANTE A EXISTENCIA DA CONTA CASA, USADA PARA
+      *      RECEBER AS TARIFAS COBRADAS SOBRE AS TRANSFERENCIAS
+      ******************************************************************
+       P250-GARANTIR-CONTA-CASA.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             MOVE WS-CONTA-CASA TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   MOVE WS-CONTA-CASA      TO CONTA-NUM
+                   MOVE 'CONTA CASA - TARIFAS'
+                                           TO NOME
+                   MOVE ZEROS              TO CPF
+                   MOVE SPACES             TO SENHA
+                   MOVE ZEROS              TO SALDO
+                   MOVE ZEROS              TO ULT-SEQ-EXTRATO
+                   SET CONTA-ATIVA         TO TRUE
+                   MOVE ZEROS              TO QTDE-ERRO-SENHA
+                   MOVE ZEROS              TO LIMITE-DIARIO
+                   MOVE ZEROS              TO VALOR-MOVIMENTADO-DIA
+                   MOVE ZEROS              TO DATA-ULT-MOVIMENTO
+                   MOVE ZEROS              TO LIMITE-CHEQUE-ESPECIAL
+                   SET CONTA-CORRENTE      TO TRUE
+                   MOVE WS-DATA-ATUAL      TO DATA-ABERTURA
+                   MOVE WS-HORA-ATUAL      TO HORA-ABERTURA
+                   SET MOEDA-REAL          TO TRUE
+                   WRITE REG-CONTA
+                   IF FS-CONTA NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CRIAR A CONTA CASA, STATUS: '
+                              FS-CONTA
+                      STOP RUN
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE EXIGE LOGIN DO OPERADOR ANTES DE LIBERAR O
+      *      MENU, GUARDANDO O NIVEL (ADMIN OU CAIXA) EM
+      *      WS-NIVEL-OPERADOR PARA AS TELAS RESTRITAS A ADMIN
+      ******************************************************************
+       P260-LOGIN-OPERADOR.
+             DISPLAY 'IDENTIFICACAO DO OPERADOR'
+             DISPLAY 'DIGITE O ID DO OPERADOR'
+             ACCEPT WS-OPER-ID-DIGITADO
+             DISPLAY 'DIGITE A SENHA DO OPERADOR'
+             ACCEPT WS-OPER-SENHA-DIGITADA WITH SECURE
+
+             MOVE WS-OPER-ID-DIGITADO TO OPER-ID
+             READ ARQ-OPERADOR RECORD KEY IS OPER-ID
+                INVALID KEY
+                   DISPLAY 'OPERADOR NAO ENCONTRADO, TENTE NOVAMENTE'
+                   PERFORM P260-LOGIN-OPERADOR
+                NOT INVALID KEY
+                   IF OPER-SENHA NOT EQUAL TO WS-OPER-SENHA-DIGITADA
+                      THEN
+                      DISPLAY 'SENHA INCORRETA, TENTE NOVAMENTE'
+                      PERFORM P260-LOGIN-OPERADOR
+                   ELSE
+                      MOVE OPER-NIVEL TO WS-NIVEL-OPERADOR
+                      DISPLAY 'OPERADOR ' OPER-ID ' AUTENTICADO,'
+                              ' NIVEL: ' OPER-NIVEL
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
       *      FUNÇÃO DE IMPLEMENTAÇÃO DO MENU DO SISTEMA
       ******************************************************************
        P200-MENU.
@@ -87,17 +612,44 @@
              DISPLAY '04 - REALIZAR UM DEPOSITO OU SAQUE DE SUA CONTA'
              DISPLAY '05 - IMPRIMIR TODAS AS CONTAS EM UM RANGE DE ID'
              DISPLAY '06 - FINALIZAR O PROGRAMA'
-             ACCEPT WS-OPCAO
+             DISPLAY '07 - IMPRIMIR EXTRATO DE MOVIMENTACOES DA CONTA'
+             DISPLAY '08 - ALTERAR A SENHA DA CONTA'
+             DISPLAY '09 - ENCERRAR UMA CONTA'
+             DISPLAY '10 - RELATORIO DE CONTAS ENCERRADAS (NUMEROS'
+                     ' LIVRES)'
+             DISPLAY '11 - AGENDAR UMA TRANSFERENCIA RECORRENTE'
+             DISPLAY '12 - SOLICITAR UM EMPRESTIMO'
+             DISPLAY '13 - APLICAR EM CDB (DEPOSITO A PRAZO)'
+             DISPLAY '14 - RELATORIO DAS MAIORES CONTAS POR SALDO'
+             DISPLAY '15 - PESQUISAR CONTAS PELO NOME DO TITULAR'
+             DISPLAY '16 - SALDO TOTAL DO BANCO'
+             DISPLAY '17 - EXTRATO POR PERIODO'
+             DISPLAY '18 - ESTORNAR UMA MOVIMENTACAO'
+             DISPLAY '19 - REPARAR CONTROLE DE NUMERACAO DE CONTAS'
+                     ' (ADMIN)'
+             DISPLAY '20 - RETER OU LIBERAR SALDO DE UMA CONTA (ADMIN)'
+             DISPLAY '21 - PAINEL OPERACIONAL DA CARTEIRA DE CONTAS'
+             ACCEPT WS-OPCAO-ALFA
+             IF WS-OPCAO-ALFA NOT NUMERIC THEN
+                DISPLAY 'ENTRADA INVALIDA, DIGITE APENAS NUMEROS'
+                PERFORM P200-MENU
+             ELSE
+             MOVE WS-OPCAO-ALFA TO WS-OPCAO
 
-             IF WS-OPCAO > 6 OR WS-OPCAO < 1
+             IF WS-OPCAO > 21 OR WS-OPCAO < 1
                 DISPLAY 'OPERACAO INEXISTENTE, TENTE NOVAMENTE!'
                 PERFORM P200-MENU
-             END-IF
+             ELSE
 
              EVALUATE WS-OPCAO
 
                 WHEN 1
-                   PERFORM P300-CRIAR
+                   IF NOT WS-OPERADOR-ADMIN THEN
+                      DISPLAY 'OPERACAO RESTRITA A OPERADORES ADMIN'
+                      PERFORM P200-MENU
+                   ELSE
+                      PERFORM P300-CRIAR
+                   END-IF
                 WHEN 2
                    PERFORM P400-CONSULTAR
                 WHEN 3
@@ -105,33 +657,125 @@
                 WHEN 4
                    PERFORM P600-DEP-SAQ
                 WHEN 5
-                   PERFORM P700-IMPRIMIR-CONTAS
+                   IF NOT WS-OPERADOR-ADMIN THEN
+                      DISPLAY 'OPERACAO RESTRITA A OPERADORES ADMIN'
+                      PERFORM P200-MENU
+                   ELSE
+                      PERFORM P700-IMPRIMIR-CONTAS
+                   END-IF
                 WHEN 6
                    PERFORM P900-TERMINAL
+                WHEN 7
+                   PERFORM P800-EXTRATO
+                WHEN 8
+                   PERFORM P1000-ALTERAR-SENHA
+                WHEN 9
+                   PERFORM P1100-ENCERRAR-CONTA
+                WHEN 10
+                   PERFORM P1200-RELATORIO-CONTAS-ENCERRADAS
+                WHEN 11
+                   PERFORM P1300-AGENDAR-TRANSFERENCIA
+                WHEN 12
+                   PERFORM P1400-SOLICITAR-EMPRESTIMO
+                WHEN 13
+                   PERFORM P1500-APLICAR-CDB
+                WHEN 14
+                   PERFORM P1600-RELATORIO-TOP-N
+                WHEN 15
+                   PERFORM P1700-PESQUISAR-POR-NOME
+                WHEN 16
+                   PERFORM P1800-RELATORIO-SALDO-TOTAL
+                WHEN 17
+                   PERFORM P820-EXTRATO-PERIODO
+                WHEN 18
+                   PERFORM P1900-ESTORNAR-MOVIMENTO
+                WHEN 19
+                   IF NOT WS-OPERADOR-ADMIN THEN
+                      DISPLAY 'OPERACAO RESTRITA A OPERADORES ADMIN'
+                      PERFORM P200-MENU
+                   ELSE
+                      PERFORM P1950-REPARAR-CONTROLE-ID
+                   END-IF
+                WHEN 20
+                   IF NOT WS-OPERADOR-ADMIN THEN
+                      DISPLAY 'OPERACAO RESTRITA A OPERADORES ADMIN'
+                      PERFORM P200-MENU
+                   ELSE
+                      PERFORM P1960-RETER-LIBERAR-SALDO
+                   END-IF
+                WHEN 21
+                   PERFORM P2000-DASHBOARD-PORTFOLIO
 
              END-EVALUATE
+             END-IF
+             END-IF
        .
       ******************************************************************
       *      FUNÇÃO QUE CRIA A CONTA NO BANCO DE DADOS
       ******************************************************************
        P300-CRIAR.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
              DISPLAY 'DIGITE O NOME DO TITULAR DA CONTA: '
              ACCEPT NOME
-             DISPLAY 'DIGITE O CPF DO BENEFICIARIO: '
-             ACCEPT CPF
-             DISPLAY 'DIGITE A SUA SENHA DE ATE 10 CARACTERES'
-             ACCEPT WS-SENHA
+             DISPLAY 'DIGITE O CPF DO BENEFICIARIO (EXATAMENTE 11'
+                     ' DIGITOS): '
+             MOVE SPACES TO WS-CPF-ENTRADA
+             ACCEPT WS-CPF-ENTRADA
+             IF WS-CPF-ENTRADA NOT NUMERIC THEN
+                DISPLAY 'CPF DEVE CONTER EXATAMENTE 11 DIGITOS'
+                        ' NUMERICOS, TENTE NOVAMENTE'
+                PERFORM P300-CRIAR
+             ELSE
+             MOVE WS-CPF-ENTRADA TO CPF
+
+             PERFORM P310-VALIDAR-CPF
+             IF NOT CPF-VALIDO THEN
+                DISPLAY 'CPF INVALIDO, VERIFIQUE OS DIGITOS'
+                        ' DIGITADOS E TENTE NOVAMENTE!'
+                PERFORM P200-MENU
+             ELSE
+
+             PERFORM P315-VALIDAR-CPF-EXTERNO
+             IF NOT CPF-VALIDO-EXTERNO THEN
+                DISPLAY 'CPF NAO CONFIRMADO JUNTO AO ORGAO EXTERNO DE'
+                        ' VALIDACAO, CADASTRO RECUSADO'
+                PERFORM P200-MENU
+             ELSE
+
+             MOVE NOME TO WS-NOME-TEMP
+             READ ARQ-CONTA RECORD KEY IS CPF
+                INVALID KEY
+                   MOVE WS-NOME-TEMP TO NOME
+                NOT INVALID KEY
+                   DISPLAY 'ESTE CPF JA POSSUI CONTA(S) CADASTRADA(S),'
+                           ' VINCULANDO NOVA CONTA AO MESMO CLIENTE'
+                   MOVE CPF TO WS-CPF-BUSCA
+                   PERFORM P403-LISTAR-CONTAS-CLIENTE
+                   MOVE WS-NOME-TEMP TO NOME
+                   MOVE WS-CPF-BUSCA TO CPF
+             END-READ
+
+             DISPLAY 'DIGITE A SUA SENHA DE ATE 10 CARACTERES (MINIMO'
+                     ' DE 6, COM LETRAS E NUMEROS)'
+             ACCEPT WS-SENHA WITH SECURE
+
+             PERFORM P317-VALIDAR-COMPLEXIDADE-SENHA
+             IF NOT SENHA-COMPLEXA THEN
+                DISPLAY 'SENHA FRACA, USE NO MINIMO ' WS-SENHA-TAM-MIN
+                        ' CARACTERES, MISTURANDO LETRAS E NUMEROS'
+                PERFORM P300-CRIAR
+             ELSE
 
              MOVE ZEROS TO WS-ERRO
              PERFORM UNTIL WS-SENHA EQUAL TO WS-SENHA-2
              ADD 1 TO WS-ERRO
              IF WS-ERRO LESS THAN 2 THEN
                 DISPLAY 'CONFIRME A SENHA DIGITADA ANTERIORMENTE'
-                ACCEPT WS-SENHA-2
+                ACCEPT WS-SENHA-2 WITH SECURE
              ELSE
                 IF WS-ERRO LESS THAN 5 THEN
                    DISPLAY 'SENHA ERRADA, TENTE NOVAMENTE'
-                   ACCEPT WS-SENHA-2
+                   ACCEPT WS-SENHA-2 WITH SECURE
                 ELSE
                    DISPLAY 'MUITOS ERROS CONSECUTIVOS, REDIRECIONANDO '
                            'PARA O MENU PRINCIPAL...'
@@ -141,124 +785,692 @@
              END-PERFORM
 
              MOVE WS-SENHA TO SENHA
+             MOVE NOME TO WS-NOME-TEMP
+             MOVE CPF TO WS-CPF-TEMP
 
+             DISPLAY 'DESEJA REAPROVEITAR O NUMERO DE UMA CONTA'
+                     ' ENCERRADA, SE HOUVER? (S/N)'
+             ACCEPT WS-REAPROVEITAR
+             MOVE 'N' TO WS-ACHOU-CONTA-REUSAR
+             IF REAPROVEITAR-CONTA THEN
+                PERFORM P350-LOCALIZAR-CONTA-ENCERRADA
+             END-IF
 
-             READ ARQ-ID
-             ADD 1 TO ULT-CONTA
-             MOVE ULT-CONTA TO FS-ID
-             REWRITE REG-CONTROLE
+             MOVE WS-NOME-TEMP TO NOME
+             MOVE WS-CPF-TEMP  TO CPF
+             MOVE WS-SENHA     TO SENHA
+
+             MOVE 'S' TO WS-CRIACAO-OK
+             IF ACHOU-CONTA-REUSAR THEN
+                MOVE WS-CONTA-REUSAR TO CONTA-NUM
+             ELSE
+                READ ARQ-ID
+                IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                   DISPLAY 'FALHA AO LER O CONTROLE DE NUMERACAO DE'
+                           ' CONTAS, STATUS: ' FS-ID-STATUS
+                   MOVE 'N' TO WS-CRIACAO-OK
+                   PERFORM P200-MENU
+                ELSE
+
+                IF ULT-CONTA NOT LESS THAN WS-MAX-CONTA THEN
+                   DISPLAY 'LIMITE MAXIMO DE CONTAS ATINGIDO ('
+                           WS-MAX-CONTA ')'
+                   DISPLAY 'NAO E POSSIVEL CRIAR NOVAS CONTAS,'
+                           ' REAPROVEITE UM NUMERO ENCERRADO OU'
+                           ' CONTATE O SUPORTE!'
+                   MOVE 'N' TO WS-CRIACAO-OK
+                   PERFORM P200-MENU
+                ELSE
+                IF ULT-CONTA NOT LESS THAN WS-AVISO-CONTA THEN
+                   DISPLAY 'ATENCAO: A NUMERACAO DE CONTAS ESTA SE'
+                           ' APROXIMANDO DO LIMITE MAXIMO ('
+                           WS-MAX-CONTA ')'
+                END-IF
+
+                ADD 1 TO ULT-CONTA
+                MOVE ULT-CONTA TO FS-ID
+                REWRITE REG-CONTROLE
+                IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                   DISPLAY 'FALHA AO ATUALIZAR O CONTROLE DE'
+                           ' NUMERACAO DE CONTAS, STATUS: '
+                           FS-ID-STATUS
+                   MOVE 'N' TO WS-CRIACAO-OK
+                   PERFORM P200-MENU
+                ELSE
+                MOVE FS-ID TO CONTA-NUM
+                END-IF
+                END-IF
+                END-IF
+             END-IF
+
+             IF CRIACAO-OK THEN
 
-             MOVE FS-ID TO CONTA-NUM
              MOVE ZEROS TO SALDO
+             MOVE ZEROS TO ULT-SEQ-EXTRATO
+             SET CONTA-ATIVA TO TRUE
+             MOVE ZEROS TO QTDE-ERRO-SENHA
+             MOVE ZEROS TO VALOR-RETIDO
+
+             DISPLAY 'DIGITE O LIMITE DIARIO DE MOVIMENTACAO (SAQUES'
+                     ' E TRANSFERENCIAS): '
+             ACCEPT LIMITE-DIARIO
+             MOVE ZEROS TO VALOR-MOVIMENTADO-DIA
+             MOVE ZEROS TO DATA-ULT-MOVIMENTO
+
+             DISPLAY 'DIGITE O LIMITE DE CHEQUE ESPECIAL (0 SE NAO'
+                     ' DESEJAR): '
+             ACCEPT LIMITE-CHEQUE-ESPECIAL
+
+             PERFORM P340-SELECIONAR-TIPO-CONTA
+             PERFORM P345-SELECIONAR-MOEDA
+
+             MOVE WS-DATA-ATUAL TO DATA-ABERTURA
+             MOVE WS-HORA-ATUAL TO HORA-ABERTURA
 
              DISPLAY 'CRIANDO CONTA: ' CONTA-NUM
              DISPLAY 'PARABENS ' NOME
              DISPLAY 'A SUA CONTA FOI CRIADA COM SUCESSO! '
 
-             WRITE REG-CONTA
+             IF ACHOU-CONTA-REUSAR THEN
+                REWRITE REG-CONTA
+                IF FS-CONTA NOT EQUAL TO "00" THEN
+                   DISPLAY 'FALHA AO REAPROVEITAR A CONTA, STATUS: '
+                           FS-CONTA
+                END-IF
+             ELSE
+                WRITE REG-CONTA
+                IF FS-CONTA NOT EQUAL TO "00" THEN
+                   DISPLAY 'FALHA AO GRAVAR A CONTA, STATUS: ' FS-CONTA
+                END-IF
+             END-IF
+
+             MOVE CONTA-NUM       TO WS-AUD-CONTA-NUM
+             MOVE 'CRIACAO DE CONTA'  TO WS-AUD-ACAO
+             MOVE SPACES          TO WS-AUD-DETALHE
+             PERFORM P380-REGISTRAR-AUDITORIA
+
+             MOVE CONTA-NUM TO WS-CONTA-PRINCIPAL
+             DISPLAY 'DESEJA ADICIONAR UM COTITULAR A ESTA CONTA?'
+                     ' (S/N)'
+             ACCEPT WS-ADD-COTITULAR
+             PERFORM UNTIL NOT ADD-COTITULAR
+                PERFORM P360-ADICIONAR-COTITULAR
+                DISPLAY 'DESEJA ADICIONAR OUTRO COTITULAR? (S/N)'
+                ACCEPT WS-ADD-COTITULAR
+             END-PERFORM
 
              DISPLAY 'RETORNANDO PARA O MENU...'
              PERFORM P200-MENU
+             END-IF
+
+             END-IF
+             END-IF
+             END-IF
+             END-IF
        .
       ******************************************************************
       *      FUNÇÃO PARA CONSULTAR DADOS DE UMA CONTA EXISTENTE
       ******************************************************************
        P400-CONSULTAR.
-             DISPLAY 'QUAL CONTA DESEJA CONSULTAR ?'
-             DISPLAY 'INFORME O ID DA CONTA DESEJADA!'
-             ACCEPT FS-ID
-             MOVE FS-ID TO CONTA-NUM
+             DISPLAY 'COMO DESEJA PESQUISAR A CONTA? '
+             DISPLAY '1 - PELO ID DA CONTA'
+             DISPLAY '2 - PELO CPF DO TITULAR'
+             ACCEPT WS-OPCAO-ALFA1
+             IF WS-OPCAO-ALFA1 NOT NUMERIC THEN
+                DISPLAY 'ENTRADA INVALIDA, DIGITE APENAS NUMEROS'
+                PERFORM P400-CONSULTAR
+             ELSE
+             MOVE WS-OPCAO-ALFA1 TO WS-OPCAO-CONSULTA
+
+             IF WS-OPCAO-CONSULTA EQUAL TO 2 THEN
+                PERFORM P401-CONSULTAR-CPF
+             ELSE
+                DISPLAY 'QUAL CONTA DESEJA CONSULTAR ?'
+                DISPLAY 'INFORME O ID DA CONTA DESEJADA!'
+                ACCEPT FS-ID
+                MOVE FS-ID TO CONTA-NUM
+
+                READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                   INVALID KEY
+                      DISPLAY 'CONTA NAO ENCONTRADA PELO ID EXATO'
+                      DISPLAY 'DESEJA BUSCAR POR PARTE DO NUMERO DA'
+                              ' CONTA? (S/N)'
+                      ACCEPT WS-BUSCA-PARCIAL-CONF
+                      IF BUSCA-PARCIAL-CONFIRMADA THEN
+                         PERFORM P405-BUSCA-PARCIAL-CONTA
+                      ELSE
+                         ADD 1 TO WS-ERRO
+                         IF WS-ERRO GREATER THAN 3 THEN
+                            DISPLAY 'MUITOS ERROS CONSECUTIVOS'
+                            DISPLAY 'REDIRECIONANDO PARA O MENU...'
+                            PERFORM P200-MENU
+                         ELSE
+                            PERFORM P400-CONSULTAR
+                         END-IF
+                      END-IF
+                   NOT INVALID KEY
+                      DISPLAY 'DADOS DA CONTA ' FS-ID
+                      DISPLAY '****************************************'
+                      DISPLAY 'NOME: '          NOME
+                      DISPLAY 'CPF: '           CPF
+                      DISPLAY 'SALDO: '         SALDO
+                      COMPUTE WS-SALDO-DISPONIVEL = SALDO - VALOR-RETIDO
+                      DISPLAY 'VALOR RETIDO: '  VALOR-RETIDO
+                      DISPLAY 'SALDO DISPONIVEL: ' WS-SALDO-DISPONIVEL
+                      DISPLAY 'LIMITE DE CHEQUE ESPECIAL: '
+                              LIMITE-CHEQUE-ESPECIAL
+                      IF SALDO LESS THAN 0 THEN
+                         DISPLAY 'CONTA UTILIZANDO CHEQUE ESPECIAL!'
+                      END-IF
+                      DISPLAY 'ID: '            CONTA-NUM
+                      DISPLAY 'DATA DE ABERTURA: ' DATA-ABERTURA
+                              ' HORA: ' HORA-ABERTURA
+
+                      MOVE CONTA-NUM  TO WS-AUD-CONTA-NUM
+                      MOVE 'CONSULTA'    TO WS-AUD-ACAO
+                      MOVE SPACES     TO WS-AUD-DETALHE
+                      PERFORM P380-REGISTRAR-AUDITORIA
 
-             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
-                INVALID KEY
-                   ADD 1 TO WS-ERRO
-                   DISPLAY 'CONTA NAO ENCONTRADA! TENTE NOVAMENTE'
-                   IF WS-ERRO GREATER THAN 3 THEN
-                      DISPLAY 'MUITOS ERROS CONSECUTIVOS'
                       DISPLAY 'REDIRECIONANDO PARA O MENU...'
                       PERFORM P200-MENU
-                   ELSE
-                      PERFORM P400-CONSULTAR
-                   END-IF
-                NOT INVALID KEY
-                   DISPLAY 'DADOS DA CONTA ' FS-ID
-                   DISPLAY '*******************************************'
-                   DISPLAY 'NOME: '          NOME
-                   DISPLAY 'CPF: '           CPF
-                   DISPLAY 'SALDO: '         SALDO
-                   DISPLAY 'ID: '            CONTA-NUM
-
-                   DISPLAY 'REDIRECIONANDO PARA O MENU...'
-                   PERFORM P200-MENU
-             END-READ
+                END-READ
+             END-IF
+             END-IF
        .
       ******************************************************************
-      *      FUNÇÃO QUE REALIZA UMA TRANSFERENCIA BANCARIA ENTRE DUAS CONTAS
+      *      FUNÇÃO PARA CONSULTAR UMA CONTA PELO CPF DO TITULAR
       ******************************************************************
-       P500-TRANSFERENCIA.
-             DISPLAY 'QUAL CONTA IRA REALIZAR A TRANSFERENCIA? '
-             DISPLAY 'DIGITE O ID DA CONTA! '
-             ACCEPT FS-ID
-             MOVE FS-ID TO CONTA-NUM
-             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+       P401-CONSULTAR-CPF.
+             DISPLAY 'DIGITE O CPF DO TITULAR DA CONTA'
+             ACCEPT CPF
+
+             READ ARQ-CONTA RECORD KEY IS CPF
                 INVALID KEY
-                   DISPLAY 'CONTA NAO ENCONTRADA, TENTE NOVAMENTE'
-                   PERFORM P500-TRANSFERENCIA
-                NOT INVALID KEY
-                   DISPLAY 'DIGITE A SENHA DA CONTA ' FS-ID
-                   ACCEPT WS-SENHA
-                   IF WS-SENHA NOT EQUAL TO SENHA THEN
-                      DISPLAY 'SENHA ERRADA, TRANSACAO CANCELADA! '
-                      PERFORM P200-MENU
-                   ELSE
-                      DISPLAY 'QUAL O VALOR DA TRANSFERENCIA? '
-                      ACCEPT WS-VALOR
-                      MOVE ZEROS TO WS-AUX
-                      COMPUTE WS-AUX = SALDO - WS-VALOR
-                      IF SALDO EQUAL TO 0 OR WS-AUX LESS THAN 0 THEN
+                   MOVE CPF TO TIT-CPF
+                   READ ARQ-TITULAR RECORD KEY IS TIT-CPF
+                      INVALID KEY
                          ADD 1 TO WS-ERRO
+                         DISPLAY 'NENHUMA CONTA ENCONTRADA PARA ESSE'
+                                 ' CPF!'
                          IF WS-ERRO GREATER THAN 3 THEN
                             DISPLAY 'MUITOS ERROS CONSECUTIVOS'
                             DISPLAY 'REDIRECIONANDO PARA O MENU...'
                             PERFORM P200-MENU
                          ELSE
-                            DISPLAY 'CONTA COM SAUDO INSUFICIENTE'
-                            DISPLAY 'O SALDO DA CONTA ' CONTA-NUM
-                                    ' : ' SALDO
-                            DISPLAY 'TENTE NOVAMENTE!'
-                            PERFORM P500-TRANSFERENCIA
-                      ELSE
-                         MOVE WS-AUX TO SALDO
-                         REWRITE REG-CONTA
-
-                         DISPLAY 'QUAL CONTA IRA RECEBER A'
-                                 ' TRANSFERENCIA? '
-                         ACCEPT FS-ID
-                         MOVE FS-ID TO CONTA-NUM
+                            PERFORM P400-CONSULTAR
+                         END-IF
+                      NOT INVALID KEY
+                         MOVE TIT-CONTA-NUM TO WS-CONTA-PRINCIPAL
+                         MOVE WS-CONTA-PRINCIPAL TO CONTA-NUM
                          READ ARQ-CONTA RECORD KEY IS CONTA-NUM
                             INVALID KEY
-                               ADD 1 TO WS-ERRO
-                               IF WS-ERRO GREATER THAN 3 THEN
-                                  DISPLAY 'MUITOS ERROS CONSECUTIVOS'
-                                  DISPLAY 'REDIRECIONANDO PARA O'
-                                          ' MENU...'
-                                  PERFORM P200-MENU
-                               ELSE
-                                  DISPLAY 'CONTA NAO ENCONTRADA, '
-                                          'TENTE NOVAMENTE'
-                                  PERFORM P500-TRANSFERENCIA
+                               DISPLAY 'CONTA DO COTITULAR NAO'
+                                       ' ENCONTRADA!'
+                               PERFORM P200-MENU
                             NOT INVALID KEY
-                               MOVE ZEROS TO WS-AUX
-                               COMPUTE WS-AUX = SALDO + WS-VALOR
-                               MOVE WS-AUX TO SALDO
+                               DISPLAY 'CONTA CONJUNTA ' CONTA-NUM
+                                       ' ACESSADA VIA CPF DE'
+                                       ' COTITULAR'
+                               DISPLAY '*************************'
+                                       '**************************'
+                               DISPLAY 'NOME DO TITULAR PRINCIPAL: '
+                                       NOME
+                               DISPLAY 'SALDO: '         SALDO
+                               DISPLAY 'LIMITE DE CHEQUE ESPECIAL: '
+                                       LIMITE-CHEQUE-ESPECIAL
+                               DISPLAY 'ID: '            CONTA-NUM
+                               DISPLAY 'DATA DE ABERTURA: '
+                                       DATA-ABERTURA ' HORA: '
+                                       HORA-ABERTURA
 
-                               REWRITE REG-CONTA
-                               DISPLAY 'TRANSFERENCIA FEITA COM'
-                                       ' SUCESSO!'
-                               DISPLAY 'RETORNANDO PARA O MENU...'
+                               MOVE CONTA-NUM        TO WS-AUD-CONTA-NUM
+                               MOVE 'CONSULTA POR CPF'  TO WS-AUD-ACAO
+                               MOVE SPACES           TO WS-AUD-DETALHE
+                               PERFORM P380-REGISTRAR-AUDITORIA
+
+                               MOVE CPF TO WS-CPF-BUSCA
+                               PERFORM P403-LISTAR-CONTAS-CLIENTE
+
+                               DISPLAY 'REDIRECIONANDO PARA O MENU...'
+                               PERFORM P200-MENU
+                         END-READ
+                   END-READ
+                NOT INVALID KEY
+                   DISPLAY 'DADOS DA CONTA ' CONTA-NUM
+                   DISPLAY '****************************************'
+                   DISPLAY 'NOME: '          NOME
+                   DISPLAY 'CPF: '           CPF
+                   DISPLAY 'SALDO: '         SALDO
+                   DISPLAY 'LIMITE DE CHEQUE ESPECIAL: '
+                           LIMITE-CHEQUE-ESPECIAL
+                   IF SALDO LESS THAN 0 THEN
+                      DISPLAY 'CONTA UTILIZANDO CHEQUE ESPECIAL!'
+                   END-IF
+                   DISPLAY 'ID: '            CONTA-NUM
+                   DISPLAY 'DATA DE ABERTURA: ' DATA-ABERTURA
+                           ' HORA: ' HORA-ABERTURA
+
+                   MOVE CONTA-NUM        TO WS-AUD-CONTA-NUM
+                   MOVE 'CONSULTA POR CPF'  TO WS-AUD-ACAO
+                   MOVE SPACES           TO WS-AUD-DETALHE
+                   PERFORM P380-REGISTRAR-AUDITORIA
+
+                   MOVE CPF TO WS-CPF-BUSCA
+                   PERFORM P403-LISTAR-CONTAS-CLIENTE
+
+                   DISPLAY 'REDIRECIONANDO PARA O MENU...'
+                   PERFORM P200-MENU
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE LISTA TODAS AS CONTAS LIGADAS AO MESMO CPF,
+      *      PERMITINDO VER O PERFIL COMPLETO DE UM CLIENTE QUE POSSUI
+      *      MAIS DE UMA CONTA (EX.: CORRENTE E POUPANCA)
+      ******************************************************************
+       P403-LISTAR-CONTAS-CLIENTE.
+             MOVE ZEROS TO WS-QTDE-CONTAS-CLIENTE
+             DISPLAY '------------- CONTAS DESTE CLIENTE -------------'
+             START ARQ-CONTA KEY IS EQUAL TO CPF
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA ENCONTRADA PARA ESTE CPF'
+             END-START
+
+             IF FS-CONTA EQUAL TO "00" THEN
+                PERFORM P404-LER-PROX-CONTA-CLIENTE
+                PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                   OR CPF NOT EQUAL TO WS-CPF-BUSCA
+                   ADD 1 TO WS-QTDE-CONTAS-CLIENTE
+                   DISPLAY 'CONTA: ' CONTA-NUM
+                           ' NOME: ' NOME
+                           ' TIPO: ' TIPO-CONTA
+                   DISPLAY '   SALDO: ' SALDO
+                           ' STATUS: ' STATUS-CONTA
+                   PERFORM P404-LER-PROX-CONTA-CLIENTE
+                END-PERFORM
+             END-IF
+
+             DISPLAY 'TOTAL DE CONTAS DO CLIENTE: '
+                     WS-QTDE-CONTAS-CLIENTE
+             DISPLAY '-------------------------------------------------'
+       .
+       P404-LER-PROX-CONTA-CLIENTE.
+             READ ARQ-CONTA NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-CONTA
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE VARRE TODAS AS CONTAS PROCURANDO UM PADRAO
+      *      PARCIAL DIGITADO PELO USUARIO, PARA O CASO DE O CLIENTE
+      *      NAO LEMBRAR O NUMERO COMPLETO DA CONTA
+      ******************************************************************
+       P405-BUSCA-PARCIAL-CONTA.
+             DISPLAY 'DIGITE A PARTE CONHECIDA DO NUMERO DA CONTA'
+             ACCEPT WS-BUSCA-PARCIAL
+             MOVE ZEROS TO WS-QTDE-ACHADAS-PARCIAL
+
+             MOVE ZEROS TO CONTA-NUM
+             START ARQ-CONTA KEY IS NOT LESS THAN CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA CADASTRADA PARA PROCESSAR'
+             END-START
+
+             PERFORM P351-LER-PROX-CONTA-LIVRE
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                MOVE CONTA-NUM TO WS-CONTA-NUM-ALFA
+                MOVE ZEROS TO WS-QTDE-OCORRENCIAS
+                INSPECT WS-CONTA-NUM-ALFA TALLYING
+                        WS-QTDE-OCORRENCIAS
+                        FOR ALL FUNCTION TRIM(WS-BUSCA-PARCIAL)
+                IF WS-QTDE-OCORRENCIAS GREATER THAN ZEROS THEN
+                   ADD 1 TO WS-QTDE-ACHADAS-PARCIAL
+                   DISPLAY 'CONTA: ' CONTA-NUM ' NOME: ' NOME
+                   DISPLAY '   SALDO: ' SALDO
+                           ' STATUS: ' STATUS-CONTA
+                END-IF
+                PERFORM P351-LER-PROX-CONTA-LIVRE
+             END-PERFORM
+
+             IF WS-QTDE-ACHADAS-PARCIAL EQUAL TO ZEROS THEN
+                DISPLAY 'NENHUMA CONTA ENCONTRADA COM ESSE PADRAO'
+             ELSE
+                DISPLAY 'TOTAL DE CONTAS ENCONTRADAS: '
+                        WS-QTDE-ACHADAS-PARCIAL
+             END-IF
+
+             DISPLAY 'REDIRECIONANDO PARA O MENU...'
+             PERFORM P200-MENU
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE REALIZA UMA TRANSFERENCIA BANCARIA ENTRE DUAS CONTAS
+      ******************************************************************
+       P500-TRANSFERENCIA.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             DISPLAY 'QUAL CONTA IRA REALIZAR A TRANSFERENCIA? '
+             DISPLAY 'DIGITE O ID DA CONTA! '
+             ACCEPT FS-ID
+             MOVE FS-ID TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'CONTA NAO ENCONTRADA, TENTE NOVAMENTE'
+                   PERFORM P500-TRANSFERENCIA
+                NOT INVALID KEY
+                   IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                      DISPLAY 'ESTA CONTA ESTA ENCERRADA OU'
+                              ' BLOQUEADA, TRANSACAO CANCELADA!'
+                      PERFORM P200-MENU
+                   ELSE
+                   DISPLAY 'DIGITE A SENHA DA CONTA ' FS-ID
+                   ACCEPT WS-SENHA WITH SECURE
+                   PERFORM P320-VERIFICAR-SENHA
+                   IF NOT SENHA-OK THEN
+                      PERFORM P200-MENU
+                   ELSE
+                      DISPLAY 'QUAL O VALOR DA TRANSFERENCIA? '
+                      ACCEPT WS-VALOR
+                      PERFORM P330-VERIFICAR-LIMITE-DIARIO
+                      IF NOT LIMITE-OK THEN
+                         PERFORM P200-MENU
+                      ELSE
+                      COMPUTE WS-TARIFA-TRANSF ROUNDED =
+                              WS-TARIFA-FIXA +
+                              (WS-VALOR * WS-TARIFA-PERCENTUAL)
+                      MOVE ZEROS TO WS-AUX
+                      COMPUTE WS-AUX = SALDO - VALOR-RETIDO - WS-VALOR
+                              - WS-TARIFA-TRANSF
+                      IF WS-AUX LESS THAN (LIMITE-CHEQUE-ESPECIAL * -1)
+                         THEN
+                         ADD 1 TO WS-ERRO
+                         IF WS-ERRO GREATER THAN 3 THEN
+                            DISPLAY 'MUITOS ERROS CONSECUTIVOS'
+                            DISPLAY 'REDIRECIONANDO PARA O MENU...'
+                            PERFORM P200-MENU
+                         ELSE
+                            DISPLAY 'CONTA COM SALDO INDISPONIVEL'
+                                    ' (VERIFIQUE O VALOR RETIDO)'
+                            DISPLAY 'O SALDO DA CONTA ' CONTA-NUM
+                                    ' : ' SALDO
+                            DISPLAY 'TENTE NOVAMENTE!'
+                            PERFORM P500-TRANSFERENCIA
+                      ELSE
+                         MOVE CONTA-NUM TO WS-ORIGEM-CONTA
+                         MOVE MOEDA     TO WS-ORIGEM-MOEDA
+
+                         DISPLAY 'COMO DESEJA INFORMAR O DESTINO?'
+                         DISPLAY '1 - PELO ID DA CONTA'
+                         DISPLAY '2 - PELO CPF DO DESTINATARIO'
+                         ACCEPT WS-OPCAO-ALFA1
+                         IF WS-OPCAO-ALFA1 NOT NUMERIC THEN
+                            DISPLAY 'ENTRADA INVALIDA, DIGITE APENAS'
+                                    ' NUMEROS'
+                            PERFORM P500-TRANSFERENCIA
+                         ELSE
+                         MOVE WS-OPCAO-ALFA1 TO WS-OPCAO-DESTINO
+                         MOVE 'S' TO WS-DEST-OK
+
+                         IF WS-OPCAO-DESTINO EQUAL TO 2 THEN
+                            DISPLAY 'DIGITE O CPF DO DESTINATARIO'
+                            ACCEPT WS-DEST-CPF
+                            MOVE WS-DEST-CPF TO CPF
+                            READ ARQ-CONTA RECORD KEY IS CPF
+                               INVALID KEY
+                                  DISPLAY 'NENHUMA CONTA ENCONTRADA'
+                                          ' PARA ESSE CPF'
+                                  MOVE 'N' TO WS-DEST-OK
+                            END-READ
+                         ELSE
+                            DISPLAY 'QUAL CONTA IRA RECEBER A'
+                                    ' TRANSFERENCIA? '
+                            ACCEPT FS-ID
+                            MOVE FS-ID TO CONTA-NUM
+                            READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                               INVALID KEY
+                                  ADD 1 TO WS-ERRO
+                                  IF WS-ERRO GREATER THAN 3 THEN
+                                     DISPLAY 'MUITOS ERROS'
+                                             ' CONSECUTIVOS'
+                                     DISPLAY 'REDIRECIONANDO PARA O'
+                                             ' MENU...'
+                                     PERFORM P200-MENU
+                                  ELSE
+                                     DISPLAY 'CONTA NAO ENCONTRADA, '
+                                             'TENTE NOVAMENTE'
+                                     PERFORM P500-TRANSFERENCIA
+                                  END-IF
+                            END-READ
+                         END-IF
+
+                         IF NOT DEST-OK OR CONTA-ENCERRADA
+                            OR CONTA-BLOQUEADA
+                            THEN
+                            DISPLAY 'CONTA DE DESTINO ESTA'
+                                    ' ENCERRADA, BLOQUEADA OU NAO'
+                                    ' FOI LOCALIZADA, TRANSACAO'
+                                    ' CANCELADA!'
+                            PERFORM P200-MENU
+                         ELSE
+                         MOVE CONTA-NUM TO WS-DEST-CONTA
+
+                         READ ARQ-CONTA RECORD KEY IS WS-ORIGEM-CONTA
+                            INVALID KEY
+                               DISPLAY 'FALHA AO RELOCALIZAR A CONTA'
+                                       ' DE ORIGEM, TRANSACAO'
+                                       ' CANCELADA!'
                                PERFORM P200-MENU
+                            NOT INVALID KEY
+                               COMPUTE WS-AUX = SALDO - WS-VALOR
+                                       - WS-TARIFA-TRANSF
+                               MOVE WS-AUX TO SALDO
+                               ADD 1 TO ULT-SEQ-EXTRATO
+                               MOVE SALDO TO WS-ORIGEM-SALDO
+                               MOVE ULT-SEQ-EXTRATO TO WS-ORIGEM-SEQ
+                               REWRITE REG-CONTA
+                               IF FS-CONTA NOT EQUAL TO "00" THEN
+                                  DISPLAY 'FALHA AO ATUALIZAR A CONTA'
+                                          ' DE ORIGEM, STATUS: '
+                                          FS-CONTA
+                                  PERFORM P200-MENU
+                               ELSE
+
+                               MOVE WS-ORIGEM-CONTA TO WS-AUD-CONTA-NUM
+                               MOVE 'TRANSF ENVIADA'  TO WS-AUD-ACAO
+                               MOVE SPACES          TO WS-AUD-DETALHE
+                               PERFORM P380-REGISTRAR-AUDITORIA
+
+                               IF WS-VALOR GREATER THAN
+                                  WS-LIMITE-MONITORAMENTO THEN
+                                  MOVE WS-ORIGEM-CONTA
+                                                  TO WS-NOTIF-CONTA-NUM
+                                  MOVE 'TR'       TO WS-NOTIF-TIPO-MOV
+                                  MOVE WS-VALOR   TO WS-NOTIF-VALOR
+                                  MOVE 'TRANSFERENCIA ACIMA DO LIMITE'
+                                                  TO WS-NOTIF-DETALHE
+                                  PERFORM P390-REGISTRAR-NOTIFICACAO
+                               END-IF
+
+                               MOVE WS-CONTA-CASA TO CONTA-NUM
+                               READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                                  INVALID KEY
+                                     DISPLAY 'FALHA AO LOCALIZAR A'
+                                             ' CONTA CASA PARA'
+                                             ' COBRANCA DA TARIFA'
+                                  NOT INVALID KEY
+                                     COMPUTE SALDO =
+                                             SALDO + WS-TARIFA-TRANSF
+                                     REWRITE REG-CONTA
+                                     IF FS-CONTA NOT EQUAL TO "00" THEN
+                                        DISPLAY 'FALHA AO CREDITAR A'
+                                                ' TARIFA NA CONTA'
+                                                ' CASA, STATUS: '
+                                                FS-CONTA
+                                     ELSE
+                                        MOVE WS-CONTA-CASA
+                                                  TO WS-AUD-CONTA-NUM
+                                        MOVE 'TARIFA TRANSF'
+                                                  TO WS-AUD-ACAO
+                                        MOVE SPACES
+                                                  TO WS-AUD-DETALHE
+                                        PERFORM P380-REGISTRAR-AUDITORIA
+                                     END-IF
+                               END-READ
+
+                               MOVE WS-DEST-CONTA TO CONTA-NUM
+                               READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                                  INVALID KEY
+                                     DISPLAY 'FALHA AO RELOCALIZAR A'
+                                             ' CONTA DE DESTINO'
+                                     PERFORM P200-MENU
+                                  NOT INVALID KEY
+                                     IF WS-ORIGEM-MOEDA
+                                        NOT EQUAL TO MOEDA THEN
+                                        MOVE WS-ORIGEM-MOEDA
+                                                TO WS-MOEDA-CONSULTA
+                                        PERFORM P385-OBTER-TAXA-CAMBIO
+                                        MOVE WS-TAXA-RESULTADO
+                                                TO WS-TAXA-ORIGEM
+                                        MOVE MOEDA
+                                                TO WS-MOEDA-CONSULTA
+                                        PERFORM P385-OBTER-TAXA-CAMBIO
+                                        MOVE WS-TAXA-RESULTADO
+                                                TO WS-TAXA-DESTINO
+                                        COMPUTE WS-VALOR-CONVERTIDO
+                                                ROUNDED =
+                                                WS-VALOR *
+                                                WS-TAXA-ORIGEM
+                                                / WS-TAXA-DESTINO
+                                        DISPLAY 'CONVERSAO DE MOEDA: '
+                                                WS-VALOR
+                                                ' ' WS-ORIGEM-MOEDA
+                                                ' = '
+                                                WS-VALOR-CONVERTIDO
+                                                ' ' MOEDA
+                                     ELSE
+                                        MOVE WS-VALOR
+                                                TO WS-VALOR-CONVERTIDO
+                                     END-IF
+
+                                     MOVE ZEROS TO WS-AUX
+                                     COMPUTE WS-AUX =
+                                             SALDO + WS-VALOR-CONVERTIDO
+                                     MOVE WS-AUX TO SALDO
+                                     ADD 1 TO ULT-SEQ-EXTRATO
+
+                                     REWRITE REG-CONTA
+                                     IF FS-CONTA NOT EQUAL TO "00" THEN
+                                        DISPLAY 'FALHA AO ATUALIZAR A'
+                                                ' CONTA DE DESTINO,'
+                                                ' STATUS: ' FS-CONTA
+                                        PERFORM P200-MENU
+                                     ELSE
+
+                                     MOVE CONTA-NUM
+                                             TO WS-AUD-CONTA-NUM
+                                     MOVE 'TRANSF RECEBIDA'
+                                             TO WS-AUD-ACAO
+                                     MOVE SPACES TO WS-AUD-DETALHE
+                                     PERFORM P380-REGISTRAR-AUDITORIA
+
+                                     MOVE WS-ORIGEM-CONTA
+                                             TO EXT-CONTA-NUM
+                                     MOVE WS-ORIGEM-SEQ
+                                             TO EXT-SEQUENCIA
+                                     SET EXT-TRANSF-DEBITO TO TRUE
+                                     MOVE WS-DATA-ATUAL TO EXT-DATA-MOV
+                                     MOVE WS-HORA-ATUAL TO EXT-HORA-MOV
+                                     MOVE WS-VALOR       TO EXT-VALOR
+                                     MOVE WS-ORIGEM-SALDO
+                                             TO EXT-SALDO-APOS
+                                     MOVE CONTA-NUM
+                                             TO EXT-CONTA-CONTRA
+                                     SET EXT-MOV-NORMAL TO TRUE
+                                     WRITE REG-EXTRATO
+                                     IF FS-EXTRATO NOT EQUAL TO "00"
+                                        THEN
+                                        DISPLAY 'FALHA AO GRAVAR'
+                                                ' EXTRATO DE ORIGEM,'
+                                                ' STATUS: ' FS-EXTRATO
+                                     END-IF
+
+                                     MOVE CONTA-NUM  TO EXT-CONTA-NUM
+                                     MOVE ULT-SEQ-EXTRATO
+                                             TO EXT-SEQUENCIA
+                                     SET EXT-TRANSF-CREDITO TO TRUE
+                                     MOVE WS-VALOR-CONVERTIDO
+                                             TO EXT-VALOR
+                                     MOVE SALDO TO EXT-SALDO-APOS
+                                     MOVE WS-ORIGEM-CONTA
+                                             TO EXT-CONTA-CONTRA
+                                     SET EXT-MOV-NORMAL TO TRUE
+                                     WRITE REG-EXTRATO
+                                     IF FS-EXTRATO NOT EQUAL TO "00"
+                                        THEN
+                                        DISPLAY 'FALHA AO GRAVAR'
+                                                ' EXTRATO DE DESTINO,'
+                                                ' STATUS: ' FS-EXTRATO
+                                     END-IF
+
+                                     MOVE SPACES TO WS-ID-TRANSACAO
+                                     STRING WS-ORIGEM-CONTA
+                                            DELIMITED SIZE
+                                            '-' DELIMITED SIZE
+                                            WS-ORIGEM-SEQ
+                                            DELIMITED SIZE
+                                       INTO WS-ID-TRANSACAO
+                                     END-STRING
+
+                                     MOVE SPACES
+                                             TO WS-LINHA-COMPROVANTE
+                                     STRING
+                                        'COMPROVANTE DE TRANSFERENCIA'
+                                        ' - ID: ' DELIMITED SIZE
+                                        WS-ID-TRANSACAO DELIMITED SIZE
+                                        ' DATA: '      DELIMITED SIZE
+                                        WS-DATA-ATUAL  DELIMITED SIZE
+                                        ' HORA: '      DELIMITED SIZE
+                                        WS-HORA-ATUAL  DELIMITED SIZE
+                                        ' ORIGEM: '    DELIMITED SIZE
+                                        WS-ORIGEM-CONTA DELIMITED SIZE
+                                        ' DESTINO: '   DELIMITED SIZE
+                                        CONTA-NUM      DELIMITED SIZE
+                                        ' VALOR: '     DELIMITED SIZE
+                                        WS-VALOR       DELIMITED SIZE
+                                        ' TARIFA: '    DELIMITED SIZE
+                                        WS-TARIFA-TRANSF
+                                                       DELIMITED SIZE
+                                        ' SALDO DESTINO APOS: '
+                                                       DELIMITED SIZE
+                                        SALDO          DELIMITED SIZE
+                                       INTO WS-LINHA-COMPROVANTE
+                                     END-STRING
+                                     MOVE WS-LINHA-COMPROVANTE
+                                       TO REG-COMPROVANTE
+                                     WRITE REG-COMPROVANTE
+                                     IF FS-COMPROVANTE NOT EQUAL TO
+                                        "00" THEN
+                                        DISPLAY 'FALHA AO GRAVAR O'
+                                                ' COMPROVANTE,'
+                                                ' STATUS: '
+                                                FS-COMPROVANTE
+                                     END-IF
+
+                                     DISPLAY 'TRANSFERENCIA FEITA COM'
+                                             ' SUCESSO!'
+                                     DISPLAY 'TARIFA COBRADA: '
+                                             WS-TARIFA-TRANSF
+                                     DISPLAY 'COMPROVANTE: '
+                                             WS-ID-TRANSACAO
+                                     DISPLAY 'RETORNANDO PARA O'
+                                             ' MENU...'
+                                     PERFORM P200-MENU
+                                     END-IF
+                               END-READ
+                               END-IF
                          END-READ
                       END-IF
+                      END-IF
+                      END-IF
+                      END-IF
+                   END-IF
                    END-IF
              END-READ
        .
@@ -266,10 +1478,16 @@
       *      FUNÇÃO QUE REALIZA UM DEPOSITO OU SAQUE EM UMA CONTA EXISTENTE
       ******************************************************************
        P600-DEP-SAQ.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
              MOVE ZEROS TO WS-OPCAO
              DISPLAY 'DIGITE 01 CASO QUEIRA REALIZAR UM DEPOSITO '
              DISPLAY 'DIGITE 02 CASO QUERIA REALIZAR UM SAQUE '
-             ACCEPT WS-OPCAO
+             ACCEPT WS-OPCAO-ALFA
+             IF WS-OPCAO-ALFA NOT NUMERIC THEN
+                DISPLAY 'ENTRADA INVALIDA, DIGITE APENAS NUMEROS'
+                PERFORM P600-DEP-SAQ
+             ELSE
+             MOVE WS-OPCAO-ALFA TO WS-OPCAO
              EVALUATE WS-OPCAO
                 WHEN 1
                    DISPLAY 'QUAL CONTA IRA REALIZAR A MOVIMENTACAO? '
@@ -289,11 +1507,15 @@
                             PERFORM P600-DEP-SAQ
                          END-IF
                       NOT INVALID KEY
+                         IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                            DISPLAY 'ESTA CONTA ESTA ENCERRADA OU'
+                                    ' BLOQUEADA, TRANSACAO CANCELADA!'
+                            PERFORM P200-MENU
+                         ELSE
                          DISPLAY 'DIGITE A SENHA DA CONTA ' FS-ID
-                         ACCEPT WS-SENHA
-                         IF WS-SENHA NOT EQUAL TO SENHA THEN
-                            DISPLAY 'SENHA ERRADA,'
-                                    ' TRANSACAO CANCELADA! '
+                         ACCEPT WS-SENHA WITH SECURE
+                         PERFORM P320-VERIFICAR-SENHA
+                         IF NOT SENHA-OK THEN
                             PERFORM P200-MENU
                          ELSE
 
@@ -301,13 +1523,39 @@
                             ACCEPT WS-VALOR
                             COMPUTE WS-AUX = SALDO + WS-VALOR
                             MOVE WS-AUX TO SALDO
+                            ADD 1 TO ULT-SEQ-EXTRATO
                             DISPLAY 'DEPOSITO REALIZADO COM SUCESSO! '
                             DISPLAY 'O SALDO ATUAL DA CONTA ' CONTA-NUM
                                  ' : ' SALDO
                             DISPLAY 'RETORNANDO PARA O MENU...'
                             REWRITE REG-CONTA
+                            IF FS-CONTA NOT EQUAL TO "00" THEN
+                               DISPLAY 'FALHA AO ATUALIZAR A CONTA,'
+                                       ' STATUS: ' FS-CONTA
+                            END-IF
+
+                            MOVE CONTA-NUM    TO WS-AUD-CONTA-NUM
+                            MOVE 'DEPOSITO'      TO WS-AUD-ACAO
+                            MOVE SPACES       TO WS-AUD-DETALHE
+                            PERFORM P380-REGISTRAR-AUDITORIA
+
+                            MOVE CONTA-NUM       TO EXT-CONTA-NUM
+                            MOVE ULT-SEQ-EXTRATO TO EXT-SEQUENCIA
+                            SET EXT-DEPOSITO     TO TRUE
+                            MOVE WS-DATA-ATUAL   TO EXT-DATA-MOV
+                            MOVE WS-HORA-ATUAL    TO EXT-HORA-MOV
+                            MOVE WS-VALOR         TO EXT-VALOR
+                            MOVE SALDO            TO EXT-SALDO-APOS
+                            MOVE ZEROS          TO EXT-CONTA-CONTRA
+                            SET EXT-MOV-NORMAL TO TRUE
+                            WRITE REG-EXTRATO
+                            IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                               DISPLAY 'FALHA AO GRAVAR O EXTRATO,'
+                                       ' STATUS: ' FS-EXTRATO
+                            END-IF
                             PERFORM P200-MENU
                          END-IF
+                         END-IF
                    END-READ
                 WHEN 2
                    DISPLAY 'QUAL CONTA IRA REALIZAR A MOVIMENTACAO? '
@@ -326,33 +1574,86 @@
                                     ' TENTE NOVAMENTE'
                             PERFORM P600-DEP-SAQ
                       NOT INVALID KEY
+                         IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                            DISPLAY 'ESTA CONTA ESTA ENCERRADA OU'
+                                    ' BLOQUEADA, TRANSACAO CANCELADA!'
+                            PERFORM P200-MENU
+                         ELSE
                          DISPLAY 'DIGITE A SENHA DA CONTA ' FS-ID
-                         ACCEPT WS-SENHA
-                         IF WS-SENHA NOT EQUAL TO SENHA THEN
-                            DISPLAY 'SENHA ERRADA,'
-                                    ' TRANSACAO CANCELADA! '
+                         ACCEPT WS-SENHA WITH SECURE
+                         PERFORM P320-VERIFICAR-SENHA
+                         IF NOT SENHA-OK THEN
                             PERFORM P200-MENU
                          ELSE
                             DISPLAY 'QUAL O VALOR DA MOVIMENTACAO? '
                             ACCEPT WS-VALOR
-                            IF WS-VALOR GREATER THAN SALDO THEN
-                               DISPLAY 'SALDO INSUFICIENTE, TRANSACAO '
+                            PERFORM P330-VERIFICAR-LIMITE-DIARIO
+                            IF NOT LIMITE-OK THEN
+                               PERFORM P200-MENU
+                            ELSE
+                            COMPUTE WS-AUX =
+                               SALDO - VALOR-RETIDO - WS-VALOR
+                            IF WS-AUX LESS THAN
+                               (LIMITE-CHEQUE-ESPECIAL * -1) THEN
+                               DISPLAY 'SALDO INDISPONIVEL (VERIFIQUE'
+                                       ' O VALOR RETIDO), TRANSACAO '
                                        'CANCELADA'
                                PERFORM P200-MENU
                             ELSE
                                COMPUTE WS-AUX = SALDO - WS-VALOR
                                MOVE WS-AUX TO SALDO
+                               ADD 1 TO ULT-SEQ-EXTRATO
                                DISPLAY 'SAQUE REALIZADO COM SUCESSO! '
                                DISPLAY 'O SALDO ATUAL DA CONTA '
                                        CONTA-NUM
                                        ' : ' SALDO
                                DISPLAY 'RETORNANDO PARA O MENU...'
                                REWRITE REG-CONTA
+                               IF FS-CONTA NOT EQUAL TO "00" THEN
+                                  DISPLAY 'FALHA AO ATUALIZAR A CONTA,'
+                                          ' STATUS: ' FS-CONTA
+                               END-IF
+
+                               MOVE CONTA-NUM TO WS-AUD-CONTA-NUM
+                               MOVE 'SAQUE'      TO WS-AUD-ACAO
+                               MOVE SPACES    TO WS-AUD-DETALHE
+                               PERFORM P380-REGISTRAR-AUDITORIA
+
+                               IF WS-VALOR GREATER THAN
+                                  WS-LIMITE-MONITORAMENTO THEN
+                                  MOVE CONTA-NUM  TO WS-NOTIF-CONTA-NUM
+                                  MOVE 'SA'       TO WS-NOTIF-TIPO-MOV
+                                  MOVE WS-VALOR   TO WS-NOTIF-VALOR
+                                  MOVE 'SAQUE ACIMA DO LIMITE'
+                                                  TO WS-NOTIF-DETALHE
+                                  PERFORM P390-REGISTRAR-NOTIFICACAO
+                               END-IF
+
+                               MOVE CONTA-NUM       TO EXT-CONTA-NUM
+                               MOVE ULT-SEQ-EXTRATO TO EXT-SEQUENCIA
+                               SET EXT-SAQUE        TO TRUE
+                               MOVE WS-DATA-ATUAL   TO EXT-DATA-MOV
+                               MOVE WS-HORA-ATUAL    TO EXT-HORA-MOV
+                               MOVE WS-VALOR         TO EXT-VALOR
+                               MOVE SALDO            TO EXT-SALDO-APOS
+                               MOVE ZEROS          TO EXT-CONTA-CONTRA
+                               SET EXT-MOV-NORMAL TO TRUE
+                               WRITE REG-EXTRATO
+                               IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                                  DISPLAY 'FALHA AO GRAVAR O EXTRATO,'
+                                          ' STATUS: ' FS-EXTRATO
+                               END-IF
                                PERFORM P200-MENU
                             END-IF
+                            END-IF
+                         END-IF
                          END-IF
                    END-READ
+                WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+                   PERFORM P600-DEP-SAQ
              END-EVALUATE
+             END-IF
 
 
        .
@@ -361,6 +1662,7 @@
       *      FUNÇÃO PARA TESTAR SE A SENHA ESTÁ CORRETA
       ******************************************************************
        P700-IMPRIMIR-CONTAS.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
              DISPLAY '*************************************************'
              MOVE ZEROS TO WS-RANGE
                            WS-RANGE-2
@@ -369,9 +1671,45 @@
              ACCEPT WS-RANGE
              DISPLAY 'DIGITE O LIMITE SUPERIOR'
              ACCEPT WS-RANGE-2
+             MOVE WS-RANGE TO WS-RANGE-INICIAL
+
+             MOVE 'N' TO WS-RETOMAR-CKPT700
+             MOVE ZEROS TO CKPT-RANGE-INICIO
+                           CKPT-RANGE-FIM
+                           CKPT-ULT-CONTA-IMPRESSA
+             OPEN INPUT ARQ-CKPT700
+             IF FS-CKPT700 NOT EQUAL TO "35" THEN
+                READ ARQ-CKPT700 AT END CONTINUE END-READ
+                CLOSE ARQ-CKPT700
+             END-IF
+
+             IF CKPT-RANGE-INICIO EQUAL TO WS-RANGE
+                AND CKPT-RANGE-FIM EQUAL TO WS-RANGE-2
+                AND CKPT-ULT-CONTA-IMPRESSA NOT EQUAL TO ZEROS THEN
+                DISPLAY 'EXISTE UM CHECKPOINT PARA ESTE RANGE,'
+                        ' ULTIMA CONTA IMPRESSA: '
+                        CKPT-ULT-CONTA-IMPRESSA
+                DISPLAY 'DESEJA RETOMAR A PARTIR DAI? (S/N)'
+                ACCEPT WS-RETOMAR-CKPT700
+                IF RETOMAR-CKPT700 THEN
+                   MOVE CKPT-ULT-CONTA-IMPRESSA TO WS-RANGE
+                END-IF
+             END-IF
+
              MOVE WS-RANGE TO CONTA-NUM
              SUBTRACT 1 FROM CONTA-NUM
 
+             DISPLAY 'DESEJA EXPORTAR ESTA LISTAGEM PARA UM ARQUIVO?'
+                     ' (S/N)'
+             ACCEPT WS-EXPORTAR-RELATORIO
+             IF EXPORTAR-RELATORIO THEN
+                OPEN OUTPUT ARQ-RELATORIO
+                MOVE ZEROS TO WS-REL-NUM-PAGINA
+                MOVE ZEROS TO WS-REL-QTDE-LINHAS-PAG
+                ADD 1 TO WS-REL-NUM-PAGINA
+                PERFORM P705-GRAVAR-CABECALHO-RELATORIO
+             END-IF
+
              PERFORM VARYING WS-RANGE FROM WS-RANGE BY 1
              UNTIL WS-RANGE > WS-RANGE-2
                 ADD 1 TO CONTA-NUM
@@ -384,15 +1722,1597 @@
                       DISPLAY 'NOME: '  NOME
                       DISPLAY 'CPF: '   CPF
                       DISPLAY 'SALDO: ' SALDO
+                      IF EXPORTAR-RELATORIO THEN
+                         IF WS-REL-QTDE-LINHAS-PAG NOT LESS THAN
+                            WS-REL-MAX-LINHAS-PAG THEN
+                            ADD 1 TO WS-REL-NUM-PAGINA
+                            PERFORM P705-GRAVAR-CABECALHO-RELATORIO
+                         END-IF
+
+                         MOVE SPACES TO WS-LINHA-RELATORIO
+                         MOVE CONTA-NUM TO
+                              WS-LINHA-RELATORIO (1:6)
+                         MOVE NOME      TO
+                              WS-LINHA-RELATORIO (9:30)
+                         MOVE CPF       TO
+                              WS-LINHA-RELATORIO (41:11)
+                         MOVE SALDO     TO
+                              WS-LINHA-RELATORIO (55:10)
+                         MOVE WS-LINHA-RELATORIO TO REG-RELATORIO
+                         WRITE REG-RELATORIO
+                         ADD 1 TO WS-REL-QTDE-LINHAS-PAG
+                      END-IF
+
+                      MOVE WS-RANGE-INICIAL TO CKPT-RANGE-INICIO
+                      MOVE WS-RANGE-2       TO CKPT-RANGE-FIM
+                      MOVE CONTA-NUM    TO CKPT-ULT-CONTA-IMPRESSA
+                      OPEN OUTPUT ARQ-CKPT700
+                      WRITE REG-CKPT700
+                      CLOSE ARQ-CKPT700
 
              END-PERFORM
+
+             MOVE ZEROS TO CKPT-RANGE-INICIO
+                           CKPT-RANGE-FIM
+                           CKPT-ULT-CONTA-IMPRESSA
+             OPEN OUTPUT ARQ-CKPT700
+             WRITE REG-CKPT700
+             CLOSE ARQ-CKPT700
+
+             IF EXPORTAR-RELATORIO THEN
+                CLOSE ARQ-RELATORIO
+                DISPLAY 'LISTAGEM EXPORTADA PARA RELATORIO.DAT'
+             END-IF
              PERFORM P200-MENU
        .
       ******************************************************************
+      *      FUNÇÃO QUE GRAVA O CABECALHO DE PAGINA DO RELATORIO
+      *      IMPRESSO (TITULO, DATA, NUMERO DE PAGINA E TITULOS DE
+      *      COLUNA ALINHADOS EM LARGURA FIXA), PARA UM LAYOUT
+      *      APRESENTAVEL AO CLIENTE COMO EXTRATO OFICIAL
+      ******************************************************************
+       P705-GRAVAR-CABECALHO-RELATORIO.
+             MOVE WS-REL-NUM-PAGINA TO WS-REL-PAGINA-EDT
+
+             MOVE SPACES TO WS-LINHA-RELATORIO
+             STRING 'BANCO COBOL - EXTRATO OFICIAL DE CONTAS'
+                    DELIMITED SIZE
+               INTO WS-LINHA-RELATORIO (1:60)
+             END-STRING
+             STRING 'DATA: ' DELIMITED SIZE
+                    WS-DATA-ATUAL DELIMITED SIZE
+               INTO WS-LINHA-RELATORIO (61:20)
+             END-STRING
+             STRING 'PAGINA: ' DELIMITED SIZE
+                    WS-REL-PAGINA-EDT DELIMITED SIZE
+               INTO WS-LINHA-RELATORIO (95:20)
+             END-STRING
+             MOVE WS-LINHA-RELATORIO TO REG-RELATORIO
+             WRITE REG-RELATORIO
+
+             MOVE ALL '-' TO WS-LINHA-RELATORIO
+             MOVE WS-LINHA-RELATORIO TO REG-RELATORIO
+             WRITE REG-RELATORIO
+
+             MOVE SPACES TO WS-LINHA-RELATORIO
+             MOVE 'CONTA '  TO WS-LINHA-RELATORIO (1:6)
+             MOVE 'NOME'    TO WS-LINHA-RELATORIO (9:30)
+             MOVE 'CPF'     TO WS-LINHA-RELATORIO (41:11)
+             MOVE 'SALDO'   TO WS-LINHA-RELATORIO (55:10)
+             MOVE WS-LINHA-RELATORIO TO REG-RELATORIO
+             WRITE REG-RELATORIO
+
+             MOVE ALL '-' TO WS-LINHA-RELATORIO
+             MOVE WS-LINHA-RELATORIO TO REG-RELATORIO
+             WRITE REG-RELATORIO
+
+             MOVE ZEROS TO WS-REL-QTDE-LINHAS-PAG
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE IMPRIME O EXTRATO DE MOVIMENTACOES DE UMA CONTA
+      ******************************************************************
+       P800-EXTRATO.
+             MOVE 'N' TO WS-ACHOU-EXTRATO
+             DISPLAY 'DE QUAL CONTA DESEJA O EXTRATO? '
+             DISPLAY 'DIGITE O ID DA CONTA'
+             ACCEPT FS-ID
+             MOVE FS-ID TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'CONTA NAO ENCONTRADA, TENTE NOVAMENTE'
+                   PERFORM P800-EXTRATO
+                NOT INVALID KEY
+                   DISPLAY '*******************************************'
+                   DISPLAY 'EXTRATO DA CONTA ' CONTA-NUM ' - ' NOME
+                   DISPLAY '*******************************************'
+
+                   MOVE CONTA-NUM TO EXT-CONTA-NUM
+                   MOVE ZEROS     TO EXT-SEQUENCIA
+                   START ARQ-EXTRATO KEY IS NOT LESS THAN EXT-CHAVE
+                      INVALID KEY
+                         DISPLAY 'NENHUMA MOVIMENTACAO ENCONTRADA'
+                   END-START
+
+                   PERFORM P810-LER-PROX-EXTRATO
+                   PERFORM UNTIL FS-EXTRATO NOT EQUAL TO "00"
+                      OR EXT-CONTA-NUM NOT EQUAL TO CONTA-NUM
+                      MOVE 'S' TO WS-ACHOU-EXTRATO
+                      DISPLAY 'SEQ: '    EXT-SEQUENCIA
+                              ' TIPO: '  EXT-TIPO-MOV
+                              ' DATA: '  EXT-DATA-MOV
+                              ' HORA: '  EXT-HORA-MOV
+                      DISPLAY '   VALOR: '  EXT-VALOR
+                              ' SALDO APOS: ' EXT-SALDO-APOS
+                              ' CONTRAPARTE: ' EXT-CONTA-CONTRA
+                      IF EXT-MOV-ESTORNADA THEN
+                         DISPLAY '   *** MOVIMENTO ESTORNADO ***'
+                      END-IF
+                      PERFORM P810-LER-PROX-EXTRATO
+                   END-PERFORM
+
+                   IF NOT WS-TEM-EXTRATO THEN
+                      DISPLAY 'NAO HA MOVIMENTACOES PARA ESTA CONTA'
+                   END-IF
+
+                   DISPLAY 'RETORNANDO PARA O MENU...'
+                   PERFORM P200-MENU
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO AUXILIAR QUE LE O PROXIMO REGISTRO DO EXTRATO
+      ******************************************************************
+       P810-LER-PROX-EXTRATO.
+             READ ARQ-EXTRATO NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-EXTRATO
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE IMPRIME O EXTRATO DE UMA CONTA FILTRADO POR
+      *      UM PERIODO (DATA INICIAL E FINAL) INFORMADO PELO USUARIO
+      ******************************************************************
+       P820-EXTRATO-PERIODO.
+             MOVE 'N' TO WS-ACHOU-EXTRATO
+             DISPLAY 'DE QUAL CONTA DESEJA O EXTRATO POR PERIODO? '
+             DISPLAY 'DIGITE O ID DA CONTA'
+             ACCEPT FS-ID
+             MOVE FS-ID TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'CONTA NAO ENCONTRADA, TENTE NOVAMENTE'
+                   PERFORM P820-EXTRATO-PERIODO
+                NOT INVALID KEY
+                   DISPLAY 'DIGITE A DATA INICIAL (AAAAMMDD)'
+                   ACCEPT WS-EXT-DATA-INICIO
+                   DISPLAY 'DIGITE A DATA FINAL (AAAAMMDD)'
+                   ACCEPT WS-EXT-DATA-FIM
+
+                   DISPLAY '*******************************************'
+                   DISPLAY 'EXTRATO DA CONTA ' CONTA-NUM ' - ' NOME
+                   DISPLAY 'PERIODO: ' WS-EXT-DATA-INICIO ' A '
+                           WS-EXT-DATA-FIM
+                   DISPLAY '*******************************************'
+
+                   MOVE CONTA-NUM TO EXT-CONTA-NUM
+                   MOVE ZEROS     TO EXT-SEQUENCIA
+                   START ARQ-EXTRATO KEY IS NOT LESS THAN EXT-CHAVE
+                      INVALID KEY
+                         DISPLAY 'NENHUMA MOVIMENTACAO ENCONTRADA'
+                   END-START
+
+                   PERFORM P810-LER-PROX-EXTRATO
+                   PERFORM UNTIL FS-EXTRATO NOT EQUAL TO "00"
+                      OR EXT-CONTA-NUM NOT EQUAL TO CONTA-NUM
+                      IF EXT-DATA-MOV NOT LESS THAN WS-EXT-DATA-INICIO
+                         AND EXT-DATA-MOV NOT GREATER THAN
+                             WS-EXT-DATA-FIM THEN
+                         MOVE 'S' TO WS-ACHOU-EXTRATO
+                         DISPLAY 'SEQ: '    EXT-SEQUENCIA
+                                 ' TIPO: '  EXT-TIPO-MOV
+                                 ' DATA: '  EXT-DATA-MOV
+                                 ' HORA: '  EXT-HORA-MOV
+                         DISPLAY '   VALOR: '  EXT-VALOR
+                                 ' SALDO APOS: ' EXT-SALDO-APOS
+                                 ' CONTRAPARTE: ' EXT-CONTA-CONTRA
+                         IF EXT-MOV-ESTORNADA THEN
+                            DISPLAY '   *** MOVIMENTO ESTORNADO ***'
+                         END-IF
+                      END-IF
+                      PERFORM P810-LER-PROX-EXTRATO
+                   END-PERFORM
+
+                   IF NOT WS-TEM-EXTRATO THEN
+                      DISPLAY 'NAO HA MOVIMENTACOES NESTE PERIODO'
+                              ' PARA ESTA CONTA'
+                   END-IF
+
+                   DISPLAY 'RETORNANDO PARA O MENU...'
+                   PERFORM P200-MENU
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO PARA O TITULAR ALTERAR A SENHA DA PROPRIA CONTA
+      ******************************************************************
+       P1000-ALTERAR-SENHA.
+             DISPLAY 'QUAL CONTA DESEJA ALTERAR A SENHA? '
+             DISPLAY 'DIGITE O ID DA CONTA'
+             ACCEPT FS-ID
+             MOVE FS-ID TO CONTA-NUM
+
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   ADD 1 TO WS-ERRO
+                   IF WS-ERRO GREATER THAN 3 THEN
+                      DISPLAY 'MUITOS ERROS CONSECUTIVOS'
+                      DISPLAY 'REDIRECIONANDO PARA O MENU...'
+                      PERFORM P200-MENU
+                   ELSE
+                      DISPLAY 'CONTA NAO ENCONTRADA, TENTE NOVAMENTE'
+                      PERFORM P1000-ALTERAR-SENHA
+                   END-IF
+                NOT INVALID KEY
+                   IF CONTA-BLOQUEADA THEN
+                      DISPLAY 'ESTA CONTA ESTA BLOQUEADA,'
+                              ' OPERACAO CANCELADA!'
+                      PERFORM P200-MENU
+                   ELSE
+                   DISPLAY 'DIGITE A SENHA ATUAL DA CONTA ' FS-ID
+                   ACCEPT WS-SENHA WITH SECURE
+                   PERFORM P320-VERIFICAR-SENHA
+                   IF NOT SENHA-OK THEN
+                      PERFORM P200-MENU
+                   ELSE
+                      DISPLAY 'DIGITE A NOVA SENHA DE ATE 10'
+                              ' CARACTERES'
+                      ACCEPT WS-SENHA WITH SECURE
+
+                      MOVE ZEROS TO WS-ERRO
+                      PERFORM UNTIL WS-SENHA EQUAL TO WS-SENHA-2
+                         ADD 1 TO WS-ERRO
+                         IF WS-ERRO LESS THAN 2 THEN
+                            DISPLAY 'CONFIRME A NOVA SENHA DIGITADA'
+                            ACCEPT WS-SENHA-2 WITH SECURE
+                         ELSE
+                            IF WS-ERRO LESS THAN 5 THEN
+                               DISPLAY 'SENHA ERRADA, TENTE NOVAMENTE'
+                               ACCEPT WS-SENHA-2 WITH SECURE
+                            ELSE
+                               DISPLAY 'MUITOS ERROS CONSECUTIVOS,'
+                                       ' REDIRECIONANDO PARA O MENU'
+                                       ' PRINCIPAL...'
+                               PERFORM P200-MENU
+                            END-IF
+                         END-IF
+                      END-PERFORM
+
+                      MOVE WS-SENHA TO SENHA
+                      REWRITE REG-CONTA
+                      IF FS-CONTA NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO GRAVAR A NOVA SENHA,'
+                                 ' STATUS: ' FS-CONTA
+                      ELSE
+                         DISPLAY 'SENHA ALTERADA COM SUCESSO!'
+                      END-IF
+                      DISPLAY 'RETORNANDO PARA O MENU...'
+                      PERFORM P200-MENU
+                   END-IF
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO PARA ENCERRAR UMA CONTA EXISTENTE
+      ******************************************************************
+       P1100-ENCERRAR-CONTA.
+             DISPLAY 'QUAL CONTA DESEJA ENCERRAR? '
+             DISPLAY 'DIGITE O ID DA CONTA'
+             ACCEPT FS-ID
+             MOVE FS-ID TO CONTA-NUM
+
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'CONTA NAO ENCONTRADA!'
+                   PERFORM P200-MENU
+                NOT INVALID KEY
+                   IF CONTA-ENCERRADA THEN
+                      DISPLAY 'ESTA CONTA JA ESTA ENCERRADA!'
+                      PERFORM P200-MENU
+                   ELSE
+                   IF CONTA-BLOQUEADA THEN
+                      DISPLAY 'ESTA CONTA ESTA BLOQUEADA,'
+                              ' OPERACAO CANCELADA!'
+                      PERFORM P200-MENU
+                   ELSE
+
+                   DISPLAY 'DIGITE A SENHA DA CONTA ' FS-ID
+                   ACCEPT WS-SENHA WITH SECURE
+                   PERFORM P320-VERIFICAR-SENHA
+                   IF NOT SENHA-OK THEN
+                      PERFORM P200-MENU
+                   ELSE
+                      SET CONTA-ENCERRADA TO TRUE
+                      REWRITE REG-CONTA
+                      IF FS-CONTA NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO ENCERRAR A CONTA,'
+                                 ' STATUS: ' FS-CONTA
+                      ELSE
+                         DISPLAY 'CONTA ' CONTA-NUM
+                                 ' ENCERRADA COM SUCESSO!'
+                      END-IF
+                      DISPLAY 'RETORNANDO PARA O MENU...'
+                      PERFORM P200-MENU
+                   END-IF
+                   END-IF
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE RELACIONA AS CONTAS ENCERRADAS, OU SEJA, OS
+      *      NUMEROS DE CONTA LIVRES PARA REAPROVEITAMENTO EM P300-CRIAR
+      ******************************************************************
+       P1200-RELATORIO-CONTAS-ENCERRADAS.
+             DISPLAY '*************************************************'
+             DISPLAY 'RELATORIO DE CONTAS ENCERRADAS (NUMEROS LIVRES)'
+             MOVE 'N' TO WS-ACHOU-CONTA-REUSAR
+             MOVE 1 TO CONTA-NUM
+             START ARQ-CONTA KEY IS NOT LESS THAN CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA CADASTRADA'
+             END-START
+
+             PERFORM P351-LER-PROX-CONTA-LIVRE
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                IF CONTA-ENCERRADA THEN
+                   DISPLAY 'CONTA ENCERRADA: ' CONTA-NUM ' - ' NOME
+                   MOVE 'S' TO WS-ACHOU-CONTA-REUSAR
+                END-IF
+                PERFORM P351-LER-PROX-CONTA-LIVRE
+             END-PERFORM
+
+             IF NOT ACHOU-CONTA-REUSAR THEN
+                DISPLAY 'NENHUMA CONTA ENCERRADA ENCONTRADA'
+             END-IF
+
+             DISPLAY 'RETORNANDO PARA O MENU...'
+             PERFORM P200-MENU
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE CADASTRA UM AGENDAMENTO DE TRANSFERENCIA
+      *      RECORRENTE (ORDEM PERMANENTE), EXECUTADO POSTERIORMENTE
+      *      PELO BATCH TRANSF-AGENDADA SEM PASSAR PELO MENU
+      ******************************************************************
+       P1300-AGENDAR-TRANSFERENCIA.
+             DISPLAY 'AGENDAMENTO DE TRANSFERENCIA RECORRENTE'
+             DISPLAY 'DIGITE O ID DA CONTA DE ORIGEM'
+             ACCEPT FS-ID
+             MOVE FS-ID TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'CONTA DE ORIGEM NAO ENCONTRADA!'
+                   PERFORM P200-MENU
+                NOT INVALID KEY
+                   IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                      DISPLAY 'CONTA DE ORIGEM ENCERRADA OU'
+                              ' BLOQUEADA, AGENDAMENTO CANCELADO!'
+                      PERFORM P200-MENU
+                   ELSE
+                   DISPLAY 'DIGITE A SENHA DA CONTA ' FS-ID
+                   ACCEPT WS-SENHA WITH SECURE
+                   PERFORM P320-VERIFICAR-SENHA
+                   IF NOT SENHA-OK THEN
+                      PERFORM P200-MENU
+                   ELSE
+                      MOVE CONTA-NUM TO AGEND-CONTA-ORIGEM
+
+                      DISPLAY 'DIGITE O ID DA CONTA DE DESTINO'
+                      ACCEPT FS-ID
+                      MOVE FS-ID TO CONTA-NUM
+                      READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                         INVALID KEY
+                            DISPLAY 'CONTA DE DESTINO NAO ENCONTRADA!'
+                            PERFORM P200-MENU
+                         NOT INVALID KEY
+                            IF CONTA-ENCERRADA OR CONTA-BLOQUEADA
+                               THEN
+                               DISPLAY 'CONTA DE DESTINO ENCERRADA'
+                                       ' OU BLOQUEADA, AGENDAMENTO'
+                                       ' CANCELADO!'
+                               PERFORM P200-MENU
+                            ELSE
+                               MOVE CONTA-NUM TO AGEND-CONTA-DESTINO
+
+                               DISPLAY 'DIGITE O VALOR DA'
+                                       ' TRANSFERENCIA RECORRENTE'
+                               ACCEPT WS-VALOR
+                               MOVE WS-VALOR TO AGEND-VALOR
+
+                               DISPLAY 'DIGITE O DIA DO MES EM QUE'
+                                       ' DEVE SER EXECUTADA (1-28)'
+                               ACCEPT AGEND-DIA-MES
+
+                               READ ARQ-AGENDCTL
+                               IF FS-AGENDCTL NOT EQUAL TO "00" THEN
+                                  DISPLAY 'FALHA AO LER O CONTROLE DE'
+                                          ' AGENDAMENTOS, STATUS: '
+                                          FS-AGENDCTL
+                                  PERFORM P200-MENU
+                               ELSE
+                               ADD 1 TO ULT-AGENDAMENTO
+                               MOVE ULT-AGENDAMENTO TO WS-AGEND-FS-SEQ
+                               REWRITE REG-AGENDCTL
+                               IF FS-AGENDCTL NOT EQUAL TO "00" THEN
+                                  DISPLAY 'FALHA AO ATUALIZAR O'
+                                          ' CONTROLE DE AGENDAMENTOS,'
+                                          ' STATUS: ' FS-AGENDCTL
+                                  PERFORM P200-MENU
+                               ELSE
+
+                               MOVE WS-AGEND-FS-SEQ TO AGEND-SEQ
+                               SET AGEND-ATIVO TO TRUE
+                               MOVE ZEROS TO AGEND-ULT-EXECUCAO
+                               WRITE REG-AGENDAMENTO
+                               IF FS-AGENDAMENTO NOT EQUAL TO "00"
+                                  THEN
+                                  DISPLAY 'FALHA AO GRAVAR O'
+                                          ' AGENDAMENTO, STATUS: '
+                                          FS-AGENDAMENTO
+                               ELSE
+                                  DISPLAY 'AGENDAMENTO ' AGEND-SEQ
+                                          ' CRIADO COM SUCESSO!'
+                                  DISPLAY 'SERA EXECUTADO PELO BATCH'
+                                          ' DE TRANSFERENCIAS'
+                                          ' RECORRENTES TODO DIA '
+                                          AGEND-DIA-MES
+                               END-IF
+
+                               DISPLAY 'RETORNANDO PARA O MENU...'
+                               PERFORM P200-MENU
+                               END-IF
+                               END-IF
+                            END-IF
+                      END-READ
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE CONCEDE UM EMPRESTIMO A UMA CONTA, CREDITANDO
+      *      O PRINCIPAL NO SALDO E GRAVANDO O CRONOGRAMA DE PARCELAS
+      *      EM ARQ-EMPRESTIMO PARA COBRANCA PELO BATCH DE EMPRESTIMOS
+      ******************************************************************
+       P1400-SOLICITAR-EMPRESTIMO.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             DISPLAY 'SOLICITACAO DE EMPRESTIMO'
+             DISPLAY 'DIGITE O ID DA CONTA'
+             ACCEPT FS-ID
+             MOVE FS-ID TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'CONTA NAO ENCONTRADA!'
+                   PERFORM P200-MENU
+                NOT INVALID KEY
+                   IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                      DISPLAY 'ESTA CONTA ESTA ENCERRADA OU'
+                              ' BLOQUEADA, EMPRESTIMO CANCELADO!'
+                      PERFORM P200-MENU
+                   ELSE
+                   DISPLAY 'DIGITE A SENHA DA CONTA ' FS-ID
+                   ACCEPT WS-SENHA WITH SECURE
+                   PERFORM P320-VERIFICAR-SENHA
+                   IF NOT SENHA-OK THEN
+                      PERFORM P200-MENU
+                   ELSE
+                      MOVE CONTA-NUM TO EMP-CONTA-NUM
+
+                      DISPLAY 'DIGITE O VALOR DO PRINCIPAL DESEJADO'
+                      ACCEPT WS-VALOR
+                      MOVE WS-VALOR TO EMP-VALOR-PRINCIPAL
+
+                      DISPLAY 'DIGITE A TAXA DE JUROS MENSAL (%)'
+                      ACCEPT WS-EMP-TAXA
+                      MOVE WS-EMP-TAXA TO EMP-TAXA-JUROS
+
+                      DISPLAY 'DIGITE A QUANTIDADE DE PARCELAS'
+                      ACCEPT WS-EMP-QTDE-PARCELAS
+                      MOVE WS-EMP-QTDE-PARCELAS TO EMP-QTDE-PARCELAS
+
+                      DISPLAY 'DIGITE O DIA DO MES DE VENCIMENTO'
+                              ' (1-28)'
+                      ACCEPT EMP-DIA-VENCIMENTO
+
+                      COMPUTE EMP-VALOR-PARCELA ROUNDED =
+                         (EMP-VALOR-PRINCIPAL +
+                         (EMP-VALOR-PRINCIPAL * EMP-TAXA-JUROS / 100
+                          * EMP-QTDE-PARCELAS)) / EMP-QTDE-PARCELAS
+
+                      READ ARQ-EMPRESTCTL
+                      IF FS-EMPRESTCTL NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO LER O CONTROLE DE'
+                                 ' EMPRESTIMOS, STATUS: ' FS-EMPRESTCTL
+                         PERFORM P200-MENU
+                      ELSE
+                      ADD 1 TO ULT-EMPRESTIMO
+                      MOVE ULT-EMPRESTIMO TO WS-EMP-FS-SEQ
+                      REWRITE REG-EMPRESTCTL
+                      IF FS-EMPRESTCTL NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO ATUALIZAR O CONTROLE DE'
+                                 ' EMPRESTIMOS, STATUS: ' FS-EMPRESTCTL
+                         PERFORM P200-MENU
+                      ELSE
+
+                      MOVE WS-EMP-FS-SEQ TO EMP-SEQ
+                      MOVE ZEROS TO EMP-PARCELAS-PAGAS
+                      MOVE ZEROS TO EMP-ULT-COBRANCA
+                      SET EMP-ATIVO TO TRUE
+                      WRITE REG-EMPRESTIMO
+                      IF FS-EMPRESTIMO NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO GRAVAR O EMPRESTIMO,'
+                                 ' STATUS: ' FS-EMPRESTIMO
+                         PERFORM P200-MENU
+                      ELSE
+
+                      COMPUTE WS-AUX = SALDO + EMP-VALOR-PRINCIPAL
+                      MOVE WS-AUX TO SALDO
+                      ADD 1 TO ULT-SEQ-EXTRATO
+                      REWRITE REG-CONTA
+                      IF FS-CONTA NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO ATUALIZAR A CONTA, STATUS: '
+                                 FS-CONTA
+                      END-IF
+
+                      MOVE CONTA-NUM        TO EXT-CONTA-NUM
+                      MOVE ULT-SEQ-EXTRATO  TO EXT-SEQUENCIA
+                      SET EXT-EMPRESTIMO-CREDITO TO TRUE
+                      MOVE WS-DATA-ATUAL    TO EXT-DATA-MOV
+                      MOVE WS-HORA-ATUAL    TO EXT-HORA-MOV
+                      MOVE EMP-VALOR-PRINCIPAL TO EXT-VALOR
+                      MOVE SALDO            TO EXT-SALDO-APOS
+                      MOVE ZEROS            TO EXT-CONTA-CONTRA
+                      SET EXT-MOV-NORMAL    TO TRUE
+                      WRITE REG-EXTRATO
+                      IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO GRAVAR O EXTRATO, STATUS: '
+                                 FS-EXTRATO
+                      END-IF
+
+                      DISPLAY 'EMPRESTIMO ' EMP-SEQ
+                              ' CONCEDIDO COM SUCESSO!'
+                      DISPLAY 'VALOR DA PARCELA: ' EMP-VALOR-PARCELA
+                      DISPLAY 'COBRANCA SERA FEITA PELO BATCH DE'
+                              ' EMPRESTIMOS TODO DIA '
+                              EMP-DIA-VENCIMENTO
+                      DISPLAY 'RETORNANDO PARA O MENU...'
+                      PERFORM P200-MENU
+                      END-IF
+                      END-IF
+                      END-IF
+                   END-IF
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE MOVE PARTE DO SALDO PARA UMA APLICACAO EM CDB
+      *      (DEPOSITO A PRAZO), BLOQUEADA PARA SAQUE ATE O VENCIMENTO,
+      *      QUANDO O BATCH DE VENCIMENTO DEVOLVE O VALOR COM JUROS
+      ******************************************************************
+       P1500-APLICAR-CDB.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             DISPLAY 'APLICACAO EM CDB (DEPOSITO A PRAZO)'
+             DISPLAY 'DIGITE O ID DA CONTA'
+             ACCEPT FS-ID
+             MOVE FS-ID TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'CONTA NAO ENCONTRADA!'
+                   PERFORM P200-MENU
+                NOT INVALID KEY
+                   IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                      DISPLAY 'ESTA CONTA ESTA ENCERRADA OU'
+                              ' BLOQUEADA, APLICACAO CANCELADA!'
+                      PERFORM P200-MENU
+                   ELSE
+                   DISPLAY 'DIGITE A SENHA DA CONTA ' FS-ID
+                   ACCEPT WS-SENHA WITH SECURE
+                   PERFORM P320-VERIFICAR-SENHA
+                   IF NOT SENHA-OK THEN
+                      PERFORM P200-MENU
+                   ELSE
+                      DISPLAY 'QUAL O VALOR QUE DESEJA APLICAR?'
+                      ACCEPT WS-VALOR
+                      IF WS-VALOR GREATER THAN SALDO - VALOR-RETIDO
+                         THEN
+                         DISPLAY 'SALDO INSUFICIENTE, APLICACAO'
+                                 ' CANCELADA'
+                         PERFORM P200-MENU
+                      ELSE
+
+                      DISPLAY 'DIGITE A TAXA DE JUROS DO PERIODO (%)'
+                      ACCEPT WS-EMP-TAXA
+                      DISPLAY 'DIGITE O PRAZO EM DIAS ATE O'
+                              ' VENCIMENTO'
+                      ACCEPT WS-APL-PRAZO-DIAS
+
+                      COMPUTE WS-AUX = SALDO - WS-VALOR
+                      MOVE WS-AUX TO SALDO
+                      REWRITE REG-CONTA
+                      IF FS-CONTA NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO ATUALIZAR A CONTA, STATUS: '
+                                 FS-CONTA
+                      END-IF
+
+                      ADD 1 TO ULT-SEQ-EXTRATO
+                      MOVE CONTA-NUM        TO EXT-CONTA-NUM
+                      MOVE ULT-SEQ-EXTRATO  TO EXT-SEQUENCIA
+                      SET EXT-APLICACAO-DEBITO TO TRUE
+                      MOVE WS-DATA-ATUAL    TO EXT-DATA-MOV
+                      MOVE WS-HORA-ATUAL    TO EXT-HORA-MOV
+                      MOVE WS-VALOR         TO EXT-VALOR
+                      MOVE SALDO            TO EXT-SALDO-APOS
+                      MOVE ZEROS            TO EXT-CONTA-CONTRA
+                      SET EXT-MOV-NORMAL    TO TRUE
+                      WRITE REG-EXTRATO
+                      IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO GRAVAR O EXTRATO, STATUS: '
+                                 FS-EXTRATO
+                      END-IF
+
+                      READ ARQ-APLICCTL
+                      IF FS-APLICCTL NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO LER O CONTROLE DE'
+                                 ' APLICACOES, STATUS: ' FS-APLICCTL
+                         PERFORM P200-MENU
+                      ELSE
+                      ADD 1 TO ULT-APLICACAO
+                      MOVE ULT-APLICACAO TO WS-APL-FS-SEQ
+                      REWRITE REG-APLICCTL
+                      IF FS-APLICCTL NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO ATUALIZAR O CONTROLE DE'
+                                 ' APLICACOES, STATUS: ' FS-APLICCTL
+                         PERFORM P200-MENU
+                      ELSE
+
+                      MOVE WS-APL-FS-SEQ  TO APL-SEQ
+                      MOVE CONTA-NUM      TO APL-CONTA-NUM
+                      MOVE WS-VALOR       TO APL-VALOR-APLICADO
+                      MOVE WS-EMP-TAXA    TO APL-TAXA-JUROS
+                      MOVE WS-DATA-ATUAL  TO APL-DATA-APLICACAO
+                      COMPUTE WS-APL-INTEIRO-DATA =
+                         FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL)
+                         + WS-APL-PRAZO-DIAS
+                      COMPUTE APL-DATA-VENCIMENTO =
+                         FUNCTION DATE-OF-INTEGER(WS-APL-INTEIRO-DATA)
+                      SET APL-ATIVA TO TRUE
+                      WRITE REG-APLICACAO
+                      IF FS-APLICACAO NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO GRAVAR A APLICACAO,'
+                                 ' STATUS: ' FS-APLICACAO
+                      END-IF
+
+                      DISPLAY 'APLICACAO ' APL-SEQ ' CRIADA COM'
+                              ' SUCESSO!'
+                      DISPLAY 'VENCIMENTO EM: ' APL-DATA-VENCIMENTO
+                      DISPLAY 'RETORNANDO PARA O MENU...'
+                      PERFORM P200-MENU
+                      END-IF
+                      END-IF
+                   END-IF
+                   END-IF
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE MONTA O RANKING DAS N CONTAS COM MAIOR SALDO,
+      *      PERCORRENDO TODO O CADASTRO E MANTENDO UMA TABELA EM
+      *      MEMORIA ORDENADA POR SALDO DECRESCENTE
+      ******************************************************************
+       P1600-RELATORIO-TOP-N.
+             DISPLAY 'QUANTAS CONTAS DESEJA NO RANKING? (MAXIMO '
+                     WS-TOPN-MAX ')'
+             ACCEPT WS-TOPN-QTDE
+             IF WS-TOPN-QTDE > WS-TOPN-MAX THEN
+                MOVE WS-TOPN-MAX TO WS-TOPN-QTDE
+             END-IF
+             IF WS-TOPN-QTDE < 1 THEN
+                MOVE 1 TO WS-TOPN-QTDE
+             END-IF
+
+             MOVE ZEROS TO WS-TOPN-COUNT
+             PERFORM VARYING WS-TOPN-POS FROM 1 BY 1
+                UNTIL WS-TOPN-POS > WS-TOPN-MAX
+                MOVE ZEROS TO WS-TOPN-CONTA(WS-TOPN-POS)
+                MOVE ZEROS TO WS-TOPN-SALDO(WS-TOPN-POS)
+             END-PERFORM
+
+             MOVE ZEROS TO CONTA-NUM
+             START ARQ-CONTA KEY IS NOT LESS THAN CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA CADASTRADA PARA PROCESSAR'
+             END-START
+
+             PERFORM P351-LER-PROX-CONTA-LIVRE
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                IF CONTA-ATIVA THEN
+                   PERFORM P1610-INSERIR-TOPN
+                END-IF
+                PERFORM P351-LER-PROX-CONTA-LIVRE
+             END-PERFORM
+
+             DISPLAY '*************** TOP ' WS-TOPN-COUNT
+                     ' CONTAS POR SALDO ***************'
+             PERFORM VARYING WS-TOPN-POS FROM 1 BY 1
+                UNTIL WS-TOPN-POS > WS-TOPN-COUNT
+                MOVE WS-TOPN-CONTA(WS-TOPN-POS) TO CONTA-NUM
+                READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                   INVALID KEY
+                      DISPLAY WS-TOPN-POS 'o LUGAR - CONTA '
+                              WS-TOPN-CONTA(WS-TOPN-POS)
+                              ' NAO ENCONTRADA'
+                   NOT INVALID KEY
+                      DISPLAY WS-TOPN-POS 'o LUGAR - CONTA '
+                              CONTA-NUM ' - ' NOME ' - SALDO: '
+                              SALDO
+                END-READ
+             END-PERFORM
+
+             DISPLAY 'RETORNANDO PARA O MENU...'
+             PERFORM P200-MENU
+       .
+      ******************************************************************
+      *      FUNÇÃO AUXILIAR QUE INSERE A CONTA CORRENTE NA TABELA DO
+      *      TOP-N, MANTENDO A ORDEM DECRESCENTE POR SALDO
+      ******************************************************************
+       P1610-INSERIR-TOPN.
+             MOVE 1 TO WS-TOPN-I
+             PERFORM UNTIL WS-TOPN-I > WS-TOPN-COUNT
+                OR SALDO > WS-TOPN-SALDO(WS-TOPN-I)
+                ADD 1 TO WS-TOPN-I
+             END-PERFORM
+
+             IF WS-TOPN-I NOT GREATER THAN WS-TOPN-QTDE THEN
+                IF WS-TOPN-COUNT < WS-TOPN-QTDE THEN
+                   ADD 1 TO WS-TOPN-COUNT
+                END-IF
+                PERFORM VARYING WS-TOPN-J FROM WS-TOPN-COUNT BY -1
+                   UNTIL WS-TOPN-J NOT GREATER THAN WS-TOPN-I
+                   MOVE WS-TOPN-CONTA(WS-TOPN-J - 1)
+                        TO WS-TOPN-CONTA(WS-TOPN-J)
+                   MOVE WS-TOPN-SALDO(WS-TOPN-J - 1)
+                        TO WS-TOPN-SALDO(WS-TOPN-J)
+                END-PERFORM
+                MOVE CONTA-NUM TO WS-TOPN-CONTA(WS-TOPN-I)
+                MOVE SALDO     TO WS-TOPN-SALDO(WS-TOPN-I)
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE PESQUISA CONTAS CUJO NOME CONTENHA O TEXTO
+      *      DIGITADO, SEM EXIGIR CONHECER O CONTA-NUM DE ANTEMAO
+      ******************************************************************
+       P1700-PESQUISAR-POR-NOME.
+             DISPLAY 'DIGITE O NOME OU PARTE DO NOME PARA PESQUISAR'
+             MOVE SPACES TO WS-NOME-PESQUISA
+             ACCEPT WS-NOME-PESQUISA
+
+             MOVE 30 TO WS-NOME-PESQUISA-LEN
+             PERFORM UNTIL WS-NOME-PESQUISA-LEN = 0
+                OR WS-NOME-PESQUISA(WS-NOME-PESQUISA-LEN:1)
+                   NOT EQUAL SPACE
+                SUBTRACT 1 FROM WS-NOME-PESQUISA-LEN
+             END-PERFORM
+
+             IF WS-NOME-PESQUISA-LEN = 0 THEN
+                DISPLAY 'DIGITE AO MENOS UM CARACTERE PARA PESQUISAR'
+                PERFORM P200-MENU
+             ELSE
+
+             MOVE ZEROS TO WS-NOME-QTDE-ENCONTRADAS
+             MOVE ZEROS TO CONTA-NUM
+             START ARQ-CONTA KEY IS NOT LESS THAN CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA CADASTRADA PARA PESQUISAR'
+             END-START
+
+             PERFORM P351-LER-PROX-CONTA-LIVRE
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                PERFORM P1710-VERIFICAR-NOME
+                IF NOME-ACHOU THEN
+                   ADD 1 TO WS-NOME-QTDE-ENCONTRADAS
+                   DISPLAY 'CONTA: ' CONTA-NUM ' NOME: ' NOME
+                           ' CPF: ' CPF ' SALDO: ' SALDO
+                END-IF
+                PERFORM P351-LER-PROX-CONTA-LIVRE
+             END-PERFORM
+
+             IF WS-NOME-QTDE-ENCONTRADAS = 0 THEN
+                DISPLAY 'NENHUMA CONTA ENCONTRADA PARA ESSE NOME'
+             END-IF
+
+             DISPLAY 'RETORNANDO PARA O MENU...'
+             PERFORM P200-MENU
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO AUXILIAR QUE VERIFICA SE O NOME DA CONTA ATUAL
+      *      CONTEM O TEXTO PESQUISADO EM QUALQUER POSICAO
+      ******************************************************************
+       P1710-VERIFICAR-NOME.
+             MOVE 'N' TO WS-NOME-ACHOU
+             MOVE 1 TO WS-NOME-POS
+             PERFORM UNTIL WS-NOME-POS > (31 - WS-NOME-PESQUISA-LEN)
+                OR NOME-ACHOU
+                IF NOME(WS-NOME-POS:WS-NOME-PESQUISA-LEN) EQUAL
+                   WS-NOME-PESQUISA(1:WS-NOME-PESQUISA-LEN) THEN
+                   MOVE 'S' TO WS-NOME-ACHOU
+                END-IF
+                ADD 1 TO WS-NOME-POS
+             END-PERFORM
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE TOTALIZA O SALDO DE TODAS AS CONTAS CADASTRADAS,
+      *      QUEBRANDO O RESULTADO POR QUANTIDADE E STATUS DA CONTA
+      ******************************************************************
+       P1800-RELATORIO-SALDO-TOTAL.
+             MOVE ZEROS TO WS-TOTAL-CONTAS
+             MOVE ZEROS TO WS-TOTAL-ATIVAS
+             MOVE ZEROS TO WS-TOTAL-ENCERRADAS
+             MOVE ZEROS TO WS-TOTAL-BLOQUEADAS
+             MOVE ZEROS TO WS-TOTAL-SALDO
+             MOVE ZEROS TO WS-TOTAL-SALDO-ATIVAS
+
+             MOVE ZEROS TO CONTA-NUM
+             START ARQ-CONTA KEY IS NOT LESS THAN CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA CADASTRADA PARA PROCESSAR'
+             END-START
+
+             PERFORM P351-LER-PROX-CONTA-LIVRE
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                ADD 1 TO WS-TOTAL-CONTAS
+                ADD SALDO TO WS-TOTAL-SALDO
+                EVALUATE TRUE
+                   WHEN CONTA-ATIVA
+                      ADD 1 TO WS-TOTAL-ATIVAS
+                      ADD SALDO TO WS-TOTAL-SALDO-ATIVAS
+                   WHEN CONTA-ENCERRADA
+                      ADD 1 TO WS-TOTAL-ENCERRADAS
+                   WHEN CONTA-BLOQUEADA
+                      ADD 1 TO WS-TOTAL-BLOQUEADAS
+                END-EVALUATE
+                PERFORM P351-LER-PROX-CONTA-LIVRE
+             END-PERFORM
+
+             DISPLAY '*************** SALDO TOTAL DO BANCO'
+                     ' ***************'
+             DISPLAY 'TOTAL DE CONTAS CADASTRADAS: ' WS-TOTAL-CONTAS
+             DISPLAY 'CONTAS ATIVAS: ' WS-TOTAL-ATIVAS
+             DISPLAY 'CONTAS ENCERRADAS: ' WS-TOTAL-ENCERRADAS
+             DISPLAY 'CONTAS BLOQUEADAS: ' WS-TOTAL-BLOQUEADAS
+             DISPLAY 'SALDO TOTAL (TODAS AS CONTAS): ' WS-TOTAL-SALDO
+             DISPLAY 'SALDO TOTAL (SOMENTE CONTAS ATIVAS): '
+                     WS-TOTAL-SALDO-ATIVAS
+             DISPLAY 'RETORNANDO PARA O MENU...'
+             PERFORM P200-MENU
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE ESTORNA UM SAQUE OU UMA TRANSFERENCIA JA
+      *      LANCADOS NO EXTRATO, RECREDITANDO/REDEBITANDO O(S) SALDO(S)
+      *      ENVOLVIDOS E MARCANDO O MOVIMENTO ORIGINAL COMO ESTORNADO
+      ******************************************************************
+       P1900-ESTORNAR-MOVIMENTO.
+             DISPLAY 'DIGITE O ID DA CONTA DA MOVIMENTACAO A ESTORNAR'
+             ACCEPT WS-EST-CONTA-NUM
+             DISPLAY 'DIGITE O NUMERO DE SEQUENCIA DA MOVIMENTACAO'
+                     ' (VISTO NO EXTRATO)'
+             ACCEPT WS-EST-SEQUENCIA
+
+             MOVE WS-EST-CONTA-NUM TO EXT-CONTA-NUM
+             MOVE WS-EST-SEQUENCIA TO EXT-SEQUENCIA
+             READ ARQ-EXTRATO RECORD KEY IS EXT-CHAVE
+                INVALID KEY
+                   DISPLAY 'MOVIMENTACAO NAO ENCONTRADA'
+                   PERFORM P200-MENU
+                NOT INVALID KEY
+                   IF EXT-MOV-ESTORNADA THEN
+                      DISPLAY 'ESTA MOVIMENTACAO JA FOI ESTORNADA'
+                              ' ANTERIORMENTE'
+                      PERFORM P200-MENU
+                   ELSE
+                   IF NOT EXT-SAQUE AND NOT EXT-TRANSF-DEBITO
+                      AND NOT EXT-TRANSF-CREDITO THEN
+                      DISPLAY 'SOMENTE SAQUES E TRANSFERENCIAS PODEM'
+                              ' SER ESTORNADOS POR ESTA OPCAO'
+                      PERFORM P200-MENU
+                   ELSE
+
+                   MOVE EXT-VALOR        TO WS-EST-VALOR
+                   MOVE EXT-TIPO-MOV     TO WS-EST-TIPO-MOV
+                   MOVE EXT-CONTA-CONTRA TO WS-EST-CONTA-CONTRA
+                   MOVE EXT-DATA-MOV     TO WS-EST-DATA-MOV
+                   MOVE EXT-HORA-MOV     TO WS-EST-HORA-MOV
+
+                   SET EXT-MOV-ESTORNADA TO TRUE
+                   REWRITE REG-EXTRATO
+                   IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO MARCAR A MOVIMENTACAO COMO'
+                              ' ESTORNADA, STATUS: ' FS-EXTRATO
+                      PERFORM P200-MENU
+                   ELSE
+
+                   MOVE WS-EST-CONTA-NUM TO CONTA-NUM
+                   READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                      INVALID KEY
+                         DISPLAY 'CONTA NAO ENCONTRADA PARA EFETIVAR'
+                                 ' O ESTORNO'
+                         SET EXT-MOV-NORMAL TO TRUE
+                         REWRITE REG-EXTRATO
+                         IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                            DISPLAY 'FALHA AO DESFAZER A MARCACAO DE'
+                                    ' ESTORNO, STATUS: ' FS-EXTRATO
+                         END-IF
+                      NOT INVALID KEY
+                         EVALUATE WS-EST-TIPO-MOV
+                            WHEN 'SA'
+                               ADD WS-EST-VALOR TO SALDO
+                            WHEN 'TD'
+                               ADD WS-EST-VALOR TO SALDO
+                            WHEN 'TC'
+                               SUBTRACT WS-EST-VALOR FROM SALDO
+                         END-EVALUATE
+                         REWRITE REG-CONTA
+                         IF FS-CONTA NOT EQUAL TO "00" THEN
+                            DISPLAY 'FALHA AO ATUALIZAR O SALDO NO'
+                                    ' ESTORNO, STATUS: ' FS-CONTA
+                         ELSE
+                            DISPLAY 'MOVIMENTACAO ESTORNADA, NOVO'
+                                    ' SALDO DA CONTA ' CONTA-NUM ': '
+                                    SALDO
+                            MOVE CONTA-NUM  TO WS-AUD-CONTA-NUM
+                            MOVE 'ESTORNO'  TO WS-AUD-ACAO
+                            MOVE SPACES     TO WS-AUD-DETALHE
+                            PERFORM P380-REGISTRAR-AUDITORIA
+                         END-IF
+                   END-READ
+
+                   IF WS-EST-TIPO-MOV EQUAL TO 'TD'
+                      OR WS-EST-TIPO-MOV EQUAL TO 'TC' THEN
+                      PERFORM P1910-ESTORNAR-CONTRAPARTE
+                   END-IF
+
+                   DISPLAY 'RETORNANDO PARA O MENU...'
+                   PERFORM P200-MENU
+                   END-IF
+                   END-IF
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE LOCALIZA E ESTORNA O LANCAMENTO CORRESPONDENTE
+      *      NA CONTA CONTRAPARTE DE UMA TRANSFERENCIA, CASADO PELA
+      *      DATA/HORA DO MOVIMENTO E PELO NUMERO DA CONTA DE ORIGEM,
+      *      JA QUE OS DOIS LADOS NAO COMPARTILHAM UMA CHAVE EM COMUM
+      ******************************************************************
+       P1910-ESTORNAR-CONTRAPARTE.
+             MOVE 'N' TO WS-EST-ACHOU-CONTRA
+             MOVE WS-EST-CONTA-CONTRA TO EXT-CONTA-NUM
+             MOVE ZEROS               TO EXT-SEQUENCIA
+             START ARQ-EXTRATO KEY IS NOT LESS THAN EXT-CHAVE
+                INVALID KEY
+                   DISPLAY 'NAO FOI POSSIVEL LOCALIZAR O EXTRATO DA'
+                           ' CONTRAPARTE'
+             END-START
+
+             PERFORM P810-LER-PROX-EXTRATO
+             PERFORM UNTIL FS-EXTRATO NOT EQUAL TO "00"
+                OR EXT-CONTA-NUM NOT EQUAL TO WS-EST-CONTA-CONTRA
+                OR EST-ACHOU-CONTRA
+                IF EXT-DATA-MOV EQUAL TO WS-EST-DATA-MOV
+                   AND EXT-HORA-MOV EQUAL TO WS-EST-HORA-MOV
+                   AND EXT-CONTA-CONTRA EQUAL TO WS-EST-CONTA-NUM
+                   AND NOT EXT-MOV-ESTORNADA THEN
+                   SET EXT-MOV-ESTORNADA TO TRUE
+                   REWRITE REG-EXTRATO
+                   IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO MARCAR O ESTORNO NA'
+                              ' CONTRAPARTE, STATUS: ' FS-EXTRATO
+                   ELSE
+                      MOVE EXT-VALOR    TO WS-EST-VALOR
+                      MOVE EXT-TIPO-MOV TO WS-EST-TIPO-MOV
+                      SET EST-ACHOU-CONTRA TO TRUE
+                   END-IF
+                END-IF
+                IF NOT EST-ACHOU-CONTRA THEN
+                   PERFORM P810-LER-PROX-EXTRATO
+                END-IF
+             END-PERFORM
+
+             IF EST-ACHOU-CONTRA THEN
+                MOVE WS-EST-CONTA-CONTRA TO CONTA-NUM
+                READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                   INVALID KEY
+                      DISPLAY 'CONTA DA CONTRAPARTE NAO ENCONTRADA'
+                              ' PARA O ESTORNO'
+                   NOT INVALID KEY
+                      EVALUATE WS-EST-TIPO-MOV
+                         WHEN 'TD'
+                            ADD WS-EST-VALOR TO SALDO
+                         WHEN 'TC'
+                            SUBTRACT WS-EST-VALOR FROM SALDO
+                      END-EVALUATE
+                      REWRITE REG-CONTA
+                      IF FS-CONTA NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO ATUALIZAR O SALDO DA'
+                                 ' CONTRAPARTE, STATUS: ' FS-CONTA
+                      ELSE
+                         DISPLAY 'SALDO DA CONTRAPARTE ' CONTA-NUM
+                                 ' TAMBEM AJUSTADO: ' SALDO
+                         MOVE CONTA-NUM TO WS-AUD-CONTA-NUM
+                         MOVE 'ESTORNO CONTRAPARTE' TO WS-AUD-ACAO
+                         MOVE SPACES    TO WS-AUD-DETALHE
+                         PERFORM P380-REGISTRAR-AUDITORIA
+                      END-IF
+                END-READ
+             ELSE
+                DISPLAY 'NAO FOI POSSIVEL LOCALIZAR O LANCAMENTO'
+                        ' CORRESPONDENTE NA CONTRAPARTE PARA ESTORNO'
+                        ' AUTOMATICO'
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO DE AUTO-REPARO QUE RECALCULA ULT-CONTA EM
+      *      REG-CONTROLE A PARTIR DO MAIOR CONTA-NUM REALMENTE
+      *      CADASTRADO EM ARQ-CONTA, CORRIGINDO QUALQUER DESVIO
+      *      (DRIFT) CAUSADO POR QUEDA NO MEIO DE UMA GRAVACAO OU
+      *      EDICAO MANUAL DO ARQUIVO DE CONTROLE
+      ******************************************************************
+       P1950-REPARAR-CONTROLE-ID.
+             MOVE ZEROS TO WS-REP-MAIOR-CONTA-NUM
+
+             MOVE ZEROS TO CONTA-NUM
+             START ARQ-CONTA KEY IS NOT LESS THAN CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA CADASTRADA PARA PROCESSAR'
+             END-START
+
+             PERFORM P351-LER-PROX-CONTA-LIVRE
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                IF CONTA-NUM GREATER THAN WS-REP-MAIOR-CONTA-NUM THEN
+                   MOVE CONTA-NUM TO WS-REP-MAIOR-CONTA-NUM
+                END-IF
+                PERFORM P351-LER-PROX-CONTA-LIVRE
+             END-PERFORM
+
+             READ ARQ-ID
+             IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO LER O CONTROLE DE NUMERACAO DE'
+                        ' CONTAS, STATUS: ' FS-ID-STATUS
+             ELSE
+                MOVE ULT-CONTA TO WS-REP-ULT-CONTA-ANTIGO
+                IF ULT-CONTA EQUAL TO WS-REP-MAIOR-CONTA-NUM THEN
+                   DISPLAY 'ULT-CONTA JA CONFERE COM O CADASTRO: '
+                           ULT-CONTA
+                ELSE
+                   DISPLAY '*** DESVIO DETECTADO NO CONTROLE DE'
+                           ' NUMERACAO ***'
+                   DISPLAY 'ULT-CONTA ANTERIOR: '
+                           WS-REP-ULT-CONTA-ANTIGO
+                   DISPLAY 'MAIOR CONTA-NUM CADASTRADO: '
+                           WS-REP-MAIOR-CONTA-NUM
+                   MOVE WS-REP-MAIOR-CONTA-NUM TO ULT-CONTA
+                   REWRITE REG-CONTROLE
+                   IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CORRIGIR O CONTROLE DE'
+                              ' NUMERACAO DE CONTAS, STATUS: '
+                              FS-ID-STATUS
+                   ELSE
+                      DISPLAY 'ULT-CONTA CORRIGIDO DE '
+                              WS-REP-ULT-CONTA-ANTIGO ' PARA '
+                              WS-REP-MAIOR-CONTA-NUM
+                      MOVE WS-REP-MAIOR-CONTA-NUM TO WS-AUD-CONTA-NUM
+                      MOVE 'REPARO CONTROLE ID' TO WS-AUD-ACAO
+                      MOVE SPACES     TO WS-AUD-DETALHE
+                      PERFORM P380-REGISTRAR-AUDITORIA
+                   END-IF
+                END-IF
+             END-IF
+
+             DISPLAY 'RETORNANDO PARA O MENU...'
+             PERFORM P200-MENU
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE RETEM OU LIBERA UM VALOR DO SALDO DE UMA CONTA,
+      *      SEM MOVIMENTAR O SALDO CONTABIL, PARA OPERACOES PENDENTES
+      *      (TRANSFERENCIA AGUARDANDO CONFIRMACAO, TRAVA DE CDB, ETC)
+      ******************************************************************
+       P1960-RETER-LIBERAR-SALDO.
+             DISPLAY 'DIGITE O ID DA CONTA: '
+             ACCEPT FS-ID
+             MOVE FS-ID TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'CONTA NAO ENCONTRADA, TENTE NOVAMENTE'
+                   PERFORM P1960-RETER-LIBERAR-SALDO
+                NOT INVALID KEY
+
+             DISPLAY 'SALDO: ' SALDO ' VALOR RETIDO ATUAL: '
+                     VALOR-RETIDO
+             DISPLAY '1 - RETER UM VALOR ADICIONAL'
+             DISPLAY '2 - LIBERAR (ZERAR) A RETENCAO'
+             ACCEPT WS-OPCAO-ALFA
+             IF WS-OPCAO-ALFA NOT NUMERIC THEN
+                DISPLAY 'ENTRADA INVALIDA, DIGITE APENAS NUMEROS'
+                PERFORM P1960-RETER-LIBERAR-SALDO
+             ELSE
+             MOVE WS-OPCAO-ALFA TO WS-OPCAO
+
+             EVALUATE WS-OPCAO
+                WHEN 1
+                   DISPLAY 'DIGITE O VALOR A RETER: '
+                   ACCEPT WS-VALOR-RETIDO-ENTRADA
+                   COMPUTE WS-AUX = VALOR-RETIDO +
+                           WS-VALOR-RETIDO-ENTRADA
+                   IF WS-AUX GREATER THAN SALDO THEN
+                      DISPLAY 'RETENCAO RECUSADA, EXCEDE O SALDO'
+                              ' DA CONTA'
+                      PERFORM P200-MENU
+                   ELSE
+                      MOVE WS-AUX TO VALOR-RETIDO
+                      MOVE 'RETENCAO DE SALDO' TO WS-AUD-DETALHE
+                      REWRITE REG-CONTA
+                      IF FS-CONTA NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO ATUALIZAR A CONTA,'
+                                 ' STATUS: ' FS-CONTA
+                      ELSE
+                         DISPLAY 'VALOR RETIDO ATUALIZADO PARA: '
+                                 VALOR-RETIDO
+                         MOVE CONTA-NUM    TO WS-AUD-CONTA-NUM
+                         MOVE 'RETENCAO SALDO' TO WS-AUD-ACAO
+                         PERFORM P380-REGISTRAR-AUDITORIA
+                      END-IF
+                      DISPLAY 'RETORNANDO PARA O MENU...'
+                      PERFORM P200-MENU
+                   END-IF
+                WHEN 2
+                   MOVE ZEROS TO VALOR-RETIDO
+                   MOVE 'LIBERACAO DE SALDO' TO WS-AUD-DETALHE
+                   REWRITE REG-CONTA
+                   IF FS-CONTA NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO ATUALIZAR A CONTA, STATUS: '
+                              FS-CONTA
+                   ELSE
+                      DISPLAY 'VALOR RETIDO ATUALIZADO PARA: '
+                              VALOR-RETIDO
+                      MOVE CONTA-NUM    TO WS-AUD-CONTA-NUM
+                      MOVE 'LIBERACAO SALDO' TO WS-AUD-ACAO
+                      PERFORM P380-REGISTRAR-AUDITORIA
+                   END-IF
+                   DISPLAY 'RETORNANDO PARA O MENU...'
+                   PERFORM P200-MENU
+                WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+                   PERFORM P200-MENU
+             END-EVALUATE
+             END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE EXIBE UM PAINEL OPERACIONAL COM ESTATISTICAS DA
+      *      CARTEIRA DE CONTAS (TOTAIS, ABERTURAS DO DIA, STATUS E
+      *      SALDO MEDIO), A PARTIR DE UMA VARREDURA COMPLETA DE
+      *      ARQ-CONTA, PARA UMA VISAO CONSOLIDADA SEM CONSULTAR
+      *      CONTA A CONTA
+      ******************************************************************
+       P2000-DASHBOARD-PORTFOLIO.
+             MOVE ZEROS TO WS-TOTAL-CONTAS
+             MOVE ZEROS TO WS-TOTAL-ATIVAS
+             MOVE ZEROS TO WS-TOTAL-ENCERRADAS
+             MOVE ZEROS TO WS-TOTAL-BLOQUEADAS
+             MOVE ZEROS TO WS-TOTAL-SALDO
+             MOVE ZEROS TO WS-TOTAL-SALDO-ATIVAS
+             MOVE ZEROS TO WS-DASH-ABERTAS-HOJE
+             MOVE ZEROS TO WS-DASH-SALDO-MEDIO
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+
+             MOVE ZEROS TO CONTA-NUM
+             START ARQ-CONTA KEY IS NOT LESS THAN CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA CADASTRADA PARA PROCESSAR'
+             END-START
+
+             PERFORM P351-LER-PROX-CONTA-LIVRE
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                ADD 1 TO WS-TOTAL-CONTAS
+                ADD SALDO TO WS-TOTAL-SALDO
+                IF DATA-ABERTURA EQUAL TO WS-DATA-ATUAL THEN
+                   ADD 1 TO WS-DASH-ABERTAS-HOJE
+                END-IF
+                EVALUATE TRUE
+                   WHEN CONTA-ATIVA
+                      ADD 1 TO WS-TOTAL-ATIVAS
+                      ADD SALDO TO WS-TOTAL-SALDO-ATIVAS
+                   WHEN CONTA-ENCERRADA
+                      ADD 1 TO WS-TOTAL-ENCERRADAS
+                   WHEN CONTA-BLOQUEADA
+                      ADD 1 TO WS-TOTAL-BLOQUEADAS
+                END-EVALUATE
+                PERFORM P351-LER-PROX-CONTA-LIVRE
+             END-PERFORM
+
+             IF WS-TOTAL-CONTAS GREATER THAN ZEROS THEN
+                COMPUTE WS-DASH-SALDO-MEDIO ROUNDED =
+                        WS-TOTAL-SALDO / WS-TOTAL-CONTAS
+             END-IF
+
+             DISPLAY '************ PAINEL OPERACIONAL DA CARTEIRA'
+                     ' ************'
+             DISPLAY 'DATA DE REFERENCIA: ' WS-DATA-ATUAL
+             DISPLAY 'TOTAL DE CONTAS CADASTRADAS: ' WS-TOTAL-CONTAS
+             DISPLAY 'CONTAS ABERTAS HOJE: ' WS-DASH-ABERTAS-HOJE
+             DISPLAY 'CONTAS ATIVAS: ' WS-TOTAL-ATIVAS
+             DISPLAY 'CONTAS ENCERRADAS: ' WS-TOTAL-ENCERRADAS
+             DISPLAY 'CONTAS BLOQUEADAS: ' WS-TOTAL-BLOQUEADAS
+             DISPLAY 'SALDO TOTAL DA CARTEIRA: ' WS-TOTAL-SALDO
+             DISPLAY 'SALDO MEDIO POR CONTA: ' WS-DASH-SALDO-MEDIO
+             DISPLAY 'RETORNANDO PARA O MENU...'
+             PERFORM P200-MENU
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE VALIDA OS DIGITOS VERIFICADORES DO CPF
+      ******************************************************************
+       P310-VALIDAR-CPF.
+             MOVE 'N' TO WS-CPF-VALIDO
+             MOVE CPF TO WS-CPF-NUM
+
+             MOVE 'N' TO WS-CPF-REPETIDO
+             PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 11
+                IF WS-CPF-DIG (WS-I) NOT EQUAL TO WS-CPF-DIG (1) THEN
+                   MOVE 'S' TO WS-CPF-REPETIDO
+                END-IF
+             END-PERFORM
+
+             IF CPF-REPETIDO THEN
+                EXIT PARAGRAPH
+             END-IF
+
+             MOVE ZEROS TO WS-CPF-SOMA
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+                COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                      + WS-CPF-DIG (WS-I) * (11 - WS-I)
+             END-PERFORM
+             DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOC
+                   REMAINDER WS-CPF-RESTO
+             IF WS-CPF-RESTO < 2 THEN
+                MOVE 0 TO WS-CPF-DV1
+             ELSE
+                COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+             END-IF
+
+             IF WS-CPF-DV1 NOT EQUAL TO WS-CPF-DIG (10) THEN
+                EXIT PARAGRAPH
+             END-IF
+
+             MOVE ZEROS TO WS-CPF-SOMA
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+                COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                      + WS-CPF-DIG (WS-I) * (12 - WS-I)
+             END-PERFORM
+             DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOC
+                   REMAINDER WS-CPF-RESTO
+             IF WS-CPF-RESTO < 2 THEN
+                MOVE 0 TO WS-CPF-DV2
+             ELSE
+                COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+             END-IF
+
+             IF WS-CPF-DV2 EQUAL TO WS-CPF-DIG (11) THEN
+                MOVE 'S' TO WS-CPF-VALIDO
+             END-IF
+       .
+      ******************************************************************
+      *      PONTO DE INTEGRACAO COM O SERVICO EXTERNO DE VALIDACAO DE
+      *      CPF (RECEITA FEDERAL OU SIMILAR). ENQUANTO NAO HOUVER UMA
+      *      INTEGRACAO REAL, A CONSULTA E SIMULADA CONTRA UMA LISTA DE
+      *      CPFS CONHECIDAMENTE INEXISTENTES; A CHAMADA AO SERVICO
+      *      EXTERNO DEVE SUBSTITUIR ESTA SIMULACAO QUANDO DISPONIVEL
+      ******************************************************************
+       P315-VALIDAR-CPF-EXTERNO.
+             MOVE 'S' TO WS-CPF-VALIDO-EXTERNO
+             IF CPF EQUAL TO WS-CPF-TESTE-1
+                OR CPF EQUAL TO WS-CPF-TESTE-2 THEN
+                MOVE 'N' TO WS-CPF-VALIDO-EXTERNO
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE EXIGE UM TAMANHO MINIMO E UMA MISTURA DE LETRAS
+      *      E NUMEROS NA SENHA DIGITADA NA CRIACAO DA CONTA
+      ******************************************************************
+       P317-VALIDAR-COMPLEXIDADE-SENHA.
+             MOVE 'N' TO WS-SENHA-COMPLEXA
+             MOVE ZEROS TO WS-SENHA-QTDE-DIGITO
+                           WS-SENHA-QTDE-LETRA
+
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+                IF WS-SENHA (WS-I:1) IS NUMERIC THEN
+                   ADD 1 TO WS-SENHA-QTDE-DIGITO
+                ELSE
+                   IF WS-SENHA (WS-I:1) NOT EQUAL TO SPACE THEN
+                      ADD 1 TO WS-SENHA-QTDE-LETRA
+                   END-IF
+                END-IF
+             END-PERFORM
+
+             IF FUNCTION LENGTH (FUNCTION TRIM (WS-SENHA)) NOT LESS
+                THAN WS-SENHA-TAM-MIN
+                AND WS-SENHA-QTDE-DIGITO GREATER THAN ZEROS
+                AND WS-SENHA-QTDE-LETRA GREATER THAN ZEROS THEN
+                MOVE 'S' TO WS-SENHA-COMPLEXA
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE CONFERE A SENHA DIGITADA E CONTROLA O BLOQUEIO
+      *      DA CONTA POR TENTATIVAS CONSECUTIVAS ERRADAS
+      ******************************************************************
+       P320-VERIFICAR-SENHA.
+             MOVE 'N' TO WS-SENHA-OK
+             IF WS-SENHA EQUAL TO SENHA THEN
+                MOVE ZEROS TO QTDE-ERRO-SENHA
+                REWRITE REG-CONTA
+                MOVE 'S' TO WS-SENHA-OK
+             ELSE
+                ADD 1 TO QTDE-ERRO-SENHA
+                IF QTDE-ERRO-SENHA NOT LESS THAN WS-MAX-ERRO-SENHA THEN
+                   SET CONTA-BLOQUEADA TO TRUE
+                   REWRITE REG-CONTA
+                   DISPLAY 'SENHA ERRADA! A CONTA ' CONTA-NUM
+                           ' FOI BLOQUEADA POR EXCESSO DE'
+                           ' TENTATIVAS INVALIDAS!'
+                ELSE
+                   REWRITE REG-CONTA
+                   DISPLAY 'SENHA ERRADA, TRANSACAO CANCELADA! '
+                END-IF
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE CONFERE E ATUALIZA O LIMITE DIARIO DE SAQUES E
+      *      TRANSFERENCIAS DA CONTA, ZERANDO O ACUMULADO AO VIRAR O DIA
+      ******************************************************************
+       P330-VERIFICAR-LIMITE-DIARIO.
+             MOVE 'N' TO WS-LIMITE-OK
+             IF DATA-ULT-MOVIMENTO NOT EQUAL TO WS-DATA-ATUAL THEN
+                MOVE ZEROS TO VALOR-MOVIMENTADO-DIA
+                MOVE WS-DATA-ATUAL TO DATA-ULT-MOVIMENTO
+             END-IF
+
+             COMPUTE WS-AUX = VALOR-MOVIMENTADO-DIA + WS-VALOR
+             IF WS-AUX GREATER THAN LIMITE-DIARIO THEN
+                DISPLAY 'LIMITE DIARIO DE MOVIMENTACAO EXCEDIDO PARA'
+                        ' A CONTA ' CONTA-NUM
+                DISPLAY 'JA MOVIMENTADO HOJE: ' VALOR-MOVIMENTADO-DIA
+                        ' LIMITE: ' LIMITE-DIARIO
+             ELSE
+                MOVE WS-AUX TO VALOR-MOVIMENTADO-DIA
+                MOVE 'S' TO WS-LIMITE-OK
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE CAPTURA O TIPO DA CONTA (CORRENTE OU POUPANCA)
+      *      NA ABERTURA, PARA OS BATCHES DE JUROS E TARIFAS USAREM
+      ******************************************************************
+       P340-SELECIONAR-TIPO-CONTA.
+             DISPLAY 'QUAL O TIPO DA CONTA? '
+             DISPLAY '1 - CONTA CORRENTE'
+             DISPLAY '2 - CONTA POUPANCA'
+             ACCEPT WS-OPCAO-ALFA1
+             IF WS-OPCAO-ALFA1 NOT NUMERIC THEN
+                DISPLAY 'ENTRADA INVALIDA, DIGITE APENAS NUMEROS'
+                PERFORM P340-SELECIONAR-TIPO-CONTA
+             ELSE
+             MOVE WS-OPCAO-ALFA1 TO WS-OPCAO-TIPO-CONTA
+             EVALUATE WS-OPCAO-TIPO-CONTA
+                WHEN 1
+                   SET CONTA-CORRENTE TO TRUE
+                WHEN 2
+                   SET CONTA-POUPANCA TO TRUE
+                WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA, TENTE NOVAMENTE'
+                   PERFORM P340-SELECIONAR-TIPO-CONTA
+             END-EVALUATE
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO PARA SELECIONAR A MOEDA DA CONTA
+      ******************************************************************
+       P345-SELECIONAR-MOEDA.
+             DISPLAY 'QUAL A MOEDA DA CONTA? '
+             DISPLAY '1 - REAL (BRL)'
+             DISPLAY '2 - DOLAR (USD)'
+             DISPLAY '3 - EURO (EUR)'
+             ACCEPT WS-OPCAO-ALFA1
+             IF WS-OPCAO-ALFA1 NOT NUMERIC THEN
+                DISPLAY 'ENTRADA INVALIDA, DIGITE APENAS NUMEROS'
+                PERFORM P345-SELECIONAR-MOEDA
+             ELSE
+             MOVE WS-OPCAO-ALFA1 TO WS-OPCAO-MOEDA
+             EVALUATE WS-OPCAO-MOEDA
+                WHEN 1
+                   SET MOEDA-REAL TO TRUE
+                WHEN 2
+                   SET MOEDA-DOLAR TO TRUE
+                WHEN 3
+                   SET MOEDA-EURO TO TRUE
+                WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA, TENTE NOVAMENTE'
+                   PERFORM P345-SELECIONAR-MOEDA
+             END-EVALUATE
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE PERCORRE O CADASTRO PROCURANDO A PRIMEIRA
+      *      CONTA ENCERRADA DISPONIVEL PARA REAPROVEITAMENTO DE NUMERO
+      ******************************************************************
+       P350-LOCALIZAR-CONTA-ENCERRADA.
+             MOVE ZEROS TO WS-CONTA-REUSAR
+             MOVE 'N' TO WS-ACHOU-CONTA-REUSAR
+             MOVE 1 TO CONTA-NUM
+             START ARQ-CONTA KEY IS NOT LESS THAN CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA CADASTRADA PARA PESQUISAR'
+             END-START
+
+             PERFORM P351-LER-PROX-CONTA-LIVRE
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                OR ACHOU-CONTA-REUSAR
+                IF CONTA-ENCERRADA THEN
+                   MOVE CONTA-NUM TO WS-CONTA-REUSAR
+                   MOVE 'S' TO WS-ACHOU-CONTA-REUSAR
+                ELSE
+                   PERFORM P351-LER-PROX-CONTA-LIVRE
+                END-IF
+             END-PERFORM
+
+             IF NOT ACHOU-CONTA-REUSAR THEN
+                DISPLAY 'NENHUMA CONTA ENCERRADA DISPONIVEL PARA'
+                        ' REAPROVEITAR, SERA GERADO UM NUMERO NOVO'
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO AUXILIAR QUE LE O PROXIMO REGISTRO DO CADASTRO
+      *      DE CONTAS NA BUSCA POR UM NUMERO LIVRE
+      ******************************************************************
+       P351-LER-PROX-CONTA-LIVRE.
+             READ ARQ-CONTA NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-CONTA
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE CADASTRA UM COTITULAR PARA A CONTA CONJUNTA
+      *      RECEM CRIADA, GRAVANDO UM REGISTRO EM ARQ-TITULAR
+      ******************************************************************
+       P360-ADICIONAR-COTITULAR.
+             DISPLAY 'DIGITE O NOME DO COTITULAR: '
+             ACCEPT TIT-NOME
+             DISPLAY 'DIGITE O CPF DO COTITULAR (SOMENTE NUMEROS): '
+             ACCEPT CPF
+
+             PERFORM P310-VALIDAR-CPF
+             IF NOT CPF-VALIDO THEN
+                DISPLAY 'CPF INVALIDO, COTITULAR NAO ADICIONADO'
+             ELSE
+                MOVE WS-CONTA-PRINCIPAL TO TIT-CONTA-NUM
+                MOVE CPF TO TIT-CPF
+                WRITE REG-TITULAR
+                IF FS-TITULAR NOT EQUAL TO "00" THEN
+                   DISPLAY 'FALHA AO GRAVAR O COTITULAR, STATUS: '
+                           FS-TITULAR
+                ELSE
+                   DISPLAY 'COTITULAR ADICIONADO COM SUCESSO!'
+                END-IF
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE GRAVA UMA LINHA NA TRILHA DE AUDITORIA, CHAMADA
+      *      POR TODA ROTINA QUE ACESSA OU ALTERA UMA CONTA
+      ******************************************************************
+       P380-REGISTRAR-AUDITORIA.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             READ ARQ-AUDCTL
+             IF FS-AUDCTL NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO LER O CONTROLE DE AUDITORIA,'
+                        ' STATUS: ' FS-AUDCTL
+             ELSE
+                ADD 1 TO ULT-AUDITORIA
+                MOVE ULT-AUDITORIA TO WS-AUD-FS-SEQ
+                REWRITE REG-AUDCTL
+                IF FS-AUDCTL NOT EQUAL TO "00" THEN
+                   DISPLAY 'FALHA AO ATUALIZAR O CONTROLE DE'
+                           ' AUDITORIA, STATUS: ' FS-AUDCTL
+                ELSE
+                   MOVE WS-AUD-FS-SEQ    TO AUD-SEQ
+                   MOVE WS-AUD-CONTA-NUM TO AUD-CONTA-NUM
+                   MOVE WS-AUD-ACAO      TO AUD-ACAO
+                   MOVE WS-AUD-DETALHE   TO AUD-DETALHE
+                   MOVE WS-DATA-ATUAL    TO AUD-DATA
+                   MOVE WS-HORA-ATUAL    TO AUD-HORA
+                   WRITE REG-AUDITORIA
+                   IF FS-AUDITORIA NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO GRAVAR A AUDITORIA, STATUS: '
+                              FS-AUDITORIA
+                   END-IF
+                END-IF
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE GRAVA UMA LINHA NA FILA DE MONITORAMENTO DE
+      *      GRANDES MOVIMENTACOES, CHAMADA POR SAQUES E TRANSFERENCIAS
+      *      COM VALOR ACIMA DE WS-LIMITE-MONITORAMENTO, PARA ANALISE
+      *      POSTERIOR DE UM ANALISTA DE COMPLIANCE (PREVENCAO A
+      *      LAVAGEM DE DINHEIRO)
+      ******************************************************************
+       P390-REGISTRAR-NOTIFICACAO.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             READ ARQ-NOTIFCTL
+             IF FS-NOTIFCTL NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO LER O CONTROLE DE NOTIFICACOES,'
+                        ' STATUS: ' FS-NOTIFCTL
+             ELSE
+                ADD 1 TO ULT-NOTIFICACAO
+                MOVE ULT-NOTIFICACAO TO WS-NOTIF-FS-SEQ
+                REWRITE REG-NOTIFCTL
+                IF FS-NOTIFCTL NOT EQUAL TO "00" THEN
+                   DISPLAY 'FALHA AO ATUALIZAR O CONTROLE DE'
+                           ' NOTIFICACOES, STATUS: ' FS-NOTIFCTL
+                ELSE
+                   MOVE WS-NOTIF-FS-SEQ    TO NOTIF-SEQ
+                   MOVE WS-NOTIF-CONTA-NUM TO NOTIF-CONTA-NUM
+                   MOVE WS-NOTIF-TIPO-MOV  TO NOTIF-TIPO-MOV
+                   MOVE WS-NOTIF-VALOR     TO NOTIF-VALOR
+                   MOVE WS-DATA-ATUAL      TO NOTIF-DATA
+                   MOVE WS-HORA-ATUAL      TO NOTIF-HORA
+                   SET NOTIF-PENDENTE      TO TRUE
+                   MOVE WS-NOTIF-DETALHE   TO NOTIF-DETALHE
+                   WRITE REG-NOTIFICACAO
+                   IF FS-NOTIFICACAO NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO GRAVAR A NOTIFICACAO, STATUS: '
+                              FS-NOTIFICACAO
+                   ELSE
+                      DISPLAY 'MOVIMENTO ACIMA DO LIMITE ENVIADO PARA'
+                              ' ANALISE DE COMPLIANCE'
+                   END-IF
+                END-IF
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE DEVOLVE, EM WS-TAXA-RESULTADO, A COTACAO DA
+      *      MOEDA INFORMADA EM WS-MOEDA-CONSULTA EM RELACAO AO REAL
+      ******************************************************************
+       P385-OBTER-TAXA-CAMBIO.
+             EVALUATE WS-MOEDA-CONSULTA
+                WHEN 'BRL'
+                   MOVE 1.0000 TO WS-TAXA-RESULTADO
+                WHEN 'USD'
+                   MOVE 5.0000 TO WS-TAXA-RESULTADO
+                WHEN 'EUR'
+                   MOVE 5.5000 TO WS-TAXA-RESULTADO
+                WHEN OTHER
+                   MOVE 1.0000 TO WS-TAXA-RESULTADO
+             END-EVALUATE
+       .
+      ******************************************************************
       *      FUNÇÃO PARA FINALIZAR O PROGRAMA
       ******************************************************************
        P900-TERMINAL.
             CLOSE ARQ-CONTA.
             CLOSE ARQ-ID.
+            CLOSE ARQ-EXTRATO.
+            CLOSE ARQ-COMPROVANTE.
+            CLOSE ARQ-AGENDAMENTO.
+            CLOSE ARQ-AGENDCTL.
+            CLOSE ARQ-TITULAR.
+            CLOSE ARQ-EMPRESTIMO.
+            CLOSE ARQ-EMPRESTCTL.
+            CLOSE ARQ-APLICACAO.
+            CLOSE ARQ-APLICCTL.
+            CLOSE ARQ-AUDITORIA.
+            CLOSE ARQ-AUDCTL.
+            CLOSE ARQ-OPERADOR.
+            CLOSE ARQ-NOTIFICACAO.
+            CLOSE ARQ-NOTIFCTL.
             STOP RUN.
        END PROGRAM PROJETO-BANCO.
