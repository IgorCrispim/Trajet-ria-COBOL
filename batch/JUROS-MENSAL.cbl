@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author:    IGOR CRISPIM
+      * Date:      05/09/2025
+      * Purpose:   BATCH DE CREDITO DE JUROS MENSAIS SOBRE O SALDO DAS
+      *            CONTAS (ESTILO POUPANCA), SEM PASSAR PELO MENU
+      *            INTERATIVO DO PROJETO-BANCO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JUROS-MENSAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-CONTA ASSIGN TO "contas.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+                FILE STATUS  IS FS-CONTA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQ-CONTA.
+           COPY CONTACAD.
+
+       WORKING-STORAGE SECTION.
+       77 FS-CONTA                     PIC XX.
+       77 WS-TAXA-JUROS-MENSAL         PIC 9V9(4) VALUE 0.005.
+       77 WS-VALOR-JUROS               PIC S9(07)V99.
+       77 WS-QTDE-CONTAS-PROCESSADAS   PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-CONTAS-CREDITADAS    PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       P100-MAIN.
+             PERFORM P200-ABRIR-ARQUIVO
+             PERFORM P300-CREDITAR-JUROS
+             PERFORM P900-TERMINAL
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE ABRE O CADASTRO DE CONTAS PARA ATUALIZACAO
+      ******************************************************************
+       P200-ABRIR-ARQUIVO.
+             OPEN I-O ARQ-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CADASTRO DE CONTAS, STATUS: '
+                        FS-CONTA
+                STOP RUN
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE PERCORRE TODAS AS CONTAS E CREDITA OS JUROS
+      *      MENSAIS SOBRE O SALDO, CONTA A CONTA
+      ******************************************************************
+       P300-CREDITAR-JUROS.
+             MOVE ZEROS TO CONTA-NUM
+             START ARQ-CONTA KEY IS NOT LESS THAN CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA CADASTRADA PARA PROCESSAR'
+             END-START
+
+             PERFORM P310-LER-PROX-CONTA
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                ADD 1 TO WS-QTDE-CONTAS-PROCESSADAS
+                IF CONTA-ATIVA AND CONTA-POUPANCA
+                   AND SALDO GREATER THAN 0 THEN
+                   COMPUTE WS-VALOR-JUROS ROUNDED =
+                           SALDO * WS-TAXA-JUROS-MENSAL
+                   ADD WS-VALOR-JUROS TO SALDO
+                   REWRITE REG-CONTA
+                   IF FS-CONTA NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CREDITAR JUROS NA CONTA '
+                              CONTA-NUM ', STATUS: ' FS-CONTA
+                   ELSE
+                      ADD 1 TO WS-QTDE-CONTAS-CREDITADAS
+                      DISPLAY 'CONTA ' CONTA-NUM ' CREDITADA EM '
+                              WS-VALOR-JUROS ' - NOVO SALDO: ' SALDO
+                   END-IF
+                END-IF
+                PERFORM P310-LER-PROX-CONTA
+             END-PERFORM
+       .
+      ******************************************************************
+      *      FUNÇÃO AUXILIAR QUE LE O PROXIMO REGISTRO DO CADASTRO
+      ******************************************************************
+       P310-LER-PROX-CONTA.
+             READ ARQ-CONTA NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-CONTA
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO PARA FINALIZAR O PROGRAMA
+      ******************************************************************
+       P900-TERMINAL.
+             CLOSE ARQ-CONTA
+             DISPLAY 'TOTAL DE CONTAS PROCESSADAS: '
+                     WS-QTDE-CONTAS-PROCESSADAS
+             DISPLAY 'TOTAL DE CONTAS CREDITADAS: '
+                     WS-QTDE-CONTAS-CREDITADAS
+             STOP RUN.
+       END PROGRAM JUROS-MENSAL.
