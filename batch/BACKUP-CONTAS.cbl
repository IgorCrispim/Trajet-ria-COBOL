@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author:    IGOR CRISPIM
+      * Date:      29/09/2025
+      * Purpose:   BATCH NOTURNO QUE COPIA TODOS OS REGISTROS DE
+      *            ARQ-CONTA E O CONTROLE DE NUMERACAO DE ARQ-ID PARA
+      *            ARQUIVOS SEQUENCIAIS DE BACKUP, PERMITINDO A
+      *            RECONSTRUCAO DE CONTAS.DAT E ID.DAT PELO PROGRAMA
+      *            RESTORE-CONTAS EM CASO DE PERDA DOS ARQUIVOS
+      *            INDEXADOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-CONTAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO "contas.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+                FILE STATUS  IS FS-CONTA.
+           SELECT ARQ-ID ASSIGN TO "id.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-ID-STATUS.
+           SELECT ARQ-CONTA-BKP ASSIGN TO "contas.bkp"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-CONTA-BKP.
+           SELECT ARQ-ID-BKP ASSIGN TO "id.bkp"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-ID-BKP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CONTA.
+           COPY CONTACAD.
+       FD ARQ-ID.
+           COPY CONTCTRL.
+       FD ARQ-CONTA-BKP.
+           COPY CONTABKP.
+       FD ARQ-ID-BKP.
+           COPY IDBKP.
+       WORKING-STORAGE SECTION.
+       77 FS-CONTA                     PIC XX.
+       77 FS-ID-STATUS                 PIC XX.
+       77 FS-CONTA-BKP                 PIC XX.
+       77 FS-ID-BKP                    PIC XX.
+       77 WS-QTDE-CONTAS-COPIADAS      PIC 9(06) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       P100-MAIN.
+             PERFORM P200-ABRIR-ARQUIVOS
+             PERFORM P300-COPIAR-CONTROLE
+             PERFORM P400-COPIAR-CONTAS
+             PERFORM P900-TERMINAL
+       .
+       P200-ABRIR-ARQUIVOS.
+             OPEN INPUT ARQ-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CADASTRO DE CONTAS, STATUS: '
+                        FS-CONTA
+                STOP RUN
+             END-IF
+             OPEN INPUT ARQ-ID
+             IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CONTROLE DE CONTAS, STATUS: '
+                        FS-ID-STATUS
+                STOP RUN
+             END-IF
+             OPEN OUTPUT ARQ-CONTA-BKP
+             IF FS-CONTA-BKP NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O BACKUP DE CONTAS, STATUS: '
+                        FS-CONTA-BKP
+                STOP RUN
+             END-IF
+             OPEN OUTPUT ARQ-ID-BKP
+             IF FS-ID-BKP NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O BACKUP DO CONTROLE, STATUS: '
+                        FS-ID-BKP
+                STOP RUN
+             END-IF
+       .
+       P300-COPIAR-CONTROLE.
+             READ ARQ-ID
+             IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO LER O CONTROLE DE CONTAS, STATUS: '
+                        FS-ID-STATUS
+             ELSE
+                MOVE ULT-CONTA TO BKP-ULT-CONTA
+                WRITE REG-ID-BKP
+             END-IF
+       .
+       P400-COPIAR-CONTAS.
+             PERFORM P410-LER-PROX-CONTA
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                MOVE CONTA-NUM             TO BKP-CONTA-NUM
+                MOVE NOME                  TO BKP-NOME
+                MOVE CPF                   TO BKP-CPF
+                MOVE SENHA                 TO BKP-SENHA
+                MOVE SALDO                 TO BKP-SALDO
+                MOVE ULT-SEQ-EXTRATO       TO BKP-ULT-SEQ-EXTRATO
+                MOVE STATUS-CONTA          TO BKP-STATUS-CONTA
+                MOVE QTDE-ERRO-SENHA       TO BKP-QTDE-ERRO-SENHA
+                MOVE LIMITE-DIARIO         TO BKP-LIMITE-DIARIO
+                MOVE VALOR-MOVIMENTADO-DIA TO BKP-VALOR-MOVIMENTADO-DIA
+                MOVE DATA-ULT-MOVIMENTO    TO BKP-DATA-ULT-MOVIMENTO
+                MOVE LIMITE-CHEQUE-ESPECIAL TO BKP-LIMITE-CHEQUE-ESP
+                MOVE TIPO-CONTA            TO BKP-TIPO-CONTA
+                MOVE DATA-ABERTURA         TO BKP-DATA-ABERTURA
+                MOVE HORA-ABERTURA         TO BKP-HORA-ABERTURA
+                MOVE MOEDA                 TO BKP-MOEDA
+                MOVE VALOR-RETIDO          TO BKP-VALOR-RETIDO
+                WRITE REG-CONTA-BKP
+                ADD 1 TO WS-QTDE-CONTAS-COPIADAS
+                PERFORM P410-LER-PROX-CONTA
+             END-PERFORM
+       .
+       P410-LER-PROX-CONTA.
+             READ ARQ-CONTA NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-CONTA
+             END-READ
+       .
+       P900-TERMINAL.
+             CLOSE ARQ-CONTA
+             CLOSE ARQ-ID
+             CLOSE ARQ-CONTA-BKP
+             CLOSE ARQ-ID-BKP
+             DISPLAY 'TOTAL DE CONTAS COPIADAS PARA O BACKUP: '
+                     WS-QTDE-CONTAS-COPIADAS
+             DISPLAY 'BACKUP GRAVADO EM CONTAS.BKP E ID.BKP'
+             STOP RUN.
+       END PROGRAM BACKUP-CONTAS.
