@@ -0,0 +1,515 @@
+      ******************************************************************
+      * Author:    IGOR CRISPIM
+      * Date:      27/10/2025
+      * Purpose:   MODO DE LOTE NAO-INTERATIVO PARA AUTOMACAO NOTURNA -
+      *            LE UM ARQUIVO DE COMANDOS (ARQ-LOTE) COM DEPOSITOS,
+      *            SAQUES E TRANSFERENCIAS E APLICA CADA UM CONTRA
+      *            ARQ-CONTA/ARQ-EXTRATO DA MESMA FORMA QUE P600-DEP-SAQ
+      *            E P500-TRANSFERENCIA FAZEM NO PROJETO-BANCO, SEM
+      *            NECESSIDADE DE UM OPERADOR NO TECLADO. POR SER UM
+      *            CANAL DE LOTE JA AUTENTICADO PELA PROPRIA PROGRAMACAO
+      *            DO JOB, NAO HA CONFERENCIA DE SENHA, DA MESMA FORMA
+      *            QUE OS DEMAIS BATCHES (TARIFA-MANUTENCAO,
+      *            JUROS-MENSAL) TAMBEM NAO CONFEREM SENHA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTE-TRANSACOES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LOTE ASSIGN TO "lote.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-LOTE.
+           SELECT ARQ-CONTA ASSIGN TO "contas.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+                FILE STATUS  IS FS-CONTA.
+           SELECT ARQ-EXTRATO ASSIGN TO "extrato.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS EXT-CHAVE
+                FILE STATUS  IS FS-EXTRATO.
+           SELECT ARQ-NOTIFICACAO ASSIGN TO "notificacao.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS NOTIF-SEQ
+                ALTERNATE RECORD KEY IS NOTIF-CONTA-NUM WITH DUPLICATES
+                FILE STATUS  IS FS-NOTIFICACAO.
+           SELECT ARQ-NOTIFCTL ASSIGN TO "notifctl.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-NOTIFCTL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-LOTE.
+           COPY LOTECMD.
+       FD ARQ-CONTA.
+           COPY CONTACAD.
+       FD ARQ-EXTRATO.
+           COPY EXTRATO.
+       FD ARQ-NOTIFICACAO.
+           COPY NOTIFCAD.
+       FD ARQ-NOTIFCTL.
+           COPY NOTIFCTL.
+       WORKING-STORAGE SECTION.
+       77 FS-LOTE                      PIC XX.
+       77 FS-CONTA                     PIC XX.
+       77 FS-EXTRATO                   PIC XX.
+       77 FS-NOTIFICACAO               PIC XX.
+       77 FS-NOTIFCTL                  PIC XX.
+       77 WS-LIMITE-MONITORAMENTO      PIC S9(07)V99 VALUE 10000.00.
+       77 WS-LOTE-VALOR                PIC S9(07)V99.
+       77 WS-LOTE-CONTA-DESTINO        PIC 9(06).
+       77 WS-LOTE-ORIGEM-SALDO         PIC S9(07)V99.
+       77 WS-LOTE-ORIGEM-VALOR-MOV     PIC S9(07)V99.
+       77 WS-LOTE-ORIGEM-DATA-MOV      PIC 9(08).
+       77 WS-AUX                       PIC S9(07)V99.
+       77 WS-LIMITE-OK                 PIC X(01) VALUE 'N'.
+           88 LIMITE-OK                VALUE 'S'.
+       77 WS-QTDE-LIDOS                PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-APLICADOS            PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-REJEITADOS           PIC 9(06) VALUE ZEROS.
+       01 WS-DATA-HORA-COMPLETA.
+           05 WS-DHC-ANO               PIC 9(04).
+           05 WS-DHC-MES               PIC 9(02).
+           05 WS-DHC-DIA               PIC 9(02).
+           05 WS-DHC-HORA              PIC 9(02).
+           05 WS-DHC-MINUTO            PIC 9(02).
+           05 WS-DHC-SEGUNDO           PIC 9(02).
+           05 FILLER                   PIC X(07).
+       01 WS-DATA-HORA-R REDEFINES WS-DATA-HORA-COMPLETA.
+           05 WS-DATA-ATUAL            PIC 9(08).
+           05 WS-HORA-ATUAL            PIC 9(06).
+           05 FILLER                   PIC X(07).
+       PROCEDURE DIVISION.
+       P100-MAIN.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             PERFORM P200-ABRIR-ARQUIVOS
+             PERFORM P300-PROCESSAR-LOTE
+             PERFORM P900-TERMINAL
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE ABRE O ARQUIVO DE COMANDOS E OS ARQUIVOS DE
+      *      DADOS DO BANCO, CRIANDO A FILA DE NOTIFICACOES NA PRIMEIRA
+      *      EXECUCAO, SE NECESSARIO
+      ******************************************************************
+       P200-ABRIR-ARQUIVOS.
+             OPEN INPUT ARQ-LOTE
+             IF FS-LOTE NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O ARQUIVO DE LOTE, STATUS: '
+                        FS-LOTE
+                STOP RUN
+             END-IF
+
+             OPEN I-O ARQ-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CADASTRO DE CONTAS, STATUS: '
+                        FS-CONTA
+                STOP RUN
+             END-IF
+
+             OPEN I-O ARQ-EXTRATO
+             IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O EXTRATO, STATUS: ' FS-EXTRATO
+                STOP RUN
+             END-IF
+
+             OPEN I-O ARQ-NOTIFICACAO
+             IF FS-NOTIFICACAO EQUAL TO "35" THEN
+                OPEN OUTPUT ARQ-NOTIFICACAO
+                CLOSE ARQ-NOTIFICACAO
+                OPEN I-O ARQ-NOTIFICACAO
+             END-IF
+             IF FS-NOTIFICACAO NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR A FILA DE NOTIFICACOES,'
+                        ' STATUS: ' FS-NOTIFICACAO
+                STOP RUN
+             END-IF
+
+             OPEN I-O ARQ-NOTIFCTL
+             IF FS-NOTIFCTL EQUAL TO "35" THEN
+                OPEN OUTPUT ARQ-NOTIFCTL
+                MOVE 0 TO ULT-NOTIFICACAO
+                WRITE REG-NOTIFCTL
+                CLOSE ARQ-NOTIFCTL
+                OPEN I-O ARQ-NOTIFCTL
+             END-IF
+             IF FS-NOTIFCTL NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CONTROLE DE NOTIFICACOES,'
+                        ' STATUS: ' FS-NOTIFCTL
+                STOP RUN
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE LE CADA COMANDO DO ARQUIVO DE LOTE E ENCAMINHA
+      *      PARA A ROTINA DE APLICACAO CORRESPONDENTE
+      ******************************************************************
+       P300-PROCESSAR-LOTE.
+             PERFORM P310-LER-PROX-COMANDO
+             PERFORM UNTIL FS-LOTE NOT EQUAL TO "00"
+                ADD 1 TO WS-QTDE-LIDOS
+                EVALUATE TRUE
+                   WHEN LOTE-DEPOSITO
+                      PERFORM P400-APLICAR-DEPOSITO
+                   WHEN LOTE-SAQUE
+                      PERFORM P500-APLICAR-SAQUE
+                   WHEN LOTE-TRANSFERENCIA
+                      PERFORM P600-APLICAR-TRANSFERENCIA
+                   WHEN OTHER
+                      ADD 1 TO WS-QTDE-REJEITADOS
+                      DISPLAY 'COMANDO COM TIPO DE OPERACAO'
+                              ' DESCONHECIDO: ' LOTE-TIPO-OPER
+                END-EVALUATE
+                PERFORM P310-LER-PROX-COMANDO
+             END-PERFORM
+       .
+       P310-LER-PROX-COMANDO.
+             READ ARQ-LOTE NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-LOTE
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE APLICA UM COMANDO DE DEPOSITO DE LOTE
+      ******************************************************************
+       P400-APLICAR-DEPOSITO.
+             MOVE LOTE-CONTA-ORIGEM TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   ADD 1 TO WS-QTDE-REJEITADOS
+                   DISPLAY 'CONTA ' CONTA-NUM ' NAO ENCONTRADA PARA'
+                           ' DEPOSITO DE LOTE'
+                NOT INVALID KEY
+                   IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                      ADD 1 TO WS-QTDE-REJEITADOS
+                      DISPLAY 'CONTA ' CONTA-NUM ' ENCERRADA OU'
+                              ' BLOQUEADA, DEPOSITO DE LOTE REJEITADO'
+                   ELSE
+                      COMPUTE WS-AUX = SALDO + LOTE-VALOR
+                      MOVE WS-AUX TO SALDO
+                      ADD 1 TO ULT-SEQ-EXTRATO
+                      REWRITE REG-CONTA
+                      IF FS-CONTA NOT EQUAL TO "00" THEN
+                         ADD 1 TO WS-QTDE-REJEITADOS
+                         DISPLAY 'FALHA AO ATUALIZAR A CONTA ' CONTA-NUM
+                                 ', STATUS: ' FS-CONTA
+                      ELSE
+                         MOVE CONTA-NUM       TO EXT-CONTA-NUM
+                         MOVE ULT-SEQ-EXTRATO TO EXT-SEQUENCIA
+                         SET EXT-DEPOSITO     TO TRUE
+                         MOVE WS-DATA-ATUAL   TO EXT-DATA-MOV
+                         MOVE WS-HORA-ATUAL   TO EXT-HORA-MOV
+                         MOVE LOTE-VALOR      TO EXT-VALOR
+                         MOVE SALDO           TO EXT-SALDO-APOS
+                         MOVE ZEROS           TO EXT-CONTA-CONTRA
+                         SET EXT-MOV-NORMAL   TO TRUE
+                         WRITE REG-EXTRATO
+                         IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                            DISPLAY 'FALHA AO GRAVAR O EXTRATO DA'
+                                    ' CONTA ' CONTA-NUM ', STATUS: '
+                                    FS-EXTRATO
+                         END-IF
+                         ADD 1 TO WS-QTDE-APLICADOS
+                         DISPLAY 'DEPOSITO DE LOTE APLICADO NA CONTA '
+                                 CONTA-NUM ' - NOVO SALDO: ' SALDO
+                      END-IF
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE APLICA UM COMANDO DE SAQUE DE LOTE, RESPEITANDO
+      *      O LIMITE DE CHEQUE ESPECIAL DA CONTA E ENVIANDO PARA A
+      *      FILA DE MONITORAMENTO QUANDO ACIMA DO LIMITE CONFIGURADO
+      ******************************************************************
+       P500-APLICAR-SAQUE.
+             MOVE LOTE-CONTA-ORIGEM TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   ADD 1 TO WS-QTDE-REJEITADOS
+                   DISPLAY 'CONTA ' CONTA-NUM ' NAO ENCONTRADA PARA'
+                           ' SAQUE DE LOTE'
+                NOT INVALID KEY
+                   IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                      ADD 1 TO WS-QTDE-REJEITADOS
+                      DISPLAY 'CONTA ' CONTA-NUM ' ENCERRADA OU'
+                              ' BLOQUEADA, SAQUE DE LOTE REJEITADO'
+                   ELSE
+                      MOVE LOTE-VALOR TO WS-LOTE-VALOR
+                      PERFORM P510-VERIFICAR-LIMITE-DIARIO
+                      IF NOT LIMITE-OK THEN
+                         ADD 1 TO WS-QTDE-REJEITADOS
+                      ELSE
+                         COMPUTE WS-AUX = SALDO - WS-LOTE-VALOR
+                         IF WS-AUX LESS THAN
+                            (LIMITE-CHEQUE-ESPECIAL * -1) THEN
+                            ADD 1 TO WS-QTDE-REJEITADOS
+                            DISPLAY 'SALDO INSUFICIENTE NA CONTA '
+                                    CONTA-NUM ', SAQUE DE LOTE'
+                                    ' REJEITADO'
+                         ELSE
+                            MOVE WS-AUX TO SALDO
+                            ADD 1 TO ULT-SEQ-EXTRATO
+                            REWRITE REG-CONTA
+                            IF FS-CONTA NOT EQUAL TO "00" THEN
+                               ADD 1 TO WS-QTDE-REJEITADOS
+                               DISPLAY 'FALHA AO ATUALIZAR A CONTA '
+                                       CONTA-NUM ', STATUS: ' FS-CONTA
+                            ELSE
+                               MOVE CONTA-NUM TO EXT-CONTA-NUM
+                               MOVE ULT-SEQ-EXTRATO TO EXT-SEQUENCIA
+                               SET EXT-SAQUE  TO TRUE
+                               MOVE WS-DATA-ATUAL TO EXT-DATA-MOV
+                               MOVE WS-HORA-ATUAL TO EXT-HORA-MOV
+                               MOVE WS-LOTE-VALOR TO EXT-VALOR
+                               MOVE SALDO          TO EXT-SALDO-APOS
+                               MOVE ZEROS        TO EXT-CONTA-CONTRA
+                               SET EXT-MOV-NORMAL TO TRUE
+                               WRITE REG-EXTRATO
+                               IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                                  DISPLAY 'FALHA AO GRAVAR O EXTRATO DA'
+                                          ' CONTA ' CONTA-NUM
+                                          ', STATUS: ' FS-EXTRATO
+                               END-IF
+                               ADD 1 TO WS-QTDE-APLICADOS
+                               DISPLAY 'SAQUE DE LOTE APLICADO NA'
+                                       ' CONTA ' CONTA-NUM
+                                       ' - NOVO SALDO: ' SALDO
+                               IF WS-LOTE-VALOR GREATER THAN
+                                  WS-LIMITE-MONITORAMENTO THEN
+                                  PERFORM P700-REGISTRAR-NOTIFICACAO
+                               END-IF
+                            END-IF
+                         END-IF
+                      END-IF
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE APLICA UM COMANDO DE TRANSFERENCIA DE LOTE
+      *      ENTRE DUAS CONTAS JA CADASTRADAS
+      ******************************************************************
+       P600-APLICAR-TRANSFERENCIA.
+             MOVE LOTE-CONTA-DESTINO TO WS-LOTE-CONTA-DESTINO
+             MOVE LOTE-VALOR         TO WS-LOTE-VALOR
+             MOVE LOTE-CONTA-ORIGEM  TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   ADD 1 TO WS-QTDE-REJEITADOS
+                   DISPLAY 'CONTA DE ORIGEM ' CONTA-NUM ' NAO'
+                           ' ENCONTRADA PARA TRANSFERENCIA DE LOTE'
+                NOT INVALID KEY
+                   IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                      ADD 1 TO WS-QTDE-REJEITADOS
+                      DISPLAY 'CONTA ' CONTA-NUM ' ENCERRADA OU'
+                              ' BLOQUEADA, TRANSFERENCIA DE LOTE'
+                              ' REJEITADA'
+                   ELSE
+                      PERFORM P510-VERIFICAR-LIMITE-DIARIO
+                      IF NOT LIMITE-OK THEN
+                         ADD 1 TO WS-QTDE-REJEITADOS
+                      ELSE
+                         COMPUTE WS-AUX = SALDO - WS-LOTE-VALOR
+                         IF WS-AUX LESS THAN
+                            (LIMITE-CHEQUE-ESPECIAL * -1) THEN
+                            ADD 1 TO WS-QTDE-REJEITADOS
+                            DISPLAY 'SALDO INSUFICIENTE NA CONTA '
+                                    CONTA-NUM ', TRANSFERENCIA DE'
+                                    ' LOTE REJEITADA'
+                         ELSE
+      *                   GUARDA OS DADOS DA ORIGEM ANTES DE VALIDAR
+      *                   O DESTINO, POIS A LEITURA DO DESTINO VAI
+      *                   SOBRESCREVER O REGISTRO ATUAL EM ARQ-CONTA
+                            MOVE WS-AUX TO WS-LOTE-ORIGEM-SALDO
+                            MOVE VALOR-MOVIMENTADO-DIA
+                              TO WS-LOTE-ORIGEM-VALOR-MOV
+                            MOVE DATA-ULT-MOVIMENTO
+                              TO WS-LOTE-ORIGEM-DATA-MOV
+                            PERFORM P610-CREDITAR-DESTINO
+                         END-IF
+                      END-IF
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE VALIDA A CONTA DE DESTINO DE UMA TRANSFERENCIA
+      *      DE LOTE ANTES DE QUALQUER GRAVACAO SER FEITA, E, SE
+      *      VALIDA, ACIONA O DEBITO NA CONTA DE ORIGEM
+      ******************************************************************
+       P610-CREDITAR-DESTINO.
+             MOVE WS-LOTE-CONTA-DESTINO TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   ADD 1 TO WS-QTDE-REJEITADOS
+                   DISPLAY 'CONTA DE DESTINO ' CONTA-NUM ' NAO'
+                           ' ENCONTRADA, TRANSFERENCIA DE LOTE'
+                           ' REJEITADA'
+                NOT INVALID KEY
+                   IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                      ADD 1 TO WS-QTDE-REJEITADOS
+                      DISPLAY 'CONTA DE DESTINO ' CONTA-NUM ' ENCERRADA'
+                              ' OU BLOQUEADA, TRANSFERENCIA DE LOTE'
+                              ' REJEITADA'
+                   ELSE
+                      PERFORM P620-DEBITAR-ORIGEM
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE DEBITA A CONTA DE ORIGEM, JA COM O DESTINO
+      *      VALIDADO, E, SE BEM SUCEDIDA, CREDITA A CONTA DE DESTINO
+      ******************************************************************
+       P620-DEBITAR-ORIGEM.
+             MOVE LOTE-CONTA-ORIGEM TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   ADD 1 TO WS-QTDE-REJEITADOS
+                   DISPLAY 'CONTA DE ORIGEM ' CONTA-NUM ' NAO'
+                           ' ENCONTRADA PARA DEBITO, TRANSFERENCIA DE'
+                           ' LOTE REJEITADA'
+                NOT INVALID KEY
+                   MOVE WS-LOTE-ORIGEM-SALDO TO SALDO
+                   MOVE WS-LOTE-ORIGEM-VALOR-MOV
+                     TO VALOR-MOVIMENTADO-DIA
+                   MOVE WS-LOTE-ORIGEM-DATA-MOV
+                     TO DATA-ULT-MOVIMENTO
+                   ADD 1 TO ULT-SEQ-EXTRATO
+                   REWRITE REG-CONTA
+                   IF FS-CONTA NOT EQUAL TO "00" THEN
+                      ADD 1 TO WS-QTDE-REJEITADOS
+                      DISPLAY 'FALHA AO DEBITAR A CONTA DE ORIGEM '
+                              CONTA-NUM ', STATUS: ' FS-CONTA
+                   ELSE
+                      MOVE CONTA-NUM       TO EXT-CONTA-NUM
+                      MOVE ULT-SEQ-EXTRATO TO EXT-SEQUENCIA
+                      SET EXT-TRANSF-DEBITO TO TRUE
+                      MOVE WS-DATA-ATUAL   TO EXT-DATA-MOV
+                      MOVE WS-HORA-ATUAL   TO EXT-HORA-MOV
+                      MOVE WS-LOTE-VALOR   TO EXT-VALOR
+                      MOVE SALDO           TO EXT-SALDO-APOS
+                      MOVE WS-LOTE-CONTA-DESTINO TO EXT-CONTA-CONTRA
+                      SET EXT-MOV-NORMAL   TO TRUE
+                      WRITE REG-EXTRATO
+                      IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO GRAVAR O EXTRATO DA CONTA'
+                                 ' DE ORIGEM ' CONTA-NUM ', STATUS: '
+                                 FS-EXTRATO
+                      END-IF
+                      PERFORM P630-CREDITAR-DESTINO-FINAL
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE CREDITA A CONTA DE DESTINO APOS O DEBITO NA
+      *      CONTA DE ORIGEM TER SIDO CONFIRMADO
+      ******************************************************************
+       P630-CREDITAR-DESTINO-FINAL.
+             MOVE WS-LOTE-CONTA-DESTINO TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'CONTA DE DESTINO ' CONTA-NUM ' NAO'
+                           ' ENCONTRADA PARA CREDITO, TRANSFERENCIA DE'
+                           ' LOTE FICOU INCONSISTENTE'
+                NOT INVALID KEY
+                   COMPUTE WS-AUX = SALDO + WS-LOTE-VALOR
+                   MOVE WS-AUX TO SALDO
+                   ADD 1 TO ULT-SEQ-EXTRATO
+                   REWRITE REG-CONTA
+                   IF FS-CONTA NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CREDITAR A CONTA DE DESTINO '
+                              CONTA-NUM ', STATUS: ' FS-CONTA
+                   ELSE
+                      MOVE CONTA-NUM       TO EXT-CONTA-NUM
+                      MOVE ULT-SEQ-EXTRATO TO EXT-SEQUENCIA
+                      SET EXT-TRANSF-CREDITO TO TRUE
+                      MOVE WS-DATA-ATUAL   TO EXT-DATA-MOV
+                      MOVE WS-HORA-ATUAL   TO EXT-HORA-MOV
+                      MOVE WS-LOTE-VALOR   TO EXT-VALOR
+                      MOVE SALDO           TO EXT-SALDO-APOS
+                      MOVE LOTE-CONTA-ORIGEM TO EXT-CONTA-CONTRA
+                      SET EXT-MOV-NORMAL   TO TRUE
+                      WRITE REG-EXTRATO
+                      IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                         DISPLAY 'FALHA AO GRAVAR O EXTRATO DA'
+                                 ' CONTA DE DESTINO ' CONTA-NUM
+                                 ', STATUS: ' FS-EXTRATO
+                      END-IF
+                      ADD 1 TO WS-QTDE-APLICADOS
+                      DISPLAY 'TRANSFERENCIA DE LOTE APLICADA DA'
+                              ' CONTA ' LOTE-CONTA-ORIGEM
+                              ' PARA A CONTA ' CONTA-NUM
+                      IF WS-LOTE-VALOR GREATER THAN
+                         WS-LIMITE-MONITORAMENTO THEN
+                         PERFORM P700-REGISTRAR-NOTIFICACAO
+                      END-IF
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE CONFERE E ATUALIZA O LIMITE DIARIO DE
+      *      MOVIMENTACAO DA CONTA CORRENTEMENTE LIDA EM ARQ-CONTA
+      ******************************************************************
+       P510-VERIFICAR-LIMITE-DIARIO.
+             MOVE 'N' TO WS-LIMITE-OK
+             IF DATA-ULT-MOVIMENTO NOT EQUAL TO WS-DATA-ATUAL THEN
+                MOVE ZEROS TO VALOR-MOVIMENTADO-DIA
+                MOVE WS-DATA-ATUAL TO DATA-ULT-MOVIMENTO
+             END-IF
+
+             COMPUTE WS-AUX = VALOR-MOVIMENTADO-DIA + WS-LOTE-VALOR
+             IF WS-AUX GREATER THAN LIMITE-DIARIO THEN
+                DISPLAY 'LIMITE DIARIO DE MOVIMENTACAO EXCEDIDO PARA'
+                        ' A CONTA ' CONTA-NUM ' NO LOTE'
+             ELSE
+                MOVE WS-AUX TO VALOR-MOVIMENTADO-DIA
+                MOVE 'S' TO WS-LIMITE-OK
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE REGISTRA NA FILA DE MONITORAMENTO UM SAQUE OU
+      *      TRANSFERENCIA DE LOTE ACIMA DO LIMITE CONFIGURADO
+      ******************************************************************
+       P700-REGISTRAR-NOTIFICACAO.
+             READ ARQ-NOTIFCTL
+             IF FS-NOTIFCTL NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO LER O CONTROLE DE NOTIFICACOES,'
+                        ' STATUS: ' FS-NOTIFCTL
+             ELSE
+                ADD 1 TO ULT-NOTIFICACAO
+                REWRITE REG-NOTIFCTL
+                IF FS-NOTIFCTL NOT EQUAL TO "00" THEN
+                   DISPLAY 'FALHA AO ATUALIZAR O CONTROLE DE'
+                           ' NOTIFICACOES, STATUS: ' FS-NOTIFCTL
+                ELSE
+                   MOVE ULT-NOTIFICACAO TO NOTIF-SEQ
+                   MOVE CONTA-NUM       TO NOTIF-CONTA-NUM
+                   MOVE LOTE-TIPO-OPER  TO NOTIF-TIPO-MOV
+                   MOVE WS-LOTE-VALOR   TO NOTIF-VALOR
+                   MOVE WS-DATA-ATUAL   TO NOTIF-DATA
+                   MOVE WS-HORA-ATUAL   TO NOTIF-HORA
+                   SET NOTIF-PENDENTE   TO TRUE
+                   MOVE 'MOVIMENTO DE LOTE ACIMA DO LIMITE'
+                                        TO NOTIF-DETALHE
+                   WRITE REG-NOTIFICACAO
+                   IF FS-NOTIFICACAO NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO GRAVAR A NOTIFICACAO, STATUS: '
+                              FS-NOTIFICACAO
+                   END-IF
+                END-IF
+             END-IF
+       .
+       P900-TERMINAL.
+             CLOSE ARQ-LOTE
+             CLOSE ARQ-CONTA
+             CLOSE ARQ-EXTRATO
+             CLOSE ARQ-NOTIFICACAO
+             CLOSE ARQ-NOTIFCTL
+             DISPLAY 'TOTAL DE COMANDOS LIDOS: ' WS-QTDE-LIDOS
+             DISPLAY 'TOTAL DE COMANDOS APLICADOS: ' WS-QTDE-APLICADOS
+             DISPLAY 'TOTAL DE COMANDOS REJEITADOS: '
+                     WS-QTDE-REJEITADOS
+             STOP RUN.
+       END PROGRAM LOTE-TRANSACOES.
