@@ -0,0 +1,190 @@
+      ******************************************************************
+      * Author:    IGOR CRISPIM
+      * Date:      18/09/2025
+      * Purpose:   BATCH QUE COBRA AS PARCELAS DE EMPRESTIMO
+      *            CADASTRADAS EM ARQ-EMPRESTIMO CUJO DIA DE
+      *            VENCIMENTO COINCIDA COM A DATA DE EXECUCAO,
+      *            DEBITANDO ARQ-CONTA E GRAVANDO ARQ-EXTRATO DA
+      *            MESMA FORMA QUE P600-DEP-SAQ FAZ NO PROJETO-BANCO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPRESTIMO-COBRANCA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO "contas.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+                FILE STATUS  IS FS-CONTA.
+           SELECT ARQ-EXTRATO ASSIGN TO "extrato.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS EXT-CHAVE
+                FILE STATUS  IS FS-EXTRATO.
+           SELECT ARQ-EMPRESTIMO ASSIGN TO "emprestimo.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS EMP-SEQ
+                ALTERNATE RECORD KEY IS EMP-CONTA-NUM WITH DUPLICATES
+                FILE STATUS  IS FS-EMPRESTIMO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CONTA.
+           COPY CONTACAD.
+       FD ARQ-EXTRATO.
+           COPY EXTRATO.
+       FD ARQ-EMPRESTIMO.
+           COPY EMPRESTCAD.
+       WORKING-STORAGE SECTION.
+       77 FS-CONTA                     PIC XX.
+       77 FS-EXTRATO                   PIC XX.
+       77 FS-EMPRESTIMO                PIC XX.
+       77 WS-AUX                       PIC S9(07)V99.
+       77 WS-QTDE-EMPRESTIMOS-LIDOS    PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-COBRADOS             PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-RECUSADOS            PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-QUITADOS             PIC 9(06) VALUE ZEROS.
+       01 WS-DATA-HORA-COMPLETA.
+           05 WS-DHC-ANO               PIC 9(04).
+           05 WS-DHC-MES               PIC 9(02).
+           05 WS-DHC-DIA               PIC 9(02).
+           05 WS-DHC-HORA              PIC 9(02).
+           05 WS-DHC-MINUTO            PIC 9(02).
+           05 WS-DHC-SEGUNDO           PIC 9(02).
+           05 FILLER                   PIC X(07).
+       01 WS-DATA-HORA-R REDEFINES WS-DATA-HORA-COMPLETA.
+           05 WS-DATA-ATUAL            PIC 9(08).
+           05 WS-HORA-ATUAL            PIC 9(06).
+           05 FILLER                   PIC X(07).
+       PROCEDURE DIVISION.
+       P100-MAIN.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             PERFORM P200-ABRIR-ARQUIVOS
+             PERFORM P300-COBRAR-EMPRESTIMOS
+             PERFORM P900-TERMINAL
+       .
+       P200-ABRIR-ARQUIVOS.
+             OPEN I-O ARQ-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CADASTRO DE CONTAS, STATUS: '
+                        FS-CONTA
+                STOP RUN
+             END-IF
+             OPEN I-O ARQ-EXTRATO
+             IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O EXTRATO, STATUS: ' FS-EXTRATO
+                STOP RUN
+             END-IF
+             OPEN I-O ARQ-EMPRESTIMO
+             IF FS-EMPRESTIMO NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR OS EMPRESTIMOS, STATUS: '
+                        FS-EMPRESTIMO
+                STOP RUN
+             END-IF
+       .
+       P300-COBRAR-EMPRESTIMOS.
+             MOVE ZEROS TO EMP-SEQ
+             START ARQ-EMPRESTIMO KEY IS NOT LESS THAN EMP-SEQ
+                INVALID KEY
+                   DISPLAY 'NENHUM EMPRESTIMO CADASTRADO'
+             END-START
+             PERFORM P310-LER-PROX-EMPRESTIMO
+             PERFORM UNTIL FS-EMPRESTIMO NOT EQUAL TO "00"
+                ADD 1 TO WS-QTDE-EMPRESTIMOS-LIDOS
+                IF EMP-ATIVO
+                   AND EMP-DIA-VENCIMENTO EQUAL TO WS-DHC-DIA
+                   AND EMP-ULT-COBRANCA NOT EQUAL TO WS-DATA-ATUAL
+                   PERFORM P400-COBRAR-PARCELA
+                END-IF
+                PERFORM P310-LER-PROX-EMPRESTIMO
+             END-PERFORM
+       .
+       P310-LER-PROX-EMPRESTIMO.
+             READ ARQ-EMPRESTIMO NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-EMPRESTIMO
+             END-READ
+       .
+       P400-COBRAR-PARCELA.
+             READ ARQ-CONTA RECORD KEY IS EMP-CONTA-NUM
+                INVALID KEY
+                   ADD 1 TO WS-QTDE-RECUSADOS
+                   DISPLAY 'EMPRESTIMO ' EMP-SEQ ' RECUSADO: CONTA '
+                           EMP-CONTA-NUM ' NAO ENCONTRADA'
+                NOT INVALID KEY
+                   IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                      ADD 1 TO WS-QTDE-RECUSADOS
+                      DISPLAY 'EMPRESTIMO ' EMP-SEQ ' RECUSADO: CONTA '
+                              CONTA-NUM ' ENCERRADA OU BLOQUEADA'
+                   ELSE
+                      COMPUTE WS-AUX = SALDO - VALOR-RETIDO
+                              - EMP-VALOR-PARCELA
+                      IF WS-AUX LESS THAN
+                         (LIMITE-CHEQUE-ESPECIAL * -1) THEN
+                         ADD 1 TO WS-QTDE-RECUSADOS
+                         DISPLAY 'EMPRESTIMO ' EMP-SEQ ' RECUSADO:'
+                                 ' SALDO INSUFICIENTE NA CONTA '
+                                 CONTA-NUM
+                      ELSE
+                         MOVE WS-AUX TO SALDO
+                         ADD 1 TO ULT-SEQ-EXTRATO
+                         REWRITE REG-CONTA
+                         IF FS-CONTA NOT EQUAL TO "00" THEN
+                            DISPLAY 'FALHA AO ATUALIZAR A CONTA '
+                                    CONTA-NUM ', STATUS: ' FS-CONTA
+                         END-IF
+
+                         MOVE CONTA-NUM       TO EXT-CONTA-NUM
+                         MOVE ULT-SEQ-EXTRATO TO EXT-SEQUENCIA
+                         SET EXT-EMPRESTIMO-DEBITO TO TRUE
+                         MOVE WS-DATA-ATUAL   TO EXT-DATA-MOV
+                         MOVE WS-HORA-ATUAL   TO EXT-HORA-MOV
+                         MOVE EMP-VALOR-PARCELA TO EXT-VALOR
+                         MOVE SALDO           TO EXT-SALDO-APOS
+                         MOVE ZEROS           TO EXT-CONTA-CONTRA
+                         SET EXT-MOV-NORMAL   TO TRUE
+                         WRITE REG-EXTRATO
+                         IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                            DISPLAY 'FALHA AO GRAVAR O EXTRATO,'
+                                    ' STATUS: ' FS-EXTRATO
+                         END-IF
+
+                         ADD 1 TO EMP-PARCELAS-PAGAS
+                         MOVE WS-DATA-ATUAL TO EMP-ULT-COBRANCA
+                         IF EMP-PARCELAS-PAGAS NOT LESS THAN
+                            EMP-QTDE-PARCELAS THEN
+                            SET EMP-QUITADO TO TRUE
+                            ADD 1 TO WS-QTDE-QUITADOS
+                         END-IF
+                         REWRITE REG-EMPRESTIMO
+                         IF FS-EMPRESTIMO NOT EQUAL TO "00" THEN
+                            DISPLAY 'FALHA AO ATUALIZAR O EMPRESTIMO '
+                                    EMP-SEQ ', STATUS: ' FS-EMPRESTIMO
+                         END-IF
+
+                         ADD 1 TO WS-QTDE-COBRADOS
+                         DISPLAY 'EMPRESTIMO ' EMP-SEQ ' CONTA '
+                                 CONTA-NUM ' PARCELA '
+                                 EMP-PARCELAS-PAGAS ' DE '
+                                 EMP-QTDE-PARCELAS ' COBRADA'
+                      END-IF
+                   END-IF
+             END-READ
+       .
+       P900-TERMINAL.
+             CLOSE ARQ-CONTA
+             CLOSE ARQ-EXTRATO
+             CLOSE ARQ-EMPRESTIMO
+             DISPLAY 'TOTAL DE EMPRESTIMOS LIDOS: '
+                     WS-QTDE-EMPRESTIMOS-LIDOS
+             DISPLAY 'TOTAL DE PARCELAS COBRADAS: '
+                     WS-QTDE-COBRADOS
+             DISPLAY 'TOTAL DE COBRANCAS RECUSADAS: '
+                     WS-QTDE-RECUSADOS
+             DISPLAY 'TOTAL DE EMPRESTIMOS QUITADOS NESTA EXECUCAO: '
+                     WS-QTDE-QUITADOS
+             STOP RUN.
+       END PROGRAM EMPRESTIMO-COBRANCA.
