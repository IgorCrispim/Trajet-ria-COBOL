@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:    IGOR CRISPIM
+      * Date:      01/10/2025
+      * Purpose:   BATCH DE FIM DE DIA QUE CONFERE SE ULT-CONTA EM
+      *            ARQ-ID AINDA CORRESPONDE AO MAIOR CONTA-NUM
+      *            REALMENTE CADASTRADO EM ARQ-CONTA, ALERTANDO E
+      *            CORRIGINDO O CONTROLE DE NUMERACAO CASO TENHA
+      *            OCORRIDO ALGUM DESVIO (DRIFT)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA-ID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO "contas.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+                FILE STATUS  IS FS-CONTA.
+           SELECT ARQ-ID ASSIGN TO "id.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-ID-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CONTA.
+           COPY CONTACAD.
+       FD ARQ-ID.
+           COPY CONTCTRL.
+       WORKING-STORAGE SECTION.
+       77 FS-CONTA                     PIC XX.
+       77 FS-ID-STATUS                 PIC XX.
+       77 WS-MAIOR-CONTA-NUM           PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-CONTAS-LIDAS         PIC 9(06) VALUE ZEROS.
+       77 WS-ULT-CONTA-ANTIGO          PIC 9(06) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       P100-MAIN.
+             PERFORM P200-ABRIR-ARQUIVOS
+             PERFORM P300-APURAR-MAIOR-CONTA
+             PERFORM P400-CONFERIR-E-CORRIGIR
+             PERFORM P900-TERMINAL
+       .
+       P200-ABRIR-ARQUIVOS.
+             OPEN INPUT ARQ-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CADASTRO DE CONTAS, STATUS: '
+                        FS-CONTA
+                STOP RUN
+             END-IF
+             OPEN I-O ARQ-ID
+             IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CONTROLE DE CONTAS, STATUS: '
+                        FS-ID-STATUS
+                STOP RUN
+             END-IF
+       .
+       P300-APURAR-MAIOR-CONTA.
+             PERFORM P310-LER-PROX-CONTA
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                ADD 1 TO WS-QTDE-CONTAS-LIDAS
+                IF CONTA-NUM GREATER THAN WS-MAIOR-CONTA-NUM THEN
+                   MOVE CONTA-NUM TO WS-MAIOR-CONTA-NUM
+                END-IF
+                PERFORM P310-LER-PROX-CONTA
+             END-PERFORM
+       .
+       P310-LER-PROX-CONTA.
+             READ ARQ-CONTA NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-CONTA
+             END-READ
+       .
+       P400-CONFERIR-E-CORRIGIR.
+             READ ARQ-ID
+             IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO LER O CONTROLE DE CONTAS, STATUS: '
+                        FS-ID-STATUS
+             ELSE
+                MOVE ULT-CONTA TO WS-ULT-CONTA-ANTIGO
+                IF ULT-CONTA EQUAL TO WS-MAIOR-CONTA-NUM THEN
+                   DISPLAY 'ULT-CONTA CONFERE COM O CADASTRO: '
+                           ULT-CONTA
+                ELSE
+                   DISPLAY '*** DIVERGENCIA DETECTADA ***'
+                   DISPLAY 'ULT-CONTA EM ARQ-ID: ' WS-ULT-CONTA-ANTIGO
+                   DISPLAY 'MAIOR CONTA-NUM EM ARQ-CONTA: '
+                           WS-MAIOR-CONTA-NUM
+                   MOVE WS-MAIOR-CONTA-NUM TO ULT-CONTA
+                   REWRITE REG-CONTROLE
+                   IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO CORRIGIR O CONTROLE DE'
+                              ' CONTAS, STATUS: ' FS-ID-STATUS
+                   ELSE
+                      DISPLAY 'ULT-CONTA CORRIGIDO DE '
+                              WS-ULT-CONTA-ANTIGO ' PARA '
+                              WS-MAIOR-CONTA-NUM
+                   END-IF
+                END-IF
+             END-IF
+       .
+       P900-TERMINAL.
+             CLOSE ARQ-CONTA
+             CLOSE ARQ-ID
+             DISPLAY 'TOTAL DE CONTAS CONFERIDAS: '
+                     WS-QTDE-CONTAS-LIDAS
+             STOP RUN.
+       END PROGRAM RECONCILIA-ID.
