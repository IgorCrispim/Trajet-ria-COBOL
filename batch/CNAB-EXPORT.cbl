@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Author:    IGOR CRISPIM
+      * Date:      26/09/2025
+      * Purpose:   BATCH QUE LE AS TRANSFERENCIAS JA CONCLUIDAS EM
+      *            ARQ-EXTRATO (MOVIMENTO TD - TRANSF-DEBITO) E GERA
+      *            UM ARQUIVO DE REMESSA NO LAYOUT CNAB 400 POSICOES
+      *            PARA ENVIO AO BANCO LIQUIDANTE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNAB-EXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO "contas.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+                FILE STATUS  IS FS-CONTA.
+           SELECT ARQ-EXTRATO ASSIGN TO "extrato.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS EXT-CHAVE
+                FILE STATUS  IS FS-EXTRATO.
+           SELECT ARQ-CNAB ASSIGN TO "cnab.rem"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-CNAB.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CONTA.
+           COPY CONTACAD.
+       FD ARQ-EXTRATO.
+           COPY EXTRATO.
+       FD ARQ-CNAB.
+           COPY CNABREM.
+       WORKING-STORAGE SECTION.
+       77 FS-CONTA                     PIC XX.
+       77 FS-EXTRATO                   PIC XX.
+       77 FS-CNAB                      PIC XX.
+       77 WS-QTDE-LIDAS                PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-EXPORTADAS           PIC 9(06) VALUE ZEROS.
+       77 WS-VALOR-TOTAL               PIC S9(11)V99 VALUE ZEROS.
+       77 WS-CNAB-VALOR                PIC 9(13) VALUE ZEROS.
+       77 WS-CNAB-TOTAL                PIC 9(13) VALUE ZEROS.
+       77 WS-CPF-ORIGEM                PIC 9(11) VALUE ZEROS.
+       77 WS-CPF-DESTINO               PIC 9(11) VALUE ZEROS.
+       77 WS-LINHA-CNAB                PIC X(400).
+       01 WS-DATA-HORA-COMPLETA.
+           05 WS-DHC-ANO               PIC 9(04).
+           05 WS-DHC-MES               PIC 9(02).
+           05 WS-DHC-DIA               PIC 9(02).
+           05 WS-DHC-HORA              PIC 9(02).
+           05 WS-DHC-MINUTO            PIC 9(02).
+           05 WS-DHC-SEGUNDO           PIC 9(02).
+           05 FILLER                   PIC X(07).
+       01 WS-DATA-HORA-R REDEFINES WS-DATA-HORA-COMPLETA.
+           05 WS-DATA-ATUAL            PIC 9(08).
+           05 WS-HORA-ATUAL            PIC 9(06).
+           05 FILLER                   PIC X(07).
+       PROCEDURE DIVISION.
+       P100-MAIN.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             PERFORM P200-ABRIR-ARQUIVOS
+             PERFORM P300-GERAR-HEADER
+             PERFORM P400-EXPORTAR-TRANSFERENCIAS
+             PERFORM P500-GERAR-TRAILER
+             PERFORM P900-TERMINAL
+       .
+       P200-ABRIR-ARQUIVOS.
+             OPEN INPUT ARQ-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CADASTRO DE CONTAS, STATUS: '
+                        FS-CONTA
+                STOP RUN
+             END-IF
+             OPEN INPUT ARQ-EXTRATO
+             IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O EXTRATO, STATUS: ' FS-EXTRATO
+                STOP RUN
+             END-IF
+             OPEN OUTPUT ARQ-CNAB
+             IF FS-CNAB NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O ARQUIVO DE REMESSA, STATUS: '
+                        FS-CNAB
+                STOP RUN
+             END-IF
+       .
+       P300-GERAR-HEADER.
+             MOVE SPACES TO WS-LINHA-CNAB
+             STRING '0'                        DELIMITED SIZE
+                    '1'                         DELIMITED SIZE
+                    'REMESSA'                   DELIMITED SIZE
+                    '01'                        DELIMITED SIZE
+                    'PROJETO BANCO'             DELIMITED SIZE
+                    WS-DATA-ATUAL               DELIMITED SIZE
+               INTO WS-LINHA-CNAB
+             END-STRING
+             MOVE WS-LINHA-CNAB TO REG-CNAB
+             WRITE REG-CNAB
+       .
+       P400-EXPORTAR-TRANSFERENCIAS.
+             MOVE ZEROS TO EXT-CONTA-NUM
+             MOVE ZEROS TO EXT-SEQUENCIA
+             START ARQ-EXTRATO KEY IS NOT LESS THAN EXT-CHAVE
+                INVALID KEY
+                   DISPLAY 'NENHUMA MOVIMENTACAO ENCONTRADA'
+             END-START
+
+             PERFORM P410-LER-PROX-EXTRATO
+             PERFORM UNTIL FS-EXTRATO NOT EQUAL TO "00"
+                ADD 1 TO WS-QTDE-LIDAS
+                IF EXT-TRANSF-DEBITO AND NOT EXT-MOV-ESTORNADA
+                   PERFORM P420-EXPORTAR-REGISTRO
+                END-IF
+                PERFORM P410-LER-PROX-EXTRATO
+             END-PERFORM
+       .
+       P410-LER-PROX-EXTRATO.
+             READ ARQ-EXTRATO NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-EXTRATO
+             END-READ
+       .
+       P420-EXPORTAR-REGISTRO.
+             MOVE ZEROS TO WS-CPF-ORIGEM
+             MOVE ZEROS TO WS-CPF-DESTINO
+
+             MOVE EXT-CONTA-NUM TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'CONTA DE ORIGEM ' EXT-CONTA-NUM
+                           ' NAO ENCONTRADA, REGISTRO IGNORADO'
+                NOT INVALID KEY
+                   MOVE CPF TO WS-CPF-ORIGEM
+             END-READ
+
+             MOVE EXT-CONTA-CONTRA TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'CONTA DE DESTINO ' EXT-CONTA-CONTRA
+                           ' NAO ENCONTRADA, REGISTRO IGNORADO'
+                NOT INVALID KEY
+                   MOVE CPF TO WS-CPF-DESTINO
+             END-READ
+
+             IF WS-CPF-ORIGEM EQUAL TO ZEROS
+                OR WS-CPF-DESTINO EQUAL TO ZEROS
+                DISPLAY 'TRANSFERENCIA ' EXT-CONTA-NUM '-'
+                        EXT-SEQUENCIA ' NAO EXPORTADA'
+             ELSE
+                COMPUTE WS-CNAB-VALOR = EXT-VALOR * 100
+                ADD EXT-VALOR TO WS-VALOR-TOTAL
+
+                MOVE SPACES TO WS-LINHA-CNAB
+                STRING '1'                        DELIMITED SIZE
+                       EXT-CONTA-NUM               DELIMITED SIZE
+                       EXT-SEQUENCIA               DELIMITED SIZE
+                       WS-CPF-ORIGEM               DELIMITED SIZE
+                       EXT-CONTA-CONTRA            DELIMITED SIZE
+                       WS-CPF-DESTINO              DELIMITED SIZE
+                       WS-CNAB-VALOR               DELIMITED SIZE
+                       EXT-DATA-MOV                DELIMITED SIZE
+                  INTO WS-LINHA-CNAB
+                END-STRING
+                MOVE WS-LINHA-CNAB TO REG-CNAB
+                WRITE REG-CNAB
+
+                ADD 1 TO WS-QTDE-EXPORTADAS
+             END-IF
+       .
+       P500-GERAR-TRAILER.
+             COMPUTE WS-CNAB-TOTAL = WS-VALOR-TOTAL * 100
+             MOVE SPACES TO WS-LINHA-CNAB
+             STRING '9'                        DELIMITED SIZE
+                    WS-QTDE-EXPORTADAS          DELIMITED SIZE
+                    WS-CNAB-TOTAL               DELIMITED SIZE
+               INTO WS-LINHA-CNAB
+             END-STRING
+             MOVE WS-LINHA-CNAB TO REG-CNAB
+             WRITE REG-CNAB
+       .
+       P900-TERMINAL.
+             CLOSE ARQ-CONTA
+             CLOSE ARQ-EXTRATO
+             CLOSE ARQ-CNAB
+             DISPLAY 'TOTAL DE MOVIMENTACOES LIDAS: ' WS-QTDE-LIDAS
+             DISPLAY 'TOTAL DE TRANSFERENCIAS EXPORTADAS: '
+                     WS-QTDE-EXPORTADAS
+             DISPLAY 'VALOR TOTAL EXPORTADO: ' WS-VALOR-TOTAL
+             DISPLAY 'ARQUIVO DE REMESSA GRAVADO EM CNAB.REM'
+             STOP RUN.
+       END PROGRAM CNAB-EXPORT.
