@@ -0,0 +1,164 @@
+      ******************************************************************
+      * Author:    IGOR CRISPIM
+      * Date:      19/09/2025
+      * Purpose:   BATCH QUE RESGATA AS APLICACOES EM CDB CADASTRADAS
+      *            EM ARQ-APLICACAO CUJA DATA DE VENCIMENTO JA TENHA
+      *            CHEGADO, DEVOLVENDO O PRINCIPAL MAIS OS JUROS PARA
+      *            O SALDO DA CONTA E GRAVANDO ARQ-EXTRATO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APLICACAO-VENCIMENTO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO "contas.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+                FILE STATUS  IS FS-CONTA.
+           SELECT ARQ-EXTRATO ASSIGN TO "extrato.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS EXT-CHAVE
+                FILE STATUS  IS FS-EXTRATO.
+           SELECT ARQ-APLICACAO ASSIGN TO "aplicacao.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS APL-SEQ
+                ALTERNATE RECORD KEY IS APL-CONTA-NUM WITH DUPLICATES
+                FILE STATUS  IS FS-APLICACAO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CONTA.
+           COPY CONTACAD.
+       FD ARQ-EXTRATO.
+           COPY EXTRATO.
+       FD ARQ-APLICACAO.
+           COPY APLICCAD.
+       WORKING-STORAGE SECTION.
+       77 FS-CONTA                     PIC XX.
+       77 FS-EXTRATO                   PIC XX.
+       77 FS-APLICACAO                 PIC XX.
+       77 WS-VALOR-JUROS               PIC S9(07)V99.
+       77 WS-VALOR-RESGATE             PIC S9(07)V99.
+       77 WS-QTDE-APLICACOES-LIDAS     PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-RESGATADAS           PIC 9(06) VALUE ZEROS.
+       01 WS-DATA-HORA-COMPLETA.
+           05 WS-DHC-ANO               PIC 9(04).
+           05 WS-DHC-MES               PIC 9(02).
+           05 WS-DHC-DIA               PIC 9(02).
+           05 WS-DHC-HORA              PIC 9(02).
+           05 WS-DHC-MINUTO            PIC 9(02).
+           05 WS-DHC-SEGUNDO           PIC 9(02).
+           05 FILLER                   PIC X(07).
+       01 WS-DATA-HORA-R REDEFINES WS-DATA-HORA-COMPLETA.
+           05 WS-DATA-ATUAL            PIC 9(08).
+           05 WS-HORA-ATUAL            PIC 9(06).
+           05 FILLER                   PIC X(07).
+       PROCEDURE DIVISION.
+       P100-MAIN.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             PERFORM P200-ABRIR-ARQUIVOS
+             PERFORM P300-RESGATAR-APLICACOES
+             PERFORM P900-TERMINAL
+       .
+       P200-ABRIR-ARQUIVOS.
+             OPEN I-O ARQ-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CADASTRO DE CONTAS, STATUS: '
+                        FS-CONTA
+                STOP RUN
+             END-IF
+             OPEN I-O ARQ-EXTRATO
+             IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O EXTRATO, STATUS: ' FS-EXTRATO
+                STOP RUN
+             END-IF
+             OPEN I-O ARQ-APLICACAO
+             IF FS-APLICACAO NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR AS APLICACOES, STATUS: '
+                        FS-APLICACAO
+                STOP RUN
+             END-IF
+       .
+       P300-RESGATAR-APLICACOES.
+             MOVE ZEROS TO APL-SEQ
+             START ARQ-APLICACAO KEY IS NOT LESS THAN APL-SEQ
+                INVALID KEY
+                   DISPLAY 'NENHUMA APLICACAO CADASTRADA'
+             END-START
+             PERFORM P310-LER-PROX-APLICACAO
+             PERFORM UNTIL FS-APLICACAO NOT EQUAL TO "00"
+                ADD 1 TO WS-QTDE-APLICACOES-LIDAS
+                IF APL-ATIVA
+                   AND APL-DATA-VENCIMENTO NOT GREATER THAN
+                       WS-DATA-ATUAL
+                   PERFORM P400-RESGATAR-APLICACAO
+                END-IF
+                PERFORM P310-LER-PROX-APLICACAO
+             END-PERFORM
+       .
+       P310-LER-PROX-APLICACAO.
+             READ ARQ-APLICACAO NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-APLICACAO
+             END-READ
+       .
+       P400-RESGATAR-APLICACAO.
+             READ ARQ-CONTA RECORD KEY IS APL-CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'APLICACAO ' APL-SEQ ' NAO RESGATADA:'
+                           ' CONTA ' APL-CONTA-NUM ' NAO ENCONTRADA'
+                NOT INVALID KEY
+                   COMPUTE WS-VALOR-JUROS ROUNDED =
+                           APL-VALOR-APLICADO * APL-TAXA-JUROS / 100
+                   COMPUTE WS-VALOR-RESGATE =
+                           APL-VALOR-APLICADO + WS-VALOR-JUROS
+                   ADD WS-VALOR-RESGATE TO SALDO
+                   REWRITE REG-CONTA
+                   IF FS-CONTA NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO ATUALIZAR A CONTA '
+                              CONTA-NUM ', STATUS: ' FS-CONTA
+                   END-IF
+
+                   ADD 1 TO ULT-SEQ-EXTRATO
+                   MOVE CONTA-NUM        TO EXT-CONTA-NUM
+                   MOVE ULT-SEQ-EXTRATO  TO EXT-SEQUENCIA
+                   SET EXT-APLICACAO-CREDITO TO TRUE
+                   MOVE WS-DATA-ATUAL    TO EXT-DATA-MOV
+                   MOVE WS-HORA-ATUAL    TO EXT-HORA-MOV
+                   MOVE WS-VALOR-RESGATE TO EXT-VALOR
+                   MOVE SALDO            TO EXT-SALDO-APOS
+                   MOVE ZEROS            TO EXT-CONTA-CONTRA
+                   SET EXT-MOV-NORMAL    TO TRUE
+                   WRITE REG-EXTRATO
+                   IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO GRAVAR O EXTRATO, STATUS: '
+                              FS-EXTRATO
+                   END-IF
+
+                   SET APL-RESGATADA TO TRUE
+                   REWRITE REG-APLICACAO
+                   IF FS-APLICACAO NOT EQUAL TO "00" THEN
+                      DISPLAY 'FALHA AO ATUALIZAR A APLICACAO '
+                              APL-SEQ ', STATUS: ' FS-APLICACAO
+                   END-IF
+
+                   ADD 1 TO WS-QTDE-RESGATADAS
+                   DISPLAY 'APLICACAO ' APL-SEQ ' DA CONTA '
+                           CONTA-NUM ' RESGATADA: ' WS-VALOR-RESGATE
+                           ' (JUROS: ' WS-VALOR-JUROS ')'
+             END-READ
+       .
+       P900-TERMINAL.
+             CLOSE ARQ-CONTA
+             CLOSE ARQ-EXTRATO
+             CLOSE ARQ-APLICACAO
+             DISPLAY 'TOTAL DE APLICACOES LIDAS: '
+                     WS-QTDE-APLICACOES-LIDAS
+             DISPLAY 'TOTAL DE APLICACOES RESGATADAS: '
+                     WS-QTDE-RESGATADAS
+             STOP RUN.
+       END PROGRAM APLICACAO-VENCIMENTO.
