@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author:    IGOR CRISPIM
+      * Date:      29/09/2025
+      * Purpose:   PROGRAMA DE RECUPERACAO QUE RECONSTROI CONTAS.DAT E
+      *            ID.DAT A PARTIR DOS ARQUIVOS SEQUENCIAIS DE BACKUP
+      *            GERADOS PELO BATCH BACKUP-CONTAS, PARA USO QUANDO OS
+      *            ARQUIVOS INDEXADOS FOREM PERDIDOS OU CORROMPIDOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTORE-CONTAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO "contas.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+                FILE STATUS  IS FS-CONTA.
+           SELECT ARQ-ID ASSIGN TO "id.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-ID-STATUS.
+           SELECT ARQ-CONTA-BKP ASSIGN TO "contas.bkp"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-CONTA-BKP.
+           SELECT ARQ-ID-BKP ASSIGN TO "id.bkp"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-ID-BKP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CONTA.
+           COPY CONTACAD.
+       FD ARQ-ID.
+           COPY CONTCTRL.
+       FD ARQ-CONTA-BKP.
+           COPY CONTABKP.
+       FD ARQ-ID-BKP.
+           COPY IDBKP.
+       WORKING-STORAGE SECTION.
+       77 FS-CONTA                     PIC XX.
+       77 FS-ID-STATUS                 PIC XX.
+       77 FS-CONTA-BKP                 PIC XX.
+       77 FS-ID-BKP                    PIC XX.
+       77 WS-QTDE-CONTAS-RESTAURADAS   PIC 9(06) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       P100-MAIN.
+             PERFORM P200-ABRIR-ARQUIVOS
+             PERFORM P300-RESTAURAR-CONTROLE
+             PERFORM P400-RESTAURAR-CONTAS
+             PERFORM P900-TERMINAL
+       .
+       P200-ABRIR-ARQUIVOS.
+             OPEN INPUT ARQ-CONTA-BKP
+             IF FS-CONTA-BKP NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O BACKUP DE CONTAS, STATUS: '
+                        FS-CONTA-BKP
+                STOP RUN
+             END-IF
+             OPEN INPUT ARQ-ID-BKP
+             IF FS-ID-BKP NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O BACKUP DO CONTROLE, STATUS: '
+                        FS-ID-BKP
+                STOP RUN
+             END-IF
+             OPEN OUTPUT ARQ-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO RECRIAR O CADASTRO DE CONTAS,'
+                        ' STATUS: ' FS-CONTA
+                STOP RUN
+             END-IF
+             OPEN OUTPUT ARQ-ID
+             IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO RECRIAR O CONTROLE DE CONTAS,'
+                        ' STATUS: ' FS-ID-STATUS
+                STOP RUN
+             END-IF
+       .
+       P300-RESTAURAR-CONTROLE.
+             READ ARQ-ID-BKP
+             IF FS-ID-BKP NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO LER O BACKUP DO CONTROLE, STATUS: '
+                        FS-ID-BKP
+                MOVE ZEROS TO ULT-CONTA
+             ELSE
+                MOVE BKP-ULT-CONTA TO ULT-CONTA
+             END-IF
+             WRITE REG-CONTROLE
+             IF FS-ID-STATUS NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO GRAVAR O CONTROLE DE CONTAS,'
+                        ' STATUS: ' FS-ID-STATUS
+             END-IF
+       .
+       P400-RESTAURAR-CONTAS.
+             PERFORM P410-LER-PROX-BACKUP
+             PERFORM UNTIL FS-CONTA-BKP NOT EQUAL TO "00"
+                MOVE BKP-CONTA-NUM             TO CONTA-NUM
+                MOVE BKP-NOME                  TO NOME
+                MOVE BKP-CPF                   TO CPF
+                MOVE BKP-SENHA                 TO SENHA
+                MOVE BKP-SALDO                 TO SALDO
+                MOVE BKP-ULT-SEQ-EXTRATO       TO ULT-SEQ-EXTRATO
+                MOVE BKP-STATUS-CONTA          TO STATUS-CONTA
+                MOVE BKP-QTDE-ERRO-SENHA       TO QTDE-ERRO-SENHA
+                MOVE BKP-LIMITE-DIARIO         TO LIMITE-DIARIO
+                MOVE BKP-VALOR-MOVIMENTADO-DIA TO VALOR-MOVIMENTADO-DIA
+                MOVE BKP-DATA-ULT-MOVIMENTO    TO DATA-ULT-MOVIMENTO
+                MOVE BKP-LIMITE-CHEQUE-ESP     TO LIMITE-CHEQUE-ESPECIAL
+                MOVE BKP-TIPO-CONTA            TO TIPO-CONTA
+                MOVE BKP-DATA-ABERTURA         TO DATA-ABERTURA
+                MOVE BKP-HORA-ABERTURA         TO HORA-ABERTURA
+                MOVE BKP-MOEDA                 TO MOEDA
+                MOVE BKP-VALOR-RETIDO          TO VALOR-RETIDO
+                WRITE REG-CONTA
+                IF FS-CONTA NOT EQUAL TO "00" THEN
+                   DISPLAY 'FALHA AO RESTAURAR A CONTA ' CONTA-NUM
+                           ', STATUS: ' FS-CONTA
+                ELSE
+                   ADD 1 TO WS-QTDE-CONTAS-RESTAURADAS
+                END-IF
+                PERFORM P410-LER-PROX-BACKUP
+             END-PERFORM
+       .
+       P410-LER-PROX-BACKUP.
+             READ ARQ-CONTA-BKP NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-CONTA-BKP
+             END-READ
+       .
+       P900-TERMINAL.
+             CLOSE ARQ-CONTA
+             CLOSE ARQ-ID
+             CLOSE ARQ-CONTA-BKP
+             CLOSE ARQ-ID-BKP
+             DISPLAY 'TOTAL DE CONTAS RESTAURADAS: '
+                     WS-QTDE-CONTAS-RESTAURADAS
+             DISPLAY 'CONTAS.DAT E ID.DAT RECONSTRUIDOS A PARTIR DO'
+                     ' BACKUP'
+             STOP RUN.
+       END PROGRAM RESTORE-CONTAS.
