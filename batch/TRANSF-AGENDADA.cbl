@@ -0,0 +1,325 @@
+      ******************************************************************
+      * Author:    IGOR CRISPIM
+      * Date:      16/09/2025
+      * Purpose:   BATCH QUE EXECUTA AS TRANSFERENCIAS RECORRENTES
+      *            (ORDENS PERMANENTES) CADASTRADAS EM ARQ-AGENDAMENTO
+      *            CUJO DIA DO MES COINCIDA COM A DATA DE EXECUCAO,
+      *            MOVIMENTANDO ARQ-CONTA E ARQ-EXTRATO DA MESMA FORMA
+      *            QUE P500-TRANSFERENCIA FAZ NO PROJETO-BANCO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSF-AGENDADA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-CONTA ASSIGN TO "contas.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+                FILE STATUS  IS FS-CONTA.
+
+           SELECT ARQ-EXTRATO ASSIGN TO "extrato.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS EXT-CHAVE
+                FILE STATUS  IS FS-EXTRATO.
+
+           SELECT ARQ-AGENDAMENTO ASSIGN TO "agendamento.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS AGEND-SEQ
+                FILE STATUS  IS FS-AGENDAMENTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQ-CONTA.
+           COPY CONTACAD.
+
+       FD ARQ-EXTRATO.
+           COPY EXTRATO.
+
+       FD ARQ-AGENDAMENTO.
+           COPY AGENDCAD.
+
+       WORKING-STORAGE SECTION.
+       77 FS-CONTA                     PIC XX.
+       77 FS-EXTRATO                   PIC XX.
+       77 FS-AGENDAMENTO               PIC XX.
+       77 WS-VALOR                     PIC S9(07)V99.
+       77 WS-AUX                       PIC S9(07)V99.
+       77 WS-CONTA-DESTINO             PIC 9(06).
+       77 WS-ORIGEM-CONTA              PIC 9(06).
+       77 WS-ORIGEM-SALDO              PIC S9(07)V99.
+       77 WS-ORIGEM-SEQ                PIC 9(06).
+       77 WS-QTDE-AGENDAMENTOS-LIDOS   PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-EXECUTADOS           PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-RECUSADOS            PIC 9(06) VALUE ZEROS.
+       01 WS-DATA-HORA-COMPLETA.
+           05 WS-DHC-ANO               PIC 9(04).
+           05 WS-DHC-MES               PIC 9(02).
+           05 WS-DHC-DIA               PIC 9(02).
+           05 WS-DHC-HORA              PIC 9(02).
+           05 WS-DHC-MINUTO            PIC 9(02).
+           05 WS-DHC-SEGUNDO           PIC 9(02).
+           05 FILLER                   PIC X(07).
+       01 WS-DATA-HORA-R REDEFINES WS-DATA-HORA-COMPLETA.
+           05 WS-DATA-ATUAL            PIC 9(08).
+           05 WS-HORA-ATUAL            PIC 9(06).
+           05 FILLER                   PIC X(07).
+
+       PROCEDURE DIVISION.
+       P100-MAIN.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             PERFORM P200-ABRIR-ARQUIVOS
+             PERFORM P300-EXECUTAR-AGENDAMENTOS
+             PERFORM P900-TERMINAL
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE ABRE OS ARQUIVOS NECESSARIOS PARA O BATCH
+      ******************************************************************
+       P200-ABRIR-ARQUIVOS.
+             OPEN I-O ARQ-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CADASTRO DE CONTAS, STATUS: '
+                        FS-CONTA
+                STOP RUN
+             END-IF
+
+             OPEN I-O ARQ-EXTRATO
+             IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O EXTRATO, STATUS: ' FS-EXTRATO
+                STOP RUN
+             END-IF
+
+             OPEN I-O ARQ-AGENDAMENTO
+             IF FS-AGENDAMENTO NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR OS AGENDAMENTOS, STATUS: '
+                        FS-AGENDAMENTO
+                STOP RUN
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE PERCORRE OS AGENDAMENTOS ATIVOS E EXECUTA
+      *      AQUELES CUJO DIA DO MES COINCIDE COM A DATA ATUAL E QUE
+      *      AINDA NAO FORAM EXECUTADOS HOJE
+      ******************************************************************
+       P300-EXECUTAR-AGENDAMENTOS.
+             MOVE ZEROS TO AGEND-SEQ
+             START ARQ-AGENDAMENTO KEY IS NOT LESS THAN AGEND-SEQ
+                INVALID KEY
+                   DISPLAY 'NENHUM AGENDAMENTO CADASTRADO'
+             END-START
+
+             PERFORM P310-LER-PROX-AGENDAMENTO
+             PERFORM UNTIL FS-AGENDAMENTO NOT EQUAL TO "00"
+                ADD 1 TO WS-QTDE-AGENDAMENTOS-LIDOS
+                IF AGEND-ATIVO
+                   AND AGEND-DIA-MES EQUAL TO WS-DHC-DIA
+                   AND AGEND-ULT-EXECUCAO NOT EQUAL TO WS-DATA-ATUAL
+                   PERFORM P400-EXECUTAR-TRANSFERENCIA
+                END-IF
+                PERFORM P310-LER-PROX-AGENDAMENTO
+             END-PERFORM
+       .
+      ******************************************************************
+      *      FUNÇÃO AUXILIAR QUE LE O PROXIMO AGENDAMENTO CADASTRADO
+      ******************************************************************
+       P310-LER-PROX-AGENDAMENTO.
+             READ ARQ-AGENDAMENTO NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-AGENDAMENTO
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE EXECUTA UMA TRANSFERENCIA AGENDADA, DEBITANDO
+      *      A CONTA DE ORIGEM E CREDITANDO A CONTA DE DESTINO, DA
+      *      MESMA FORMA QUE P500-TRANSFERENCIA FAZ NO MENU INTERATIVO
+      ******************************************************************
+       P400-EXECUTAR-TRANSFERENCIA.
+             MOVE AGEND-CONTA-ORIGEM TO WS-ORIGEM-CONTA
+             MOVE AGEND-CONTA-DESTINO TO WS-CONTA-DESTINO
+             MOVE AGEND-VALOR TO WS-VALOR
+
+             MOVE WS-ORIGEM-CONTA TO CONTA-NUM
+             READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'AGENDAMENTO ' AGEND-SEQ ': CONTA DE'
+                           ' ORIGEM ' WS-ORIGEM-CONTA ' NAO'
+                           ' ENCONTRADA, RECUSADO'
+                   ADD 1 TO WS-QTDE-RECUSADOS
+                NOT INVALID KEY
+                   IF CONTA-ENCERRADA OR CONTA-BLOQUEADA THEN
+                      DISPLAY 'AGENDAMENTO ' AGEND-SEQ ': CONTA DE'
+                              ' ORIGEM ' WS-ORIGEM-CONTA ' ENCERRADA'
+                              ' OU BLOQUEADA, RECUSADO'
+                      ADD 1 TO WS-QTDE-RECUSADOS
+                   ELSE
+                      COMPUTE WS-AUX = SALDO - WS-VALOR
+                      IF WS-AUX LESS THAN
+                         (LIMITE-CHEQUE-ESPECIAL * -1) THEN
+                         DISPLAY 'AGENDAMENTO ' AGEND-SEQ ': SALDO'
+                                 ' INSUFICIENTE NA CONTA '
+                                 WS-ORIGEM-CONTA ', RECUSADO'
+                         ADD 1 TO WS-QTDE-RECUSADOS
+                      ELSE
+      *                A CONTA DE DESTINO E VALIDADA ANTES DE QUALQUER
+      *                GRAVACAO NA CONTA DE ORIGEM
+                         MOVE WS-CONTA-DESTINO TO CONTA-NUM
+                         READ ARQ-CONTA RECORD KEY IS CONTA-NUM
+                            INVALID KEY
+                               DISPLAY 'AGENDAMENTO ' AGEND-SEQ
+                                       ': CONTA DE DESTINO '
+                                       WS-CONTA-DESTINO ' NAO'
+                                       ' ENCONTRADA, RECUSADO'
+                               ADD 1 TO WS-QTDE-RECUSADOS
+                            NOT INVALID KEY
+                               IF CONTA-ENCERRADA OR CONTA-BLOQUEADA
+                                  THEN
+                                  DISPLAY 'AGENDAMENTO ' AGEND-SEQ
+                                          ': CONTA DE DESTINO '
+                                          WS-CONTA-DESTINO
+                                          ' ENCERRADA OU'
+                                          ' BLOQUEADA, RECUSADO'
+                                  ADD 1 TO WS-QTDE-RECUSADOS
+                               ELSE
+                                  READ ARQ-CONTA RECORD KEY IS
+                                       WS-ORIGEM-CONTA
+                                     INVALID KEY
+                                        DISPLAY 'AGENDAMENTO '
+                                                AGEND-SEQ ': FALHA AO'
+                                                ' RELOCALIZAR A CONTA'
+                                                ' DE ORIGEM, RECUSADO'
+                                        ADD 1 TO WS-QTDE-RECUSADOS
+                                     NOT INVALID KEY
+                                        COMPUTE WS-AUX =
+                                                SALDO - WS-VALOR
+                                        MOVE WS-AUX TO SALDO
+                                        ADD 1 TO ULT-SEQ-EXTRATO
+                                        MOVE SALDO TO WS-ORIGEM-SALDO
+                                        MOVE ULT-SEQ-EXTRATO
+                                          TO WS-ORIGEM-SEQ
+                                        REWRITE REG-CONTA
+                                        IF FS-CONTA NOT EQUAL TO "00"
+                                           THEN
+                                           DISPLAY 'AGENDAMENTO '
+                                                   AGEND-SEQ ': FALHA'
+                                                   ' AO ATUALIZAR A'
+                                                   ' CONTA DE ORIGEM,'
+                                                   ' STATUS: ' FS-CONTA
+                                        ELSE
+                                        MOVE WS-CONTA-DESTINO
+                                          TO CONTA-NUM
+                                        READ ARQ-CONTA RECORD KEY IS
+                                             CONTA-NUM
+                                           INVALID KEY
+                                              DISPLAY 'AGENDAMENTO '
+                                                      AGEND-SEQ
+                                                      ': FALHA AO'
+                                                      ' RELOCALIZAR A'
+                                                      ' CONTA DE'
+                                                      ' DESTINO'
+                                           NOT INVALID KEY
+                                              COMPUTE WS-AUX =
+                                                      SALDO + WS-VALOR
+                                              MOVE WS-AUX TO SALDO
+                                              ADD 1 TO ULT-SEQ-EXTRATO
+                                              REWRITE REG-CONTA
+                                              IF FS-CONTA NOT EQUAL
+                                                 TO "00" THEN
+                                                 DISPLAY 'AGENDAMENTO '
+                                                         AGEND-SEQ
+                                                         ': FALHA AO'
+                                                         ' ATUALIZAR A'
+                                                         ' CONTA DE'
+                                                         ' DESTINO,'
+                                                         ' STATUS: '
+                                                         FS-CONTA
+                                              ELSE
+                                                 MOVE WS-ORIGEM-CONTA
+                                                   TO EXT-CONTA-NUM
+                                                 MOVE WS-ORIGEM-SEQ
+                                                   TO EXT-SEQUENCIA
+                                                 SET EXT-TRANSF-DEBITO
+                                                   TO TRUE
+                                                 MOVE WS-DATA-ATUAL
+                                                   TO EXT-DATA-MOV
+                                                 MOVE WS-HORA-ATUAL
+                                                   TO EXT-HORA-MOV
+                                                 MOVE WS-VALOR
+                                                   TO EXT-VALOR
+                                                 MOVE WS-ORIGEM-SALDO
+                                                   TO EXT-SALDO-APOS
+                                                 MOVE CONTA-NUM
+                                                   TO EXT-CONTA-CONTRA
+                                                 SET EXT-MOV-NORMAL
+                                                   TO TRUE
+                                                 WRITE REG-EXTRATO
+
+                                                 MOVE CONTA-NUM
+                                                   TO EXT-CONTA-NUM
+                                                 MOVE ULT-SEQ-EXTRATO
+                                                   TO EXT-SEQUENCIA
+                                                 SET EXT-TRANSF-CREDITO
+                                                   TO TRUE
+                                                 MOVE SALDO
+                                                   TO EXT-SALDO-APOS
+                                                 MOVE WS-ORIGEM-CONTA
+                                                   TO EXT-CONTA-CONTRA
+                                                 SET EXT-MOV-NORMAL
+                                                   TO TRUE
+                                                 WRITE REG-EXTRATO
+
+                                                 ADD 1 TO
+                                                   WS-QTDE-EXECUTADOS
+                                                 DISPLAY 'AGENDAMENTO '
+                                                     AGEND-SEQ
+                                                     ' EXECUTADO: '
+                                                     WS-ORIGEM-CONTA
+                                                     ' -> '
+                                                     WS-CONTA-DESTINO
+                                                     ' VALOR: '
+                                                     WS-VALOR
+
+                                                 MOVE WS-DATA-ATUAL
+                                                   TO
+                                                   AGEND-ULT-EXECUCAO
+                                                 REWRITE REG-AGENDAMENTO
+                                                 IF FS-AGENDAMENTO
+                                                    NOT EQUAL TO "00"
+                                                    THEN
+                                                    DISPLAY 'FALHA AO'
+                                                        ' ATUALIZAR O'
+                                                        ' AGENDAMENTO '
+                                                        AGEND-SEQ
+                                                        ', STATUS: '
+                                                        FS-AGENDAMENTO
+                                                 END-IF
+                                              END-IF
+                                        END-READ
+                                        END-IF
+                                  END-READ
+                               END-IF
+                         END-READ
+                      END-IF
+                   END-IF
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO PARA FINALIZAR O PROGRAMA
+      ******************************************************************
+       P900-TERMINAL.
+             CLOSE ARQ-CONTA
+             CLOSE ARQ-EXTRATO
+             CLOSE ARQ-AGENDAMENTO
+             DISPLAY 'TOTAL DE AGENDAMENTOS LIDOS: '
+                     WS-QTDE-AGENDAMENTOS-LIDOS
+             DISPLAY 'TOTAL DE TRANSFERENCIAS EXECUTADAS: '
+                     WS-QTDE-EXECUTADOS
+             DISPLAY 'TOTAL DE TRANSFERENCIAS RECUSADAS: '
+                     WS-QTDE-RECUSADOS
+             STOP RUN.
+       END PROGRAM TRANSF-AGENDADA.
