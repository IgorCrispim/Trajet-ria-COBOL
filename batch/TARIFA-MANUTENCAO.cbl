@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author:    IGOR CRISPIM
+      * Date:      22/09/2025
+      * Purpose:   BATCH DE FIM DE MES QUE COBRA UMA TARIFA DE
+      *            MANUTENCAO DAS CONTAS CUJO SALDO ESTEJA ABAIXO DO
+      *            MINIMO CONFIGURADO, DEBITANDO SALDO E GRAVANDO
+      *            ARQ-EXTRATO DA MESMA FORMA QUE P600-DEP-SAQ FAZ NO
+      *            PROJETO-BANCO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TARIFA-MANUTENCAO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO "contas.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+                FILE STATUS  IS FS-CONTA.
+           SELECT ARQ-EXTRATO ASSIGN TO "extrato.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS EXT-CHAVE
+                FILE STATUS  IS FS-EXTRATO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CONTA.
+           COPY CONTACAD.
+       FD ARQ-EXTRATO.
+           COPY EXTRATO.
+       WORKING-STORAGE SECTION.
+       77 FS-CONTA                     PIC XX.
+       77 FS-EXTRATO                   PIC XX.
+       77 WS-SALDO-MINIMO              PIC S9(07)V99 VALUE 50.00.
+       77 WS-TARIFA-MANUTENCAO         PIC S9(07)V99 VALUE 10.00.
+       77 WS-QTDE-CONTAS-PROCESSADAS   PIC 9(06) VALUE ZEROS.
+       77 WS-QTDE-CONTAS-TARIFADAS     PIC 9(06) VALUE ZEROS.
+       01 WS-DATA-HORA-COMPLETA.
+           05 WS-DHC-ANO               PIC 9(04).
+           05 WS-DHC-MES               PIC 9(02).
+           05 WS-DHC-DIA               PIC 9(02).
+           05 WS-DHC-HORA              PIC 9(02).
+           05 WS-DHC-MINUTO            PIC 9(02).
+           05 WS-DHC-SEGUNDO           PIC 9(02).
+           05 FILLER                   PIC X(07).
+       01 WS-DATA-HORA-R REDEFINES WS-DATA-HORA-COMPLETA.
+           05 WS-DATA-ATUAL            PIC 9(08).
+           05 WS-HORA-ATUAL            PIC 9(06).
+           05 FILLER                   PIC X(07).
+       PROCEDURE DIVISION.
+       P100-MAIN.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             PERFORM P200-ABRIR-ARQUIVOS
+             PERFORM P300-COBRAR-TARIFAS
+             PERFORM P900-TERMINAL
+       .
+       P200-ABRIR-ARQUIVOS.
+             OPEN I-O ARQ-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CADASTRO DE CONTAS, STATUS: '
+                        FS-CONTA
+                STOP RUN
+             END-IF
+             OPEN I-O ARQ-EXTRATO
+             IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O EXTRATO, STATUS: ' FS-EXTRATO
+                STOP RUN
+             END-IF
+       .
+       P300-COBRAR-TARIFAS.
+             MOVE ZEROS TO CONTA-NUM
+             START ARQ-CONTA KEY IS NOT LESS THAN CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA CADASTRADA PARA PROCESSAR'
+             END-START
+
+             PERFORM P310-LER-PROX-CONTA
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                ADD 1 TO WS-QTDE-CONTAS-PROCESSADAS
+                IF CONTA-ATIVA AND SALDO LESS THAN WS-SALDO-MINIMO
+                   PERFORM P400-DEBITAR-TARIFA
+                END-IF
+                PERFORM P310-LER-PROX-CONTA
+             END-PERFORM
+       .
+       P310-LER-PROX-CONTA.
+             READ ARQ-CONTA NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-CONTA
+             END-READ
+       .
+       P400-DEBITAR-TARIFA.
+             SUBTRACT WS-TARIFA-MANUTENCAO FROM SALDO
+             ADD 1 TO ULT-SEQ-EXTRATO
+             REWRITE REG-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO COBRAR TARIFA DA CONTA ' CONTA-NUM
+                        ', STATUS: ' FS-CONTA
+             ELSE
+                MOVE CONTA-NUM        TO EXT-CONTA-NUM
+                MOVE ULT-SEQ-EXTRATO  TO EXT-SEQUENCIA
+                SET EXT-TARIFA-MANUTENCAO TO TRUE
+                MOVE WS-DATA-ATUAL    TO EXT-DATA-MOV
+                MOVE WS-HORA-ATUAL    TO EXT-HORA-MOV
+                MOVE WS-TARIFA-MANUTENCAO TO EXT-VALOR
+                MOVE SALDO            TO EXT-SALDO-APOS
+                MOVE ZEROS            TO EXT-CONTA-CONTRA
+                SET EXT-MOV-NORMAL    TO TRUE
+                WRITE REG-EXTRATO
+                IF FS-EXTRATO NOT EQUAL TO "00" THEN
+                   DISPLAY 'FALHA AO GRAVAR O EXTRATO, STATUS: '
+                           FS-EXTRATO
+                END-IF
+                ADD 1 TO WS-QTDE-CONTAS-TARIFADAS
+                DISPLAY 'CONTA ' CONTA-NUM ' TARIFADA EM '
+                        WS-TARIFA-MANUTENCAO ' - NOVO SALDO: ' SALDO
+             END-IF
+       .
+       P900-TERMINAL.
+             CLOSE ARQ-CONTA
+             CLOSE ARQ-EXTRATO
+             DISPLAY 'TOTAL DE CONTAS PROCESSADAS: '
+                     WS-QTDE-CONTAS-PROCESSADAS
+             DISPLAY 'TOTAL DE CONTAS TARIFADAS: '
+                     WS-QTDE-CONTAS-TARIFADAS
+             STOP RUN.
+       END PROGRAM TARIFA-MANUTENCAO.
