@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author:    IGOR CRISPIM
+      * Date:      13/10/2025
+      * Purpose:   BATCH DE FECHAMENTO DE MES QUE TIRA UMA FOTOGRAFIA DO
+      *            SALDO DE TODAS AS CONTAS CADASTRADAS E ACRESCENTA UM
+      *            REGISTRO POR CONTA EM ARQ-HISTORICO, PERMITINDO
+      *            ACOMPANHAR A EVOLUCAO DO SALDO MES A MES
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTORICO-SALDO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO "contas.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CONTA-NUM
+                ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+                FILE STATUS  IS FS-CONTA.
+           SELECT ARQ-HISTORICO ASSIGN TO "historico.dat"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS FS-HISTORICO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CONTA.
+           COPY CONTACAD.
+       FD ARQ-HISTORICO.
+           COPY HISTCAD.
+       WORKING-STORAGE SECTION.
+       77 FS-CONTA                     PIC XX.
+       77 FS-HISTORICO                 PIC XX.
+       77 WS-QTDE-CONTAS-PROCESSADAS   PIC 9(06) VALUE ZEROS.
+       01 WS-DATA-HORA-COMPLETA.
+           05 WS-DHC-ANO               PIC 9(04).
+           05 WS-DHC-MES               PIC 9(02).
+           05 WS-DHC-DIA               PIC 9(02).
+           05 WS-DHC-HORA              PIC 9(02).
+           05 WS-DHC-MINUTO            PIC 9(02).
+           05 WS-DHC-SEGUNDO           PIC 9(02).
+           05 FILLER                   PIC X(07).
+       01 WS-DATA-HORA-R REDEFINES WS-DATA-HORA-COMPLETA.
+           05 WS-DATA-ATUAL            PIC 9(08).
+           05 WS-HORA-ATUAL            PIC 9(06).
+           05 FILLER                   PIC X(07).
+       PROCEDURE DIVISION.
+       P100-MAIN.
+             MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-COMPLETA
+             PERFORM P200-ABRIR-ARQUIVOS
+             PERFORM P300-GRAVAR-SNAPSHOT
+             PERFORM P900-TERMINAL
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE ABRE O CADASTRO DE CONTAS E O HISTORICO,
+      *      CRIANDO O HISTORICO NA PRIMEIRA EXECUCAO, SE NECESSARIO
+      ******************************************************************
+       P200-ABRIR-ARQUIVOS.
+             OPEN INPUT ARQ-CONTA
+             IF FS-CONTA NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O CADASTRO DE CONTAS, STATUS: '
+                        FS-CONTA
+                STOP RUN
+             END-IF
+
+             OPEN EXTEND ARQ-HISTORICO
+             IF FS-HISTORICO EQUAL TO "35" THEN
+                OPEN OUTPUT ARQ-HISTORICO
+                CLOSE ARQ-HISTORICO
+                OPEN EXTEND ARQ-HISTORICO
+             END-IF
+             IF FS-HISTORICO NOT EQUAL TO "00" THEN
+                DISPLAY 'FALHA AO ABRIR O HISTORICO DE SALDOS, STATUS: '
+                        FS-HISTORICO
+                STOP RUN
+             END-IF
+       .
+      ******************************************************************
+      *      FUNÇÃO QUE PERCORRE TODAS AS CONTAS E GRAVA UM REGISTRO DE
+      *      HISTORICO COM O SALDO ATUAL DE CADA UMA
+      ******************************************************************
+       P300-GRAVAR-SNAPSHOT.
+             MOVE ZEROS TO CONTA-NUM
+             START ARQ-CONTA KEY IS NOT LESS THAN CONTA-NUM
+                INVALID KEY
+                   DISPLAY 'NENHUMA CONTA CADASTRADA PARA PROCESSAR'
+             END-START
+
+             PERFORM P310-LER-PROX-CONTA
+             PERFORM UNTIL FS-CONTA NOT EQUAL TO "00"
+                MOVE CONTA-NUM     TO HIST-CONTA-NUM
+                MOVE WS-DATA-ATUAL TO HIST-DATA-SNAPSHOT
+                MOVE SALDO         TO HIST-SALDO
+                MOVE STATUS-CONTA  TO HIST-STATUS-CONTA
+                MOVE TIPO-CONTA    TO HIST-TIPO-CONTA
+                WRITE REG-HISTORICO
+                IF FS-HISTORICO NOT EQUAL TO "00" THEN
+                   DISPLAY 'FALHA AO GRAVAR HISTORICO DA CONTA '
+                           CONTA-NUM ', STATUS: ' FS-HISTORICO
+                ELSE
+                   ADD 1 TO WS-QTDE-CONTAS-PROCESSADAS
+                END-IF
+                PERFORM P310-LER-PROX-CONTA
+             END-PERFORM
+       .
+      ******************************************************************
+      *      FUNÇÃO AUXILIAR QUE LE O PROXIMO REGISTRO DO CADASTRO
+      ******************************************************************
+       P310-LER-PROX-CONTA.
+             READ ARQ-CONTA NEXT RECORD
+                AT END
+                   MOVE "10" TO FS-CONTA
+             END-READ
+       .
+      ******************************************************************
+      *      FUNÇÃO PARA FINALIZAR O PROGRAMA
+      ******************************************************************
+       P900-TERMINAL.
+             CLOSE ARQ-CONTA
+             CLOSE ARQ-HISTORICO
+             DISPLAY 'TOTAL DE CONTAS REGISTRADAS NO HISTORICO: '
+                     WS-QTDE-CONTAS-PROCESSADAS
+             DISPLAY 'SNAPSHOT DE SALDOS GRAVADO EM HISTORICO.DAT'
+             STOP RUN.
+       END PROGRAM HISTORICO-SALDO.
