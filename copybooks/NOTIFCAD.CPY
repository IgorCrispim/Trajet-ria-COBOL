@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPY       NOTIFCAD
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    FILA DE MOVIMENTOS DE ALTO VALOR PARA ANALISE DE
+      *               PREVENCAO A LAVAGEM DE DINHEIRO (ARQ-NOTIFICACAO),
+      *               ALIMENTADA POR SAQUES E TRANSFERENCIAS ACIMA DO
+      *               LIMITE DE MONITORAMENTO
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-NOTIFICACAO.
+           05  NOTIF-SEQ                 PIC 9(08).
+           05  NOTIF-CONTA-NUM           PIC 9(06).
+           05  NOTIF-TIPO-MOV            PIC X(02).
+               88  NOTIF-SAQUE           VALUE 'SA'.
+               88  NOTIF-TRANSFERENCIA   VALUE 'TR'.
+           05  NOTIF-VALOR               PIC S9(07)V99.
+           05  NOTIF-DATA                PIC 9(08).
+           05  NOTIF-HORA                PIC 9(06).
+           05  NOTIF-STATUS              PIC X(01).
+               88  NOTIF-PENDENTE        VALUE 'P'.
+               88  NOTIF-REVISADA        VALUE 'R'.
+           05  NOTIF-DETALHE             PIC X(40).
