@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPY       LOTECMD
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DE UM COMANDO DO ARQUIVO DE LOTE DE
+      *               TRANSACOES (ARQ-LOTE), UM REGISTRO POR OPERACAO
+      *               A SER PROCESSADA SEM OPERADOR PRESENTE
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-LOTE.
+           05  LOTE-TIPO-OPER            PIC X(02).
+               88  LOTE-DEPOSITO         VALUE 'DE'.
+               88  LOTE-SAQUE            VALUE 'SA'.
+               88  LOTE-TRANSFERENCIA    VALUE 'TR'.
+           05  LOTE-CONTA-ORIGEM         PIC 9(06).
+           05  LOTE-CONTA-DESTINO        PIC 9(06).
+           05  LOTE-VALOR                PIC S9(07)V99.
