@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPY       EMPRESTCTL
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    CONTROLE DE NUMERACAO DOS EMPRESTIMOS CONCEDIDOS
+      *               (ARQ-EMPRESTCTL)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-EMPRESTCTL.
+           05  ULT-EMPRESTIMO            PIC 9(06).
