@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPY       CKPT700
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DO CHECKPOINT DE P700-IMPRIMIR-CONTAS
+      *               (ARQ-CKPT700), PERMITE RETOMAR UM RANGE GRANDE
+      *               DE CONTAS INTERROMPIDO NO MEIO DA IMPRESSAO
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-CKPT700.
+           05  CKPT-RANGE-INICIO          PIC 9(06).
+           05  CKPT-RANGE-FIM             PIC 9(06).
+           05  CKPT-ULT-CONTA-IMPRESSA    PIC 9(06).
