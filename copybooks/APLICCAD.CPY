@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPY       APLICCAD
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DAS APLICACOES EM CDB (DEPOSITO A PRAZO)
+      *               VINCULADAS A UMA CONTA (ARQ-APLICACAO)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-APLICACAO.
+           05  APL-SEQ                   PIC 9(06).
+           05  APL-CONTA-NUM             PIC 9(06).
+           05  APL-VALOR-APLICADO        PIC S9(07)V99.
+           05  APL-TAXA-JUROS            PIC 9(03)V99.
+           05  APL-DATA-APLICACAO        PIC 9(08).
+           05  APL-DATA-VENCIMENTO       PIC 9(08).
+           05  APL-STATUS                PIC X(01).
+               88  APL-ATIVA             VALUE 'A'.
+               88  APL-RESGATADA         VALUE 'R'.
