@@ -0,0 +1,43 @@
+      ******************************************************************
+      *    COPY       CONTACAD
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DO CADASTRO DE CONTAS (ARQ-CONTA)
+      *    MODIFICATION HISTORY
+      *    26/08/2025 IC  LAYOUT ORIGINAL (NOME,CPF,SENHA,SALDO)
+      *    27/08/2025 IC  INCLUIDO ULT-SEQ-EXTRATO (CONTROLE DE EXTRATO)
+      *    29/08/2025 IC  INCLUIDO STATUS-CONTA (ATIVA/ENCERRADA)
+      *    02/09/2025 IC  INCLUIDO STATUS BLOQUEADA E QTDE-ERRO-SENHA
+      *    03/09/2025 IC  INCLUIDO LIMITE E CONTROLE DE MOVIMENTO DIARIO
+      *    04/09/2025 IC  INCLUIDO LIMITE DE CHEQUE ESPECIAL
+      *    08/09/2025 IC  INCLUIDO TIPO-CONTA (CORRENTE/POUPANCA)
+      *    15/09/2025 IC  INCLUIDO DATA-HORA-ABERTURA (CARIMBO DE
+      *                   DATA/HORA DA CRIACAO DA CONTA)
+      *    02/10/2025 IC  INCLUIDO MOEDA (CONTA MULTIMOEDA)
+      *    05/11/2025 IC  INCLUIDO VALOR-RETIDO (RETENCAO DE SALDO)
+      ******************************************************************
+       01  REG-CONTA.
+           05  CONTA-NUM                 PIC 9(06).
+           05  NOME                      PIC X(30).
+           05  CPF                       PIC 9(11).
+           05  SENHA                     PIC X(10).
+           05  SALDO                     PIC S9(07)V99.
+           05  ULT-SEQ-EXTRATO           PIC 9(06).
+           05  STATUS-CONTA              PIC X(01).
+               88  CONTA-ATIVA           VALUE 'A'.
+               88  CONTA-ENCERRADA       VALUE 'E'.
+               88  CONTA-BLOQUEADA       VALUE 'B'.
+           05  QTDE-ERRO-SENHA           PIC 9(02).
+           05  LIMITE-DIARIO             PIC S9(07)V99.
+           05  VALOR-MOVIMENTADO-DIA     PIC S9(07)V99.
+           05  DATA-ULT-MOVIMENTO        PIC 9(08).
+           05  LIMITE-CHEQUE-ESPECIAL    PIC 9(07)V99.
+           05  TIPO-CONTA                PIC X(01).
+               88  CONTA-CORRENTE        VALUE 'C'.
+               88  CONTA-POUPANCA        VALUE 'P'.
+           05  DATA-ABERTURA             PIC 9(08).
+           05  HORA-ABERTURA             PIC 9(06).
+           05  MOEDA                     PIC X(03).
+               88  MOEDA-REAL            VALUE 'BRL'.
+               88  MOEDA-DOLAR           VALUE 'USD'.
+               88  MOEDA-EURO            VALUE 'EUR'.
+           05  VALOR-RETIDO              PIC S9(07)V99.
