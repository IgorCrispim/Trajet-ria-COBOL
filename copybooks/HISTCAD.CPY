@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPY       HISTCAD
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DO HISTORICO MENSAL DE SALDOS (ARQ-HISTORICO),
+      *               UM REGISTRO POR CONTA A CADA FECHAMENTO DE MES,
+      *               PARA PERMITIR GRAFICO DE EVOLUCAO DE SALDO
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-HISTORICO.
+           05  HIST-CONTA-NUM            PIC 9(06).
+           05  HIST-DATA-SNAPSHOT        PIC 9(08).
+           05  HIST-SALDO                PIC S9(07)V99.
+           05  HIST-STATUS-CONTA         PIC X(01).
+           05  HIST-TIPO-CONTA           PIC X(01).
