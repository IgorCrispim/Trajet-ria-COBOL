@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    COPY       COMPROV
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DO COMPROVANTE DE TRANSFERENCIA
+      *               (ARQ-COMPROVANTE)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-COMPROVANTE                PIC X(132).
