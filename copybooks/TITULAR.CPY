@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPY       TITULAR
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DOS COTITULARES DE CONTA CONJUNTA
+      *               (ARQ-TITULAR) - TITULAR PRINCIPAL CONTINUA EM
+      *               NOME/CPF DE REG-CONTA, OS DEMAIS ENTRAM AQUI
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-TITULAR.
+           05  TIT-CHAVE.
+               10  TIT-CONTA-NUM         PIC 9(06).
+               10  TIT-CPF               PIC 9(11).
+           05  TIT-NOME                  PIC X(30).
