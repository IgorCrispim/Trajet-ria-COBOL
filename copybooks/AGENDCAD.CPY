@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPY       AGENDCAD
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DOS AGENDAMENTOS DE TRANSFERENCIA
+      *               RECORRENTE (ARQ-AGENDAMENTO)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-AGENDAMENTO.
+           05  AGEND-SEQ                 PIC 9(06).
+           05  AGEND-CONTA-ORIGEM        PIC 9(06).
+           05  AGEND-CONTA-DESTINO       PIC 9(06).
+           05  AGEND-VALOR               PIC S9(07)V99.
+           05  AGEND-DIA-MES             PIC 9(02).
+           05  AGEND-STATUS              PIC X(01).
+               88  AGEND-ATIVO           VALUE 'A'.
+               88  AGEND-INATIVO         VALUE 'I'.
+           05  AGEND-ULT-EXECUCAO        PIC 9(08).
