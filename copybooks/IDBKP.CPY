@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPY       IDBKP
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DO BACKUP DO CONTROLE DE NUMERACAO DE
+      *               CONTAS (ARQ-ID-BKP), MESMO CAMPO DE CONTCTRL
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-ID-BKP.
+           05  BKP-ULT-CONTA             PIC 9(06).
