@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPY       AGENDCTL
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    CONTROLE DE NUMERACAO DOS AGENDAMENTOS DE
+      *               TRANSFERENCIA RECORRENTE (ARQ-AGENDCTL)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-AGENDCTL.
+           05  ULT-AGENDAMENTO           PIC 9(06).
