@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPY       APLICCTL
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    CONTROLE DE NUMERACAO DAS APLICACOES EM CDB
+      *               (ARQ-APLICCTL)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-APLICCTL.
+           05  ULT-APLICACAO             PIC 9(06).
