@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    COPY       CONTCTRL
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DO CONTROLE DE NUMERACAO DE CONTAS (ARQ-ID)
+      *    MODIFICATION HISTORY
+      *    26/08/2025 IC  LAYOUT ORIGINAL (ULT-CONTA)
+      ******************************************************************
+       01  REG-CONTROLE.
+           05  ULT-CONTA                 PIC 9(06).
