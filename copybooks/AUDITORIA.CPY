@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPY       AUDITORIA
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DA TRILHA DE AUDITORIA DE ACESSOS E
+      *               ALTERACOES EM CONTAS (ARQ-AUDITORIA)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-AUDITORIA.
+           05  AUD-SEQ                   PIC 9(08).
+           05  AUD-CONTA-NUM             PIC 9(06).
+           05  AUD-ACAO                  PIC X(20).
+           05  AUD-DATA                  PIC 9(08).
+           05  AUD-HORA                  PIC 9(06).
+           05  AUD-DETALHE               PIC X(40).
