@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    COPY       CONTABKP
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DO BACKUP SEQUENCIAL DO CADASTRO DE CONTAS
+      *               (ARQ-CONTA-BKP), MESMOS CAMPOS DE CONTACAD
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      *    09/08/2026 IC  INCLUIDO BKP-MOEDA (CONTA MULTIMOEDA)
+      *    09/08/2026 IC  INCLUIDO BKP-VALOR-RETIDO (RETENCAO DE SALDO)
+      ******************************************************************
+       01  REG-CONTA-BKP.
+           05  BKP-CONTA-NUM             PIC 9(06).
+           05  BKP-NOME                  PIC X(30).
+           05  BKP-CPF                   PIC 9(11).
+           05  BKP-SENHA                 PIC X(10).
+           05  BKP-SALDO                 PIC S9(07)V99.
+           05  BKP-ULT-SEQ-EXTRATO       PIC 9(06).
+           05  BKP-STATUS-CONTA          PIC X(01).
+           05  BKP-QTDE-ERRO-SENHA       PIC 9(02).
+           05  BKP-LIMITE-DIARIO         PIC S9(07)V99.
+           05  BKP-VALOR-MOVIMENTADO-DIA PIC S9(07)V99.
+           05  BKP-DATA-ULT-MOVIMENTO    PIC 9(08).
+           05  BKP-LIMITE-CHEQUE-ESP     PIC 9(07)V99.
+           05  BKP-TIPO-CONTA            PIC X(01).
+           05  BKP-DATA-ABERTURA         PIC 9(08).
+           05  BKP-HORA-ABERTURA         PIC 9(06).
+           05  BKP-MOEDA                 PIC X(03).
+           05  BKP-VALOR-RETIDO          PIC S9(07)V99.
