@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPY       NOTIFCTL
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    CONTROLE DE NUMERACAO DA FILA DE MONITORAMENTO DE
+      *               GRANDES MOVIMENTACOES (ARQ-NOTIFCTL)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-NOTIFCTL.
+           05  ULT-NOTIFICACAO           PIC 9(08).
