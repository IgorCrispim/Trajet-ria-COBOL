@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPY       CNABREM
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DO ARQUIVO DE REMESSA CNAB 400 POSICOES
+      *               (ARQ-CNAB) GERADO PELO BATCH DE EXPORTACAO DE
+      *               TRANSFERENCIAS PARA O BANCO LIQUIDANTE
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-CNAB                       PIC X(400).
