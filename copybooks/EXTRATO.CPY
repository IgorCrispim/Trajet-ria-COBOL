@@ -0,0 +1,34 @@
+      ******************************************************************
+      *    COPY       EXTRATO
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DO EXTRATO DE MOVIMENTACOES (ARQ-EXTRATO)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL - DEPOSITO/SAQUE/TRANSFERENCIA
+      *    09/08/2026 IC  INCLUIDO EC/ED PARA LIBERACAO E COBRANCA DE
+      *                   PARCELA DE EMPRESTIMO
+      *    09/08/2026 IC  INCLUIDO AD/AC PARA APLICACAO E RESGATE DE
+      *                   CDB (DEPOSITO A PRAZO)
+      *    09/08/2026 IC  INCLUIDO TF PARA TARIFA DE MANUTENCAO
+      ******************************************************************
+       01  REG-EXTRATO.
+           05  EXT-CHAVE.
+               10  EXT-CONTA-NUM         PIC 9(06).
+               10  EXT-SEQUENCIA         PIC 9(06).
+           05  EXT-TIPO-MOV              PIC X(02).
+               88  EXT-DEPOSITO          VALUE 'DE'.
+               88  EXT-SAQUE             VALUE 'SA'.
+               88  EXT-TRANSF-DEBITO     VALUE 'TD'.
+               88  EXT-TRANSF-CREDITO    VALUE 'TC'.
+               88  EXT-EMPRESTIMO-CREDITO VALUE 'EC'.
+               88  EXT-EMPRESTIMO-DEBITO  VALUE 'ED'.
+               88  EXT-APLICACAO-DEBITO   VALUE 'AD'.
+               88  EXT-APLICACAO-CREDITO  VALUE 'AC'.
+               88  EXT-TARIFA-MANUTENCAO  VALUE 'TF'.
+           05  EXT-DATA-MOV              PIC 9(08).
+           05  EXT-HORA-MOV              PIC 9(06).
+           05  EXT-VALOR                 PIC S9(07)V99.
+           05  EXT-SALDO-APOS            PIC S9(07)V99.
+           05  EXT-CONTA-CONTRA          PIC 9(06).
+           05  EXT-STATUS-MOV            PIC X(01).
+               88  EXT-MOV-NORMAL        VALUE 'N'.
+               88  EXT-MOV-ESTORNADA     VALUE 'E'.
