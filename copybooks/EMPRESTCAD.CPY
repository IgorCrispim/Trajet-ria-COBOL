@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    COPY       EMPRESTCAD
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DOS EMPRESTIMOS CONCEDIDOS A UMA CONTA
+      *               (ARQ-EMPRESTIMO), COM CONTROLE DE PARCELAS
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-EMPRESTIMO.
+           05  EMP-SEQ                   PIC 9(06).
+           05  EMP-CONTA-NUM             PIC 9(06).
+           05  EMP-VALOR-PRINCIPAL       PIC S9(07)V99.
+           05  EMP-TAXA-JUROS            PIC 9(03)V99.
+           05  EMP-QTDE-PARCELAS         PIC 9(03).
+           05  EMP-VALOR-PARCELA         PIC S9(07)V99.
+           05  EMP-PARCELAS-PAGAS        PIC 9(03).
+           05  EMP-DIA-VENCIMENTO        PIC 9(02).
+           05  EMP-STATUS                PIC X(01).
+               88  EMP-ATIVO             VALUE 'A'.
+               88  EMP-QUITADO           VALUE 'Q'.
+           05  EMP-ULT-COBRANCA          PIC 9(08).
