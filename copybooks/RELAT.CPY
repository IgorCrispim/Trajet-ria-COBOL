@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    COPY       RELAT
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    LAYOUT DO RELATORIO DE CONTAS EXPORTADO POR
+      *               P700-IMPRIMIR-CONTAS (ARQ-RELATORIO)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-RELATORIO                  PIC X(132).
