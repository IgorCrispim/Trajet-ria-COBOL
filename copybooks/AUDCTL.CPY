@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPY       AUDCTL
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    CONTROLE DE NUMERACAO DA TRILHA DE AUDITORIA
+      *               (ARQ-AUDCTL)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-AUDCTL.
+           05  ULT-AUDITORIA             PIC 9(08).
