@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPY       OPERADOR
+      *    AUTHOR     IGOR CRISPIM
+      *    PURPOSE    CADASTRO DE OPERADORES DO SISTEMA (ARQ-OPERADOR),
+      *               USADO PARA RESTRINGIR OPERACOES DE ADMINISTRADOR
+      *               (CRIACAO DE CONTA, LISTAGEM EM LOTE) AOS
+      *               OPERADORES DE NIVEL ADMIN, DEIXANDO CONSULTA,
+      *               DEPOSITO/SAQUE E TRANSFERENCIA LIVRES AOS
+      *               OPERADORES DE NIVEL CAIXA (TELLER)
+      *    MODIFICATION HISTORY
+      *    09/08/2026 IC  LAYOUT ORIGINAL
+      ******************************************************************
+       01  REG-OPERADOR.
+           05  OPER-ID                   PIC X(08).
+           05  OPER-SENHA                PIC X(10).
+           05  OPER-NIVEL                PIC X(01).
+               88  OPER-ADMIN            VALUE 'A'.
+               88  OPER-CAIXA            VALUE 'T'.
